@@ -0,0 +1,264 @@
+      *=========================== RELCOMP =============================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Description: Compaction utility for the relative file created
+      *              by program BLDFILES. BLDFILES deliberately spaces
+      *              out its relative keys (see W-NAMADDRL-INCREMENT),
+      *              leaving unused slots behind as records are added
+      *              over time. This program reads NAMADDRL.Rel.dat
+      *              sequentially, which visits only the slots that
+      *              were actually written, and rewrites those records
+      *              with contiguous relative keys to a new file so
+      *              the gaps can be reclaimed.
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      * 2026-08-09  0.2      Translate file-status error displays
+      *                      through COPY FILESTATL / CALL 'FILESTAT',
+      *                      matching sibling program READREL and the
+      *                      other file-I/O programs retrofitted with
+      *                      this pattern
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 RELCOMP.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+           SELECT NAMADDRL         ASSIGN "Data\NAMEADDR.Rel.dat"
+                                   ORGANIZATION RELATIVE
+                                   ACCESS SEQUENTIAL
+                                   FILE STATUS W-FILE-STATUS.
+
+           SELECT NAMADDCP         ASSIGN "Data\NAMEADDR.RelCompact.dat"
+                                   ORGANIZATION RELATIVE
+                                   ACCESS SEQUENTIAL
+                                   RELATIVE KEY W-NAMADDCP-KEY
+                                   FILE STATUS W-NAMADDCP-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  NAMADDRL.
+
+       01  NAMADDRL-REC.           COPY NAMEADDR.
+
+       FD  NAMADDCP.
+
+       01  NAMADDCP-REC.           COPY NAMEADDR.
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-NAMADDRL-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-NAMADDCP-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-NAMADDCP-KEY          PIC 9(09)  COMP VALUE 0.
+       01  W-RETURN-CODE           PIC S9(04) COMP.
+       01  W-DISP-NUM              PIC ZZ,ZZ9.
+
+       01  W-ERROR-MSG             PIC X(20)       VALUE
+           '**** RELCOMP error: '.
+
+       01  W-FS-CONTROL.
+           COPY FILESTATL.
+
+       01  FILLER                  PIC X(01).
+           88  W-EOF                               VALUE 'Y'.
+           88  W-NOT-EOF                           VALUE 'N'.
+
+       01  W-FILE-STATUS           PIC X(02).
+           88  W-FILE-STATUS-GOOD                  VALUE '00'.
+
+       01  W-NAMADDCP-FILE-STATUS  PIC X(02).
+           88  W-NAMADDCP-FILE-STATUS-GOOD          VALUE '00'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO MAIN-EXIT
+           END-IF
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+               UNTIL W-EOF
+               OR    W-RETURN-CODE NOT = 0
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           MOVE W-RETURN-CODE      TO RETURN-CODE
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE 0                  TO W-RETURN-CODE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'RELCOMP compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           OPEN INPUT  NAMADDRL
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS  TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDRL'
+               MOVE 10             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN OUTPUT NAMADDCP
+
+           IF      NOT W-NAMADDCP-FILE-STATUS-GOOD
+               MOVE W-NAMADDCP-FILE-STATUS
+                                   TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-NAMADDCP-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDCP'
+               MOVE 15             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET  W-NOT-EOF          TO TRUE
+
+           PERFORM SUB-9100-READ-NAMADDRL THRU SUB-9100-EXIT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           MOVE NAMADDRL-REC       TO NAMADDCP-REC
+
+           PERFORM SUB-9200-WRITE-NAMADDCP THRU SUB-9200-EXIT
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO SUB-2000-EXIT
+           END-IF
+
+           PERFORM SUB-9100-READ-NAMADDRL THRU SUB-9100-EXIT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           CLOSE NAMADDRL
+                 NAMADDCP
+
+           MOVE W-NAMADDRL-RECS    TO W-DISP-NUM
+           DISPLAY 'NAMADDRL records read:    '
+                   W-DISP-NUM
+
+           MOVE W-NAMADDCP-RECS    TO W-DISP-NUM
+           DISPLAY 'NAMADDCP records written: '
+                   W-DISP-NUM
+
+           IF      W-RETURN-CODE = 0
+               DISPLAY 'Compaction complete - review Data\NAMEADDR.'
+                       'RelCompact.dat and promote it to Data\'
+                       'NAMEADDR.Rel.dat in place of the original'
+           END-IF
+
+           DISPLAY 'RELCOMP Completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9100-READ-NAMADDRL.
+      *-----------------------
+
+           READ NAMADDRL NEXT
+               AT END
+                   SET  W-EOF      TO TRUE
+                   GO TO SUB-9100-EXIT
+           END-READ
+
+           IF      W-FILE-STATUS-GOOD
+               ADD  1              TO W-NAMADDRL-RECS
+           ELSE
+               MOVE W-FILE-STATUS  TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' reading NAMADDRL next record'
+               MOVE 20             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9100-EXIT.
+           EXIT.
+      /
+       SUB-9200-WRITE-NAMADDCP.
+      *------------------------
+
+           WRITE NAMADDCP-REC
+
+           IF      W-NAMADDCP-FILE-STATUS-GOOD
+               ADD  1              TO W-NAMADDCP-RECS
+           ELSE
+               MOVE W-NAMADDCP-FILE-STATUS
+                                   TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-NAMADDCP-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' writing NAMADDCP record'
+               MOVE 30             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9200-EXIT.
+           EXIT.
