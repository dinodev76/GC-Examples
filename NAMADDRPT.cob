@@ -0,0 +1,411 @@
+      *========================== NAMADDRPT ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Description: Produces a paginated, print-ready listing of the
+      *              taxpayer file for physical mailing list review.
+      *              Walks NAMADDIX sequentially by the NA-LAST-NAME
+      *              alternate key (the same key READIDX's
+      *              SUB-2200-READ-SEQUENTIAL already knows how to
+      *              walk) and starts a new page every time the first
+      *              letter of NA-LAST-NAME changes, as well as
+      *              whenever a page fills up within a single letter.
+      *
+      *              Writes the formatted report to
+      *              Data\NAMEADDR.Report.dat rather than to a real
+      *              printer.
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      * 2026-08-09  0.2      Print NA-MAILING-ADDRESS instead of the
+      *                      physical NA-ADDRESS when NA-ADDRESS-
+      *                      TYPE-USED is 'M', so a mailing-list
+      *                      review actually shows where mail for
+      *                      that taxpayer is sent
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 NAMADDRPT.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+           SELECT NAMADDIX         ASSIGN "Data\NAMEADDR.Idx.dat"
+                                   ORGANIZATION INDEXED
+                                   ACCESS DYNAMIC
+                                   RECORD KEY NA-TAXID
+                                   ALTERNATE KEY NA-LAST-NAME
+                                       WITH DUPLICATES
+                                   FILE STATUS W-FILE-STATUS.
+
+           SELECT NAMADDPT         ASSIGN "Data\NAMEADDR.Report.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-RPT-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  NAMADDIX.
+
+       01  NAMADDIX-REC.           COPY NAMEADDR.
+
+       FD  NAMADDPT.
+
+       01  NAMADDPT-REC            PIC X(100).
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-NAMADDIX-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-RETURN-CODE           PIC S9(04) COMP VALUE 0.
+       01  W-DISP-NUM              PIC ZZ,ZZ9.
+
+       01  W-PAGE-NUMBER           PIC 9(05)  COMP VALUE 0.
+       01  W-LINE-COUNT            PIC 9(05)  COMP VALUE 0.
+       01  W-LINES-PER-PAGE        PIC 9(05)  COMP VALUE 55.
+       01  W-CURRENT-LETTER        PIC X(01)       VALUE SPACE.
+
+       01  W-TODAY-DATE8           PIC X(08).
+       01  W-TODAY-DISPLAY.
+           05  W-TODAY-MM          PIC X(02).
+           05  FILLER              PIC X(01)       VALUE '/'.
+           05  W-TODAY-DD          PIC X(02).
+           05  FILLER              PIC X(01)       VALUE '/'.
+           05  W-TODAY-YYYY        PIC X(04).
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-EOF                               VALUE 'Y'.
+
+       01  W-FILE-STATUS           PIC X(02).
+           88  W-FILE-STATUS-GOOD                  VALUE '00'.
+
+       01  W-RPT-FILE-STATUS       PIC X(02).
+           88  W-RPT-FILE-STATUS-GOOD              VALUE '00'.
+
+       01  W-ERROR-MSG             PIC X(22)       VALUE
+           '**** NAMADDRPT error: '.
+
+       01  W-FS-CONTROL.
+           COPY FILESTATL.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+      **** Report line images - each is built up in working storage
+      **** then moved as a whole to NAMADDPT-REC before it is written.
+
+       01  W-RPT-TITLE-LINE.
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  FILLER              PIC X(40)       VALUE
+               'TAXPAYER NAME AND ADDRESS LIST'.
+           05  FILLER              PIC X(05)       VALUE 'DATE:'.
+           05  RT-TITLE-DATE       PIC X(10).
+           05  FILLER              PIC X(05)       VALUE 'PAGE:'.
+           05  RT-TITLE-PAGE       PIC ZZZZ9.
+           05  FILLER              PIC X(14)       VALUE SPACES.
+
+       01  W-RPT-LETTER-LINE.
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  FILLER              PIC X(08)       VALUE 'LETTER: '.
+           05  RT-LETTER           PIC X(01).
+           05  FILLER              PIC X(70)       VALUE SPACES.
+
+       01  W-RPT-COL-HDR-LINE.
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  FILLER              PIC X(35)       VALUE
+               'LAST NAME            FIRST NAME'.
+           05  FILLER              PIC X(26)       VALUE
+               'STREET            CITY'.
+           05  FILLER              PIC X(02)       VALUE 'ST'.
+           05  FILLER              PIC X(16)       VALUE 'ZIP'.
+
+       01  W-RPT-DETAIL-LINE.
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  RT-LAST-NAME        PIC X(20).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  RT-FIRST-NAME       PIC X(15).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  RT-STREET           PIC X(20).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  RT-CITY             PIC X(15).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  RT-STATE            PIC X(02).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  RT-ZIP              PIC X(10).
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO MAIN-EXIT
+           END-IF
+
+           PERFORM SUB-9600-READ-NAMADDIX-SEQ THRU SUB-9600-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+               UNTIL W-EOF
+               OR    W-RETURN-CODE NOT = 0
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           MOVE W-RETURN-CODE      TO RETURN-CODE
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'NAMADDRPT compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                   TO W-TODAY-DATE8
+           MOVE W-TODAY-DATE8(5:2) TO W-TODAY-MM
+           MOVE W-TODAY-DATE8(7:2) TO W-TODAY-DD
+           MOVE W-TODAY-DATE8(1:4) TO W-TODAY-YYYY
+
+           OPEN INPUT  NAMADDIX
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDIX'
+               MOVE 10             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN OUTPUT NAMADDPT
+
+           IF      NOT W-RPT-FILE-STATUS-GOOD
+               MOVE W-RPT-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-RPT-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDPT'
+               MOVE 15             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           PERFORM SUB-9500-START-NAMADDIX THRU SUB-9500-EXIT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           EVALUATE TRUE
+               WHEN NA-LAST-NAME(1:1) NOT = W-CURRENT-LETTER
+                   MOVE NA-LAST-NAME(1:1)
+                                   TO W-CURRENT-LETTER
+                   PERFORM SUB-2100-NEW-PAGE THRU SUB-2100-EXIT
+
+               WHEN W-LINE-COUNT >= W-LINES-PER-PAGE
+                   PERFORM SUB-2100-NEW-PAGE THRU SUB-2100-EXIT
+           END-EVALUATE
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO SUB-2000-EXIT
+           END-IF
+
+           PERFORM SUB-2200-WRITE-DETAIL THRU SUB-2200-EXIT
+
+           IF      W-RETURN-CODE = 0
+               PERFORM SUB-9600-READ-NAMADDIX-SEQ THRU SUB-9600-EXIT
+           END-IF
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2100-NEW-PAGE.
+      *------------------
+
+           ADD  1                  TO W-PAGE-NUMBER
+           MOVE 0                  TO W-LINE-COUNT
+
+           PERFORM SUB-9800-WRITE-PAGE-HEADER THRU SUB-9800-EXIT
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-2200-WRITE-DETAIL.
+      *----------------------
+
+           MOVE SPACES             TO W-RPT-DETAIL-LINE
+           MOVE NA-LAST-NAME       TO RT-LAST-NAME
+           MOVE NA-FIRST-NAME      TO RT-FIRST-NAME
+
+           EVALUATE TRUE
+               WHEN NA-ADDRESS-TYPE-MAILING
+                   MOVE NA-M-STREET    TO RT-STREET
+                   MOVE NA-M-CITY      TO RT-CITY
+                   MOVE NA-M-STATE     TO RT-STATE
+                   MOVE NA-M-ZIP-CODE  TO RT-ZIP
+               WHEN OTHER
+                   MOVE NA-STREET      TO RT-STREET
+                   MOVE NA-CITY        TO RT-CITY
+                   MOVE NA-STATE       TO RT-STATE
+                   MOVE NA-ZIP-CODE    TO RT-ZIP
+           END-EVALUATE
+
+           MOVE W-RPT-DETAIL-LINE  TO NAMADDPT-REC
+
+           PERFORM SUB-9900-WRITE-NAMADDPT THRU SUB-9900-EXIT
+
+           ADD  1                  TO W-NAMADDIX-RECS
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           CLOSE NAMADDIX
+                 NAMADDPT
+
+           MOVE W-NAMADDIX-RECS    TO W-DISP-NUM
+           DISPLAY 'NAMADDIX records listed: '
+                   W-DISP-NUM
+
+           MOVE W-PAGE-NUMBER      TO W-DISP-NUM
+           DISPLAY 'Report pages written:    '
+                   W-DISP-NUM
+
+           DISPLAY 'NAMADDRPT completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9500-START-NAMADDIX.
+      *------------------------
+
+           MOVE LOW-VALUES         TO NA-LAST-NAME
+
+           START NAMADDIX
+               KEY >= NA-LAST-NAME
+           END-START
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' starting NAMADDIX'
+               MOVE 20             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9500-EXIT.
+           EXIT.
+      /
+       SUB-9600-READ-NAMADDIX-SEQ.
+      *---------------------------
+
+           READ NAMADDIX NEXT
+               AT END
+                   SET  W-EOF      TO TRUE
+                   GO TO SUB-9600-EXIT
+           END-READ
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' reading NAMADDIX next record'
+               MOVE 30             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9600-EXIT.
+           EXIT.
+      /
+       SUB-9800-WRITE-PAGE-HEADER.
+      *---------------------------
+
+           MOVE W-TODAY-DISPLAY    TO RT-TITLE-DATE
+           MOVE W-PAGE-NUMBER      TO RT-TITLE-PAGE
+
+           MOVE W-RPT-TITLE-LINE   TO NAMADDPT-REC
+           PERFORM SUB-9900-WRITE-NAMADDPT THRU SUB-9900-EXIT
+
+           MOVE W-CURRENT-LETTER   TO RT-LETTER
+
+           MOVE W-RPT-LETTER-LINE  TO NAMADDPT-REC
+           PERFORM SUB-9900-WRITE-NAMADDPT THRU SUB-9900-EXIT
+
+           MOVE W-RPT-COL-HDR-LINE TO NAMADDPT-REC
+           PERFORM SUB-9900-WRITE-NAMADDPT THRU SUB-9900-EXIT
+
+           MOVE SPACES             TO NAMADDPT-REC
+           PERFORM SUB-9900-WRITE-NAMADDPT THRU SUB-9900-EXIT
+
+           ADD  4                  TO W-LINE-COUNT
+           .
+       SUB-9800-EXIT.
+           EXIT.
+      /
+       SUB-9900-WRITE-NAMADDPT.
+      *------------------------
+
+           WRITE NAMADDPT-REC
+
+           IF      NOT W-RPT-FILE-STATUS-GOOD
+               MOVE W-RPT-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-RPT-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' writing NAMADDPT'
+               MOVE 40             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9900-EXIT.
+           EXIT.
