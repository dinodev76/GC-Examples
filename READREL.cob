@@ -9,6 +9,9 @@
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-01-24  0.1      First release
+      * 2026-08-09  0.2      Accept C as an optional 1st argument to
+      *                      also write every displayed record as a
+      *                      CSV row to Data\NAMEADDR.Lookup.Csv.dat
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -30,11 +33,16 @@
       *---------------------
 
        FILE-CONTROL.
-           SELECT NAMADDRL         ASSIGN "Data\NAMEADDR.Rel.dat"
-                                   ORGANIZATION RELATIVE   
+           SELECT NAMADDRL         ASSIGN TO W-NAMADDRL-PATH
+                                   ORGANIZATION RELATIVE
                                    ACCESS DYNAMIC
                                    RELATIVE KEY W-RELATIVE-REC
                                    FILE STATUS W-FILE-STATUS.
+
+           SELECT NAMADDCV         ASSIGN
+                                   "Data\NAMEADDR.Lookup.Csv.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-CV-FILE-STATUS.
       /
        DATA DIVISION.
       *==============
@@ -46,9 +54,16 @@
 
        01  NAMADDRL-REC.           COPY NAMEADDR.
 
+       FD  NAMADDCV.
+
+       01  NAMADDCV-REC             PIC X(200).
+
        WORKING-STORAGE SECTION.
       *------------------------
 
+       01  W-NAMADDRL-PATH         PIC X(60)       VALUE
+           'Data\NAMEADDR.Rel.dat'.
+
        01  W-NAMADDRL-RECS         PIC 9(09)  COMP VALUE 0.
        01  W-RETURN-CODE           PIC S9(04) COMP.
        01  W-DISP-NUM              PIC ZZ,ZZ9.
@@ -56,16 +71,34 @@
        01  W-ERROR-MSG             PIC X(20)       VALUE
            '**** READREL error: '.
 
+       01  W-FS-CONTROL.
+           COPY FILESTATL.
+
+       01  W-JL-CONTROL.
+           COPY JOBLOGL.
+
+       01  W-JL-RL-DISP            PIC 9(09).
+
        01  W-READ-METHOD           PIC X(01).
            88  W-READ-METHOD-RELATIVE              VALUE 'R'.
            88  W-READ-METHOD-SEQUENTIAL            VALUE 'S'.
+           88  W-READ-METHOD-NEXT-OCCUPIED         VALUE 'N'.
            88  W-READ-METHOD-EXIT                  VALUE ' '.
            88  W-READ-METHOD-VALID                 VALUE 'R'
                                                          'S'
+                                                         'N'
                                                          ' '.
        01  W-RELATIVE-REC          PIC 9(09).
            88  W-RELATIVE-REC-EXIT                 VALUE 0.
 
+       01  W-NEXT-OCCUPIED-TRIES   PIC 9(04)  COMP VALUE 0.
+
+       01  W-RANGE-START-REC       PIC 9(09)       VALUE 0.
+           88  W-RANGE-START-FROM-FIRST            VALUE 0.
+
+       01  W-RANGE-END-REC         PIC 9(09)       VALUE 0.
+           88  W-RANGE-END-UNBOUNDED                VALUE 0.
+
        01  FILLER                  PIC X(01).
            88  W-INVALID-KEY                       VALUE 'Y'.
            88  W-NOT-INVALID-KEY                   VALUE 'N'.
@@ -74,9 +107,20 @@
            88  W-EOF                               VALUE 'Y'.
            88  W-NOT-EOF                           VALUE 'N'.
 
+       01  W-RANGE-END-SW          PIC X(01)       VALUE 'N'.
+           88  W-RANGE-END-PASSED                  VALUE 'Y'.
+           88  W-RANGE-END-NOT-PASSED              VALUE 'N'.
+
        01  W-FILE-STATUS           PIC X(02).
            88  W-FILE-STATUS-GOOD                  VALUE '00'.
 
+       01  W-CV-FILE-STATUS        PIC X(02).
+           88  W-CV-FILE-STATUS-GOOD               VALUE '00'.
+
+       01  W-CSV-OUTPUT-ARG        PIC X(01).
+       01  W-CSV-OUTPUT-SW         PIC X(01)       VALUE 'N'.
+           88  W-CSV-OUTPUT-ON                     VALUE 'Y'.
+
        01  W-COMPILED-DATE.
            05  W-COMPILED-DATE-YYYY
                                    PIC X(04).
@@ -125,14 +169,64 @@
                W-COMPILED-TIME-MM   ':'
                W-COMPILED-TIME-SS
 
+      **** Defaults to the usual Data\... dataset name above, but can
+      **** be overridden by setting NAMADDRL_PATH in the environment
+      **** before READREL is run, so a test copy or a dated archive
+      **** can be looked up without a recompile.
+
+           DISPLAY 'NAMADDRL_PATH'     UPON ENVIRONMENT-NAME
+           ACCEPT W-NAMADDRL-PATH      FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           DISPLAY 'NAMADDRL: ' FUNCTION TRIM(W-NAMADDRL-PATH)
+
            OPEN INPUT NAMADDRL
 
            IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
                DISPLAY W-ERROR-MSG
                        'File status '
                        W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
                        ' opening NAMADDRL'
                MOVE 10             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+      **** An optional 1st argument of C (or c) also writes every
+      **** displayed record as a CSV row to Data\NAMEADDR.Lookup.Csv
+      **** .dat, for loading into a spreadsheet.
+
+           DISPLAY 1             UPON ARGUMENT-NUMBER
+
+           ACCEPT W-CSV-OUTPUT-ARG
+                                 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'N'        TO W-CSV-OUTPUT-ARG
+           END-ACCEPT
+
+           IF      W-CSV-OUTPUT-ARG = 'C' OR 'c'
+               SET  W-CSV-OUTPUT-ON
+                                   TO TRUE
+
+               OPEN OUTPUT NAMADDCV
+
+               IF      NOT W-CV-FILE-STATUS-GOOD
+                   MOVE W-CV-FILE-STATUS TO FS-STATUS-CODE
+                   CALL 'FILESTAT' USING W-FS-CONTROL
+                   DISPLAY W-ERROR-MSG
+                           'File status '
+                           W-CV-FILE-STATUS
+                           ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                           ' opening NAMADDCV'
+                   MOVE 15         TO W-RETURN-CODE
+                   GO TO SUB-1000-EXIT
+               END-IF
+
+               DISPLAY 'CSV output: Data\NAMEADDR.Lookup.Csv.dat'
            END-IF
            .
        SUB-1000-EXIT.
@@ -141,18 +235,27 @@
        SUB-2000-PROCESS-READ-METHOD.
       *-----------------------------
 
-           IF      W-READ-METHOD-RELATIVE
-               PERFORM SUB-9200-GET-RELATIVE-REC THRU SUB-9200-EXIT
+           EVALUATE TRUE
+               WHEN W-READ-METHOD-RELATIVE
+                   PERFORM SUB-9200-GET-RELATIVE-REC THRU SUB-9200-EXIT
 
-               PERFORM SUB-2100-READ-RELATIVE THRU SUB-2100-EXIT
-                   UNTIL W-RELATIVE-REC-EXIT
-           ELSE
-               SET  W-NOT-EOF      TO TRUE
+                   PERFORM SUB-2100-READ-RELATIVE THRU SUB-2100-EXIT
+                       UNTIL W-RELATIVE-REC-EXIT
 
-               PERFORM SUB-2200-READ-SEQUENTIAL THRU SUB-2200-EXIT
-                   UNTIL W-EOF
-                   OR    W-RETURN-CODE NOT = 0
-           END-IF
+               WHEN W-READ-METHOD-NEXT-OCCUPIED
+                   PERFORM SUB-9200-GET-RELATIVE-REC THRU SUB-9200-EXIT
+
+                   PERFORM SUB-2300-READ-NEXT-OCCUPIED
+                       THRU SUB-2300-EXIT
+                       UNTIL W-RELATIVE-REC-EXIT
+
+               WHEN OTHER
+                   SET  W-NOT-EOF  TO TRUE
+
+                   PERFORM SUB-2200-READ-SEQUENTIAL THRU SUB-2200-EXIT
+                       UNTIL W-EOF
+                       OR    W-RETURN-CODE NOT = 0
+           END-EVALUATE
 
            IF      W-RETURN-CODE NOT = 0
                GO TO SUB-2000-EXIT
@@ -166,10 +269,10 @@
        SUB-2100-READ-RELATIVE.
       *-----------------------
 
-           PERFORM SUB-9300-READ-NAMADDRL-RELATIVE THRU SUB-9300-EXIT 
+           PERFORM SUB-9300-READ-NAMADDRL-RELATIVE THRU SUB-9300-EXIT
 
            IF      W-NOT-INVALID-KEY
-               DISPLAY NAMADDRL-REC
+               PERFORM SUB-9900-DISPLAY-NAMADDRL THRU SUB-9900-EXIT
            END-IF
 
            PERFORM SUB-9200-GET-RELATIVE-REC THRU SUB-9200-EXIT
@@ -180,6 +283,8 @@
        SUB-2200-READ-SEQUENTIAL.
       *-------------------------
 
+           PERFORM SUB-9250-GET-RANGE-VALUES THRU SUB-9250-EXIT
+
            PERFORM SUB-9400-START-NAMADDRL THRU SUB-9400-EXIT
 
            IF      W-RETURN-CODE NOT = 0
@@ -190,27 +295,72 @@
 
            PERFORM UNTIL W-EOF
                    OR    W-RETURN-CODE NOT = 0
-               DISPLAY NAMADDRL-REC
+                   OR    W-RANGE-END-PASSED
+               PERFORM SUB-9900-DISPLAY-NAMADDRL THRU SUB-9900-EXIT
 
                PERFORM SUB-9500-READ-NAMADDRL-SEQ THRU SUB-9500-EXIT
            END-PERFORM
            .
        SUB-2200-EXIT.
            EXIT.
+      /
+       SUB-2300-READ-NEXT-OCCUPIED.
+      *----------------------------
+
+           PERFORM SUB-9600-FIND-NEXT-OCCUPIED THRU SUB-9600-EXIT
+
+           IF      W-NOT-INVALID-KEY
+               PERFORM SUB-9900-DISPLAY-NAMADDRL THRU SUB-9900-EXIT
+           END-IF
+
+           PERFORM SUB-9200-GET-RELATIVE-REC THRU SUB-9200-EXIT
+           .
+       SUB-2300-EXIT.
+           EXIT.
       /
        SUB-3000-SHUT-DOWN.
       *-------------------
-      
+
            CLOSE NAMADDRL
 
+           IF      W-CSV-OUTPUT-ON
+               CLOSE NAMADDCV
+           END-IF
+
            MOVE W-NAMADDRL-RECS    TO W-DISP-NUM
            DISPLAY 'NAMADDRL records read:    '
                    W-DISP-NUM
 
+           PERFORM SUB-3050-LOG-JOB-RESULT THRU SUB-3050-EXIT
+
            DISPLAY 'READREL Completed'
            .
        SUB-3000-EXIT.
            EXIT.
+      /
+       SUB-3050-LOG-JOB-RESULT.
+      *-------------------------
+
+           MOVE SPACES             TO JL-KEY-COUNTS
+           MOVE W-NAMADDRL-RECS    TO W-JL-RL-DISP
+
+           STRING 'RL read:'       DELIMITED BY SIZE
+                  W-JL-RL-DISP     DELIMITED BY SIZE
+             INTO JL-KEY-COUNTS
+           END-STRING
+
+           MOVE 'READREL'          TO JL-PROGRAM-NAME
+           MOVE W-RETURN-CODE      TO JL-RETURN-CODE
+
+           CALL 'JOBLOG' USING W-JL-CONTROL
+
+           IF      JL-RESPONSE-FILE-ERROR
+               DISPLAY W-ERROR-MSG
+                       'Unable to write to the shared job log'
+           END-IF
+           .
+       SUB-3050-EXIT.
+           EXIT.
       /
        SUB-9100-GET-READ-METHOD.
       *-------------------------
@@ -219,7 +369,7 @@
 
            PERFORM UNTIL W-READ-METHOD-VALID        
                DISPLAY 'Enter R for relative reads, S for sequential, '
-                       'space to exit: '
+                       'N for next occupied record, space to exit: '
                    NO ADVANCING
            
                ACCEPT W-READ-METHOD
@@ -240,6 +390,24 @@
            .
        SUB-9200-EXIT.
            EXIT.
+      /
+       SUB-9250-GET-RANGE-VALUES.
+      *--------------------------
+
+           DISPLAY 'Enter starting relative record number or 0 to '
+                   'start at the beginning: '
+               NO ADVANCING
+
+           ACCEPT W-RANGE-START-REC
+
+           DISPLAY 'Enter ending relative record number or 0 for no '
+                   'limit: '
+               NO ADVANCING
+
+           ACCEPT W-RANGE-END-REC
+           .
+       SUB-9250-EXIT.
+           EXIT.
       /
        SUB-9300-READ-NAMADDRL-RELATIVE.
       *--------------------------------
@@ -258,9 +426,12 @@
                                    TO TRUE
                ADD  1              TO W-NAMADDRL-RECS
            ELSE    
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
                DISPLAY W-ERROR-MSG
                        'File status '
                        W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
                        ' reading NAMADDRL key'
                MOVE 20             TO W-RETURN-CODE
            END-IF
@@ -271,14 +442,29 @@
        SUB-9400-START-NAMADDRL.
       *------------------------
 
-           START NAMADDRL
-               FIRST
-           END-START
+           SET  W-RANGE-END-NOT-PASSED
+                                   TO TRUE
+
+           IF      W-RANGE-START-FROM-FIRST
+               START NAMADDRL
+                   FIRST
+               END-START
+           ELSE
+               MOVE W-RANGE-START-REC
+                                   TO W-RELATIVE-REC
+
+               START NAMADDRL
+                   KEY >= W-RELATIVE-REC
+               END-START
+           END-IF
 
            IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
                DISPLAY W-ERROR-MSG
                        'File status '
                        W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
                        ' starting NAMADDRL'
                MOVE 40             TO W-RETURN-CODE
            END-IF
@@ -297,13 +483,116 @@
 
            IF      W-FILE-STATUS-GOOD
                ADD  1              TO W-NAMADDRL-RECS
-           ELSE    
+
+               IF      NOT W-RANGE-END-UNBOUNDED
+                   IF      W-RELATIVE-REC > W-RANGE-END-REC
+                       SET  W-RANGE-END-PASSED
+                                       TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
                DISPLAY W-ERROR-MSG
                        'File status '
                        W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
                        ' reading NAMADDRL next record'
                MOVE 50             TO W-RETURN-CODE
            END-IF
            .
        SUB-9500-EXIT.
            EXIT.
+      /
+       SUB-9600-FIND-NEXT-OCCUPIED.
+      *----------------------------
+
+           MOVE 0                  TO W-NEXT-OCCUPIED-TRIES
+           SET  W-INVALID-KEY      TO TRUE
+
+           PERFORM UNTIL W-NOT-INVALID-KEY
+                   OR    W-NEXT-OCCUPIED-TRIES > 1000
+               READ NAMADDRL
+                   INVALID KEY
+                       SET  W-INVALID-KEY
+                                   TO TRUE
+               END-READ
+
+               IF      W-FILE-STATUS-GOOD
+                   SET  W-NOT-INVALID-KEY
+                                   TO TRUE
+                   ADD  1          TO W-NAMADDRL-RECS
+               ELSE
+                   ADD  1          TO W-RELATIVE-REC
+                   ADD  1          TO W-NEXT-OCCUPIED-TRIES
+               END-IF
+           END-PERFORM
+
+           IF      W-INVALID-KEY
+               DISPLAY 'No occupied record found scanning forward '
+                       'from starting relative record'
+           END-IF
+           .
+       SUB-9600-EXIT.
+           EXIT.
+      /
+       SUB-9900-DISPLAY-NAMADDRL.
+      *--------------------------
+
+           DISPLAY NAMADDRL-REC
+
+           IF      W-CSV-OUTPUT-ON
+               PERFORM SUB-9950-WRITE-CSV-ROW THRU SUB-9950-EXIT
+           END-IF
+           .
+       SUB-9900-EXIT.
+           EXIT.
+      /
+       SUB-9950-WRITE-CSV-ROW.
+      *------------------------
+
+           MOVE SPACES             TO NAMADDCV-REC
+
+           STRING FUNCTION TRIM(NA-TAXID)       DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-PREFIX)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-FIRST-NAME)  DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-LAST-NAME)   DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-SUFFIX)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-STREET)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-CITY)        DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-STATE)       DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-ZIP-CODE)    DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-PHONE)       DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-EMAIL)       DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-EFFECTIVE-DATE)
+                                                 DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  NA-STATUS                     DELIMITED BY SIZE
+             INTO NAMADDCV-REC
+           END-STRING
+
+           WRITE NAMADDCV-REC
+
+           IF      NOT W-CV-FILE-STATUS-GOOD
+               MOVE W-CV-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-CV-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' writing NAMADDCV'
+           END-IF
+           .
+       SUB-9950-EXIT.
+           EXIT.
