@@ -3,11 +3,34 @@
       *
       * Description: Program to test subroutine TRNSLAT.
       *
+      *     The conversion table passed to TRNSLAT is no longer a
+      *     COPY'd copybook of hand-typed hex literals - it is loaded
+      *     at run time from a 256 line hex pair file (one "XX" hex
+      *     pair per entry, in TABLEFILE), so a new code page can be
+      *     onboarded by dropping in a new table file rather than
+      *     editing and recompiling this program.
+      *
+      *     An optional argument 1 of 'R' switches on round-trip
+      *     self-check mode: each TESTIN record is translated forward
+      *     through TABLEFILE, then immediately back through the
+      *     reverse table in TABLEFILE2, and the result is compared
+      *     to the original bytes to certify that the two tables
+      *     actually invert each other cleanly. No TESTOUT file is
+      *     written in this mode. Omitting the argument (or any value
+      *     other than 'R') leaves the program as the original
+      *     one-way conversion demo.
+      *
       * License: MIT
       *
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-01-12  0.1      First release
+      * 2026-08-09  0.2      Load the conversion table at run time
+      *                      from TABLEFILE instead of a compiled-in
+      *                      copybook; this also removes the dangling
+      *                      COPY of the never-supplied I437T037
+      *                      copybook
+      * 2026-08-09  0.3      Add 'R' round-trip self-check mode
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -33,7 +56,16 @@
                                        ORGANIZATION SEQUENTIAL. 
 
            SELECT TESTOUT              ASSIGN 'Data\TRNSLATT.Output.bin'
-                                       ORGANIZATION SEQUENTIAL. 
+                                       ORGANIZATION SEQUENTIAL.
+
+           SELECT TABLEFILE            ASSIGN 'Data\TRNSLATT.Table.dat'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS W-TABLEFILE-STATUS.
+
+           SELECT TABLEFILE2           ASSIGN
+                                       'Data\TRNSLATT.Table2.dat'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS W-TABLEFILE2-STATUS.
       /
        DATA DIVISION.
       *==============
@@ -58,6 +90,16 @@
            05  TO-CHAR             PIC X           OCCURS 25 TO 15000
                                                    DEPENDING W-RECLEN
                                                    INDEXED TO-DX.
+
+       FD  TABLEFILE
+           RECORD CONTAINS 2 CHARACTERS.
+
+       01  TABLEFILE-REC            PIC X(02).
+
+       FD  TABLEFILE2
+           RECORD CONTAINS 2 CHARACTERS.
+
+       01  TABLEFILE2-REC           PIC X(02).
       /
        WORKING-STORAGE SECTION.
       *------------------------
@@ -70,6 +112,30 @@
        01  FILLER                  PIC X(01)       VALUE 'N'.
            88  W-EOF                               VALUE 'Y'.
 
+       01  W-MODE-SW               PIC X(01)       VALUE 'N'.
+           88  W-MODE-ROUNDTRIP                    VALUE 'R'.
+
+       01  W-TABLEFILE-STATUS      PIC X(02).
+           88  W-TABLEFILE-STATUS-GOOD             VALUE '00'.
+
+       01  W-TABLEFILE2-STATUS     PIC X(02).
+           88  W-TABLEFILE2-STATUS-GOOD            VALUE '00'.
+
+       01  W-RT-PASS               PIC 9(09)  COMP VALUE 0.
+       01  W-RT-FAIL               PIC 9(09)  COMP VALUE 0.
+
+       01  W-CT-DX                 PIC S9(04) COMP.
+       01  W-RETURN-CODE           PIC S9(04) COMP VALUE 0.
+
+       01  W-ERROR-MSG             PIC X(21)       VALUE
+           '**** TRNSLATT error: '.
+
+       01  W-JL-CONTROL.
+           COPY JOBLOGL.
+
+       01  W-JL-IN-DISP            PIC 9(09).
+       01  W-JL-OUT-DISP           PIC 9(09).
+
        01  W-COMPILED-DATE.
            05  W-COMPILED-DATE-YYYY
                                    PIC X(04).
@@ -82,13 +148,22 @@
 
        01  W-TRNSLAT-CONTROL.      COPY TRNSLATL.
 
-      * COPY ASC2EBC.
-
-      * COPY EBC2ASC.
-
-      * COPY I037T437.
-
-       COPY I437T037.
+      **** Conversion table loaded at run time from TABLEFILE - one
+      **** "XX" hex pair per entry, 256 entries, in the same order
+      **** TRNSLAT's L-CONVERSION-TABLE expects.
+       01  W-CONVERSION-TABLE.
+           05  FILLER                              OCCURS 256
+                                                   INDEXED W-CT-IX.
+               10  W-CT-HEX-1      PIC X(01).
+               10  W-CT-HEX-2      PIC X(01).
+
+      **** Reverse conversion table loaded from TABLEFILE2, used only
+      **** in round-trip self-check mode to translate back again.
+       01  W-CONVERSION-TABLE2.
+           05  FILLER                              OCCURS 256
+                                                   INDEXED W-CT2-IX.
+               10  W-CT2-HEX-1     PIC X(01).
+               10  W-CT2-HEX-2     PIC X(01).
       /
        PROCEDURE DIVISION.
       *===================
@@ -98,6 +173,10 @@
 
            PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
 
+           IF      W-RETURN-CODE NOT = 0
+               GO TO MAIN-EXIT
+           END-IF
+
            PERFORM SUB-9100-READ-TESTIN THRU SUB-9100-EXIT
 
            PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
@@ -106,12 +185,13 @@
            PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
            .
        MAIN-EXIT.
+           MOVE W-RETURN-CODE      TO RETURN-CODE
            STOP RUN.
       /
        SUB-1000-START-UP.
       *------------------
 
-           MOVE FUNCTION WHEN-COMPILED 
+           MOVE FUNCTION WHEN-COMPILED
                                    TO W-COMPILED-DATE
 
            DISPLAY 'TRNSLATT compiled on '
@@ -122,15 +202,113 @@
                W-COMPILED-TIME-MM   ':'
                W-COMPILED-TIME-SS
 
-           OPEN INPUT  TESTIN
-                OUTPUT TESTOUT
+           ACCEPT W-MODE-SW         FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'N'        TO W-MODE-SW
+           END-ACCEPT
+
+           PERFORM SUB-1100-LOAD-CONVERSION-TABLE THRU SUB-1100-EXIT
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           IF      W-MODE-ROUNDTRIP
+               DISPLAY 'Round-trip self-check mode ON - comparing '
+                       'TABLEFILE then TABLEFILE2 against the '
+                       'original record'
+
+               PERFORM SUB-1150-LOAD-REVERSE-TABLE THRU
+                       SUB-1150-EXIT
+
+               IF      W-RETURN-CODE NOT = 0
+                   GO TO SUB-1000-EXIT
+               END-IF
+
+               OPEN INPUT TESTIN
+           ELSE
+               OPEN INPUT  TESTIN
+                    OUTPUT TESTOUT
+           END-IF
            .
        SUB-1000-EXIT.
            EXIT.
+      /
+       SUB-1100-LOAD-CONVERSION-TABLE.
+      *-------------------------------
+
+           OPEN INPUT TABLEFILE
+
+           IF      NOT W-TABLEFILE-STATUS-GOOD
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-TABLEFILE-STATUS
+                       ' opening TABLEFILE'
+               MOVE 10             TO W-RETURN-CODE
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           PERFORM VARYING W-CT-DX FROM 1 BY 1
+                     UNTIL W-CT-DX > 256
+                     OR    W-RETURN-CODE NOT = 0
+
+               READ TABLEFILE
+                   AT END
+                       DISPLAY W-ERROR-MSG
+                               'TABLEFILE has fewer than 256 entries'
+                       MOVE 20     TO W-RETURN-CODE
+                   NOT AT END
+                       MOVE TABLEFILE-REC(1:1)
+                                   TO W-CT-HEX-1(W-CT-DX)
+                       MOVE TABLEFILE-REC(2:1)
+                                   TO W-CT-HEX-2(W-CT-DX)
+               END-READ
+           END-PERFORM
+
+           CLOSE TABLEFILE
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1150-LOAD-REVERSE-TABLE.
+      *----------------------------
+
+           OPEN INPUT TABLEFILE2
+
+           IF      NOT W-TABLEFILE2-STATUS-GOOD
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-TABLEFILE2-STATUS
+                       ' opening TABLEFILE2'
+               MOVE 10             TO W-RETURN-CODE
+               GO TO SUB-1150-EXIT
+           END-IF
+
+           PERFORM VARYING W-CT-DX FROM 1 BY 1
+                     UNTIL W-CT-DX > 256
+                     OR    W-RETURN-CODE NOT = 0
+
+               READ TABLEFILE2
+                   AT END
+                       DISPLAY W-ERROR-MSG
+                               'TABLEFILE2 has fewer than 256 entries'
+                       MOVE 20     TO W-RETURN-CODE
+                   NOT AT END
+                       MOVE TABLEFILE2-REC(1:1)
+                                   TO W-CT2-HEX-1(W-CT-DX)
+                       MOVE TABLEFILE2-REC(2:1)
+                                   TO W-CT2-HEX-2(W-CT-DX)
+               END-READ
+           END-PERFORM
+
+           CLOSE TABLEFILE2
+           .
+       SUB-1150-EXIT.
+           EXIT.
       /
        SUB-2000-PROCESS.
       *-----------------
-           
+
            MOVE 1                  TO TC-FIELD-CNT
                                       TC-FIELD-POS(1)
            MOVE W-RECLEN           TO TC-FIELD-LEN(1)
@@ -138,13 +316,15 @@
 
            CALL W-TRNSLAT-PROG  USING W-TRNSLAT-CONTROL
                                       TESTOUT-REC
-      *                                W-ASCII-TO-EBCDIC-TABLE
-      *                                W-EBCDIC-TO-ASCII-TABLE
-      *                                W-IBM037-TO-IBM437-TABLE
-                                      W-IBM437-TO-IBM037-TABLE
+                                      W-CONVERSION-TABLE
 
            IF      TC-RESPONSE-GOOD
-               PERFORM SUB-9200-WRITE-TESTOUT THRU SUB-9200-EXIT
+               IF      W-MODE-ROUNDTRIP
+                   PERFORM SUB-2400-CHECK-ROUNDTRIP THRU
+                           SUB-2400-EXIT
+               ELSE
+                   PERFORM SUB-9200-WRITE-TESTOUT THRU SUB-9200-EXIT
+               END-IF
            ELSE
                DISPLAY 'Bad response from TRNSLAT: '
                        TC-RESPONSE-CODE
@@ -158,21 +338,90 @@
            .
        SUB-2000-EXIT.
            EXIT.
+      /
+       SUB-2400-CHECK-ROUNDTRIP.
+      *------------------------
+
+           CALL W-TRNSLAT-PROG  USING W-TRNSLAT-CONTROL
+                                      TESTOUT-REC
+                                      W-CONVERSION-TABLE2
+
+           IF      NOT TC-RESPONSE-GOOD
+               DISPLAY 'Bad response from TRNSLAT on reverse pass: '
+                       TC-RESPONSE-CODE
+                       ' - '
+                       TC-RESPONSE-MSG
+               ADD  1              TO W-RT-FAIL
+               GO TO SUB-2400-EXIT
+           END-IF
+
+           IF      TESTOUT-REC(1:W-RECLEN) = TESTIN-REC(1:W-RECLEN)
+               ADD  1              TO W-RT-PASS
+           ELSE
+               ADD  1              TO W-RT-FAIL
+               DISPLAY 'Round-trip mismatch on record '
+                       W-TESTIN-RECS
+           END-IF
+           .
+       SUB-2400-EXIT.
+           EXIT.
       /
        SUB-3000-SHUT-DOWN.
       *-------------------
-      
+
            CLOSE TESTIN
-                 TESTOUT
 
            DISPLAY 'TESTIN  records read:    '
                    W-TESTIN-RECS
-           DISPLAY 'TESTOUT records written: '
-                   W-TESTOUT-RECS
+
+           IF      W-MODE-ROUNDTRIP
+               DISPLAY 'Round-trip records passed: '
+                       W-RT-PASS
+               DISPLAY 'Round-trip records failed: '
+                       W-RT-FAIL
+
+               IF      W-RT-FAIL NOT = 0
+                   MOVE 40         TO W-RETURN-CODE
+               END-IF
+           ELSE
+               CLOSE TESTOUT
+               DISPLAY 'TESTOUT records written: '
+                       W-TESTOUT-RECS
+           END-IF
+
+           PERFORM SUB-3050-LOG-JOB-RESULT THRU SUB-3050-EXIT
+
            DISPLAY 'TRNSLATT completed'
            .
        SUB-3000-EXIT.
            EXIT.
+      /
+       SUB-3050-LOG-JOB-RESULT.
+      *-------------------------
+
+           MOVE SPACES             TO JL-KEY-COUNTS
+           MOVE W-TESTIN-RECS      TO W-JL-IN-DISP
+           MOVE W-TESTOUT-RECS     TO W-JL-OUT-DISP
+
+           STRING 'In:'            DELIMITED BY SIZE
+                  W-JL-IN-DISP     DELIMITED BY SIZE
+                  ' Out:'          DELIMITED BY SIZE
+                  W-JL-OUT-DISP    DELIMITED BY SIZE
+             INTO JL-KEY-COUNTS
+           END-STRING
+
+           MOVE 'TRNSLATT'         TO JL-PROGRAM-NAME
+           MOVE W-RETURN-CODE      TO JL-RETURN-CODE
+
+           CALL 'JOBLOG' USING W-JL-CONTROL
+
+           IF      JL-RESPONSE-FILE-ERROR
+               DISPLAY W-ERROR-MSG
+                       'Unable to write to the shared job log'
+           END-IF
+           .
+       SUB-3050-EXIT.
+           EXIT.
       /
        SUB-9100-READ-TESTIN.
       *---------------------
