@@ -9,6 +9,19 @@
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-01-12  0.1      First release
+      * 2026-08-09  0.2      Honour TRNSLATL's new TC-WHOLE-RECORD-SW
+      *                      to translate the whole record in one
+      *                      shot without a TC-FIELD-SPEC table
+      * 2026-08-09  0.3      Validate TC-FIELD-CNT against the 256
+      *                      entry TC-FIELD-SPEC table size before
+      *                      using it as a PERFORM VARYING limit
+      * 2026-08-09  0.4      Whole-record mode now translates the
+      *                      caller-supplied TC-RECORD-LEN bytes
+      *                      instead of assuming the full 32K
+      *                      L-RECORD-TO-TRANSLATE LINKAGE size --
+      *                      that table size reflects the largest
+      *                      record any caller can pass, not the one
+      *                      actually passed
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -109,10 +122,15 @@
                GO TO MAIN-EXIT
            END-IF
 
-           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
-               VARYING TCF-DX FROM 1 BY 1
-                 UNTIL TCF-DX > TC-FIELD-CNT
-                 OR    NOT TC-RESPONSE-GOOD
+           IF      TC-WHOLE-RECORD
+               PERFORM SUB-2050-PROCESS-WHOLE-RECORD THRU
+                       SUB-2050-EXIT
+           ELSE
+               PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+                   VARYING TCF-DX FROM 1 BY 1
+                     UNTIL TCF-DX > TC-FIELD-CNT
+                     OR    NOT TC-RESPONSE-GOOD
+           END-IF
            .
        MAIN-EXIT.
            GOBACK.
@@ -123,6 +141,14 @@
            SET  TC-RESPONSE-GOOD   TO TRUE
            MOVE SPACES             TO TC-RESPONSE-MSG
 
+           IF      NOT TC-WHOLE-RECORD
+               PERFORM SUB-1050-VALIDATE-FIELD-CNT THRU
+                       SUB-1050-EXIT
+               IF      NOT TC-RESPONSE-GOOD
+                   GO TO SUB-1000-EXIT
+               END-IF
+           END-IF
+
            IF      W-CONVERSION-TABLE-HEX NOT = L-CONVERSION-TABLE
                MOVE L-CONVERSION-TABLE
                                    TO W-CONVERSION-TABLE-HEX 
@@ -150,6 +176,19 @@
            .
        SUB-1000-EXIT.
            EXIT.
+      /
+       SUB-1050-VALIDATE-FIELD-CNT.
+      *----------------------------
+
+           IF      TC-FIELD-CNT > 256
+               SET  TC-RESPONSE-FIELDCNT-ERROR
+                                   TO TRUE
+               MOVE 'TC-FIELD-CNT exceeds TC-FIELD-SPEC limit of 256'
+                                   TO TC-RESPONSE-MSG
+           END-IF
+           .
+       SUB-1050-EXIT.
+           EXIT.
       /
        SUB-1100-CONVERT-HEX-TO-BIN.
       *----------------------------
@@ -228,3 +267,30 @@
            .
        SUB-2000-EXIT.
            EXIT.
+      /
+       SUB-2050-PROCESS-WHOLE-RECORD.
+      *------------------------------
+
+           IF      TC-RECORD-LEN < 1
+               OR  TC-RECORD-LEN > LENGTH OF L-RECORD-TO-TRANSLATE
+               SET  TC-RESPONSE-RECLEN-ERROR
+                                   TO TRUE
+               MOVE 'TC-RECORD-LEN is zero or exceeds 32K'
+                                   TO TC-RESPONSE-MSG
+               GO TO SUB-2050-EXIT
+           END-IF
+
+           SET  LR-DX              TO 1
+
+           PERFORM TC-RECORD-LEN TIMES
+               MOVE L-REC-CHAR(LR-DX)
+                                   TO W-CHAR-BIN-2
+               ADD  1
+                    W-CHAR-BIN GIVING W-SUB-2
+               MOVE W-CONV-CHAR(W-SUB-2)
+                                   TO L-REC-CHAR(LR-DX)
+               SET  LR-DX       UP BY 1
+           END-PERFORM
+           .
+       SUB-2050-EXIT.
+           EXIT.
