@@ -6,13 +6,23 @@
       * Description: Test reading a line sequential file. This shows
       *     that GnuCOBOL treats CR/LF (on Windows) as end of record
       *     markers, whereas those are ignored on regular sequential
-      *     files. Try removing the LINE from "ORGANIZATION LINE 
+      *     files. Try removing the LINE from "ORGANIZATION LINE
       *     SEQUENTIAL" to see the difference with the provided input
       *     file.
       *
+      *     An optional argument 1 of 'P' switches on fixed-block
+      *     conversion mode: every record read is space-padded out to
+      *     80 bytes and written to Data\TESTIO1.Output.dat, a fixed
+      *     80 byte record file, for downstream programs that can't
+      *     handle variable line sequential records. Omitting the
+      *     argument (or any value other than 'P') leaves the program
+      *     as the original read-and-display demo.
+      *
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-01-18  0.1      First release
+      * 2026-08-09  0.2      Add 'P' fixed-block padding conversion
+      *                      mode
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -35,8 +45,12 @@
 
        FILE-CONTROL.
            SELECT TESTIO1I         ASSIGN 'Data\TESTIO1.Input.txt'
-      *                             ORGANIZATION SEQUENTIAL. 
-                                   ORGANIZATION LINE SEQUENTIAL. 
+      *                             ORGANIZATION SEQUENTIAL.
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT TESTIO1O         ASSIGN 'Data\TESTIO1.Output.dat'
+                                   ORGANIZATION SEQUENTIAL
+                                   FILE STATUS W-TESTIO1O-STATUS.
       /
        DATA DIVISION.
       *==============
@@ -51,17 +65,33 @@
 
        01  TESTIO1I-REC            PIC X(80).
 
+       FD  TESTIO1O
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  TESTIO1O-REC            PIC X(80).
+
        WORKING-STORAGE SECTION.
       *------------------------
 
        01  W-TESTIO1I-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-TESTIO1O-RECS         PIC 9(09)  COMP VALUE 0.
        01  W-RECLEN                PIC S9(09) COMP.
+       01  W-RETURN-CODE           PIC S9(04) COMP VALUE 0.
        01  W-DISP-NUM-1            PIC Z,ZZ9.
        01  W-DISP-NUM-2            PIC Z9.
 
        01  FILLER                  PIC X(01)       VALUE 'N'.
            88  W-EOF                               VALUE 'Y'.
 
+       01  W-PAD-MODE-SW           PIC X(01)       VALUE 'N'.
+           88  W-PAD-MODE                          VALUE 'P'.
+
+       01  W-TESTIO1O-STATUS       PIC X(02).
+           88  W-TESTIO1O-STATUS-GOOD              VALUE '00'.
+
+       01  W-ERROR-MSG             PIC X(20)       VALUE
+           '**** TESTIO1 error: '.
+
        01  W-COMPILED-DATE.
            05  W-COMPILED-DATE-YYYY
                                    PIC X(04).
@@ -80,14 +110,20 @@
 
            PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
 
+           IF      W-RETURN-CODE NOT = 0
+               GO TO MAIN-EXIT
+           END-IF
+
            PERFORM SUB-9100-READ-TESTIO1I THRU SUB-9100-EXIT
 
            PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
                UNTIL W-EOF
+               OR    W-RETURN-CODE NOT = 0
 
            PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
            .
        MAIN-EXIT.
+           MOVE W-RETURN-CODE      TO RETURN-CODE
            STOP RUN.
       /
        SUB-1000-START-UP.
@@ -104,7 +140,28 @@
                W-COMPILED-TIME-MM   ':'
                W-COMPILED-TIME-SS
 
+           ACCEPT W-PAD-MODE-SW    FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'N'        TO W-PAD-MODE-SW
+           END-ACCEPT
+
            OPEN INPUT TESTIO1I
+
+           IF      W-PAD-MODE
+               DISPLAY 'Fixed-block padding conversion mode ON - '
+                       'writing Data\TESTIO1.Output.dat'
+
+               OPEN OUTPUT TESTIO1O
+
+               IF      NOT W-TESTIO1O-STATUS-GOOD
+                   DISPLAY W-ERROR-MSG
+                           'File status '
+                           W-TESTIO1O-STATUS
+                           ' opening TESTIO1O'
+                   MOVE 10         TO W-RETURN-CODE
+                   GO TO SUB-1000-EXIT
+               END-IF
+           END-IF
            .
        SUB-1000-EXIT.
            EXIT.
@@ -122,10 +179,39 @@
                    ' bytes): '
                    TESTIO1I-REC
 
+           IF      W-PAD-MODE
+               PERFORM SUB-2100-WRITE-TESTIO1O THRU SUB-2100-EXIT
+               IF      W-RETURN-CODE NOT = 0
+                   GO TO SUB-2000-EXIT
+               END-IF
+           END-IF
+
            PERFORM SUB-9100-READ-TESTIO1I THRU SUB-9100-EXIT
            .
        SUB-2000-EXIT.
            EXIT.
+      /
+       SUB-2100-WRITE-TESTIO1O.
+      *------------------------
+
+           MOVE SPACES             TO TESTIO1O-REC
+           MOVE TESTIO1I-REC(1:W-RECLEN)
+                                   TO TESTIO1O-REC(1:W-RECLEN)
+
+           WRITE TESTIO1O-REC
+
+           IF      W-TESTIO1O-STATUS-GOOD
+               ADD  1              TO W-TESTIO1O-RECS
+           ELSE
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-TESTIO1O-STATUS
+                       ' writing TESTIO1O record'
+               MOVE 20             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-2100-EXIT.
+           EXIT.
       /
        SUB-3000-SHUT-DOWN.
       *-------------------
@@ -135,6 +221,15 @@
            MOVE W-TESTIO1I-RECS    TO W-DISP-NUM-1
            DISPLAY 'TESTIO1I records read: '
                    W-DISP-NUM-1
+
+           IF      W-PAD-MODE
+               CLOSE TESTIO1O
+               MOVE W-TESTIO1O-RECS
+                                   TO W-DISP-NUM-1
+               DISPLAY 'TESTIO1O records written: '
+                       W-DISP-NUM-1
+           END-IF
+
            DISPLAY 'TESTIO1 Completed'
            .
        SUB-3000-EXIT.
