@@ -10,6 +10,21 @@
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-02-08  1.0      First release
+      * 2026-08-09  1.1      Widen LR-RECORD for NAMEADDR's new
+      *                      NA-CONTACT group and display NA-PHONE/
+      *                      NA-EMAIL
+      * 2026-08-09  1.2      Widen LR-RECORD again for NA-EFFECTIVE-
+      *                      DATE/NA-STATUS and display them
+      * 2026-08-09  1.3      Widen LR-RECORD again for NA-MAILING-
+      *                      ADDRESS/NA-ADDRESS-TYPE-USED and display
+      *                      them
+      * 2026-08-09  1.4      Accept C as an optional 1st argument to
+      *                      also write every displayed record as a
+      *                      CSV row to Data\NAMEADDR.Lookup.Csv.dat
+      * 2026-08-09  1.5      Key-field prompt now also accepts S for
+      *                      state and Z for zip, reading NAMADDIX on
+      *                      its new NA-STATE/NA-ZIP-CODE alternate
+      *                      keys
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -31,13 +46,30 @@
       *---------------------
 
        FILE-CONTROL.
-           SELECT NAMADDIX         ASSIGN "Data\NAMEADDR.Idx.dat"
-                                   ORGANIZATION INDEXED   
+           SELECT NAMADDIX         ASSIGN TO W-NAMADDIX-PATH
+                                   ORGANIZATION INDEXED
                                    ACCESS DYNAMIC
                                    RECORD KEY NA-TAXID
                                    ALTERNATE KEY NA-LAST-NAME
                                        WITH DUPLICATES
+                                   ALTERNATE KEY NA-STATE
+                                       WITH DUPLICATES
+                                   ALTERNATE KEY NA-ZIP-CODE
+                                       WITH DUPLICATES
                                    FILE STATUS W-FILE-STATUS.
+
+           SELECT NAMADDLK         ASSIGN "Data\NAMEADDR.Lookup.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-LK-FILE-STATUS.
+
+           SELECT NAMADDLR         ASSIGN "Data\NAMEADDR.LookupRes.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-LR-FILE-STATUS.
+
+           SELECT NAMADDCV         ASSIGN
+                                   "Data\NAMEADDR.Lookup.Csv.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-CV-FILE-STATUS.
       /
        DATA DIVISION.
       *==============
@@ -49,33 +81,101 @@
 
        01  NAMADDIX-REC.           COPY NAMEADDR.
 
+       FD  NAMADDLK.
+
+       01  NAMADDLK-REC            PIC X(35).
+
+       FD  NAMADDLR.
+
+       01  NAMADDLR-REC.
+           05  LR-KEY-VALUE        PIC X(35).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  LR-STATUS           PIC X(09).
+               88  LR-FOUND                        VALUE 'FOUND'.
+               88  LR-NOT-FOUND                    VALUE 'NOT FOUND'.
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  LR-RECORD           PIC X(327).
+
+       FD  NAMADDCV.
+
+       01  NAMADDCV-REC            PIC X(200).
+
        WORKING-STORAGE SECTION.
       *------------------------
 
+       01  W-NAMADDIX-PATH         PIC X(60)       VALUE
+           'Data\NAMEADDR.Idx.dat'.
+
        01  W-NAMADDIX-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-NAMADDLK-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-NAMADDLK-FOUND        PIC 9(09)  COMP VALUE 0.
+       01  W-NAMADDLK-NOT-FOUND    PIC 9(09)  COMP VALUE 0.
        01  W-RETURN-CODE           PIC S9(04) COMP.
        01  W-DISP-NUM              PIC ZZ,ZZ9.
 
        01  W-ERROR-MSG             PIC X(20)       VALUE
            '**** READIDX error: '.
 
+       01  W-FS-CONTROL.
+           COPY FILESTATL.
+
+       01  W-JL-CONTROL.
+           COPY JOBLOGL.
+
+       01  W-JL-IX-DISP            PIC 9(09).
+       01  W-JL-LK-DISP            PIC 9(09).
+
        01  W-READ-METHOD           PIC X(01).
            88  W-READ-METHOD-RANDOM                VALUE 'R'.
            88  W-READ-METHOD-SEQUENTIAL            VALUE 'S'.
+           88  W-READ-METHOD-BATCH                 VALUE 'B'.
+           88  W-READ-METHOD-WILDCARD              VALUE 'W'.
+           88  W-READ-METHOD-STATE-SUMMARY         VALUE 'C'.
            88  W-READ-METHOD-EXIT                  VALUE ' '.
            88  W-READ-METHOD-VALID                 VALUE 'R'
                                                          'S'
+                                                         'B'
+                                                         'W'
+                                                         'C'
                                                          ' '.
        01  W-READ-KEY-FIELD              PIC X(01).
            88  W-READ-KEY-FIELD-LAST-NAME          VALUE 'L'.
            88  W-READ-KEY-FIELD-TAXID              VALUE 'T'.
+           88  W-READ-KEY-FIELD-STATE              VALUE 'S'.
+           88  W-READ-KEY-FIELD-ZIP                VALUE 'Z'.
            88  W-READ-KEY-FIELD-EXIT               VALUE ' '.
            88  W-READ-KEY-FIELD-VALID              VALUE 'L'
-                                                         'T' 
+                                                         'T'
+                                                         'S'
+                                                         'Z'
                                                          ' '.
        01  W-KEY-VALUE             PIC X(35).
            88  W-KEY-VALUE-EXIT                    VALUE SPACES.
 
+       01  W-RANGE-END-VALUE       PIC X(35).
+           88  W-RANGE-END-UNBOUNDED               VALUE SPACES.
+
+       01  W-WILDCARD-PREFIX       PIC X(35).
+           88  W-WILDCARD-PREFIX-EXIT              VALUE SPACES.
+
+       01  W-WILDCARD-LEN          PIC 9(02)  COMP.
+
+       01  W-WILDCARD-SW           PIC X(01)       VALUE 'N'.
+           88  W-WILDCARD-NO-MATCH                 VALUE 'Y'.
+           88  W-WILDCARD-MATCHING                 VALUE 'N'.
+
+       01  W-STATE-ENTRIES         PIC 9(04)  COMP VALUE 0.
+
+       01  W-STATE-SW              PIC X(01)       VALUE 'N'.
+           88  W-STATE-FOUND                       VALUE 'Y'.
+           88  W-STATE-NOT-FOUND                   VALUE 'N'.
+
+       01  W-STATE-TABLE.
+           05  W-STATE-ENTRY       OCCURS 100 TIMES
+                                   INDEXED BY W-STATE-IDX.
+               10  W-STATE-VALUE   PIC X(10).
+               10  W-STATE-COUNT   PIC 9(09)  COMP.
+
        01  FILLER                  PIC X(01).
            88  W-INVALID-KEY                       VALUE 'Y'.
            88  W-NOT-INVALID-KEY                   VALUE 'N'.
@@ -84,9 +184,29 @@
            88  W-EOF                               VALUE 'Y'.
            88  W-NOT-EOF                           VALUE 'N'.
 
+       01  W-RANGE-END-SW          PIC X(01)       VALUE 'N'.
+           88  W-RANGE-END-PASSED                  VALUE 'Y'.
+           88  W-RANGE-END-NOT-PASSED              VALUE 'N'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-LK-EOF                            VALUE 'Y'.
+
        01  W-FILE-STATUS           PIC X(02).
            88  W-FILE-STATUS-GOOD                  VALUE '00'.
 
+       01  W-LK-FILE-STATUS        PIC X(02).
+           88  W-LK-FILE-STATUS-GOOD                VALUE '00'.
+
+       01  W-LR-FILE-STATUS        PIC X(02).
+           88  W-LR-FILE-STATUS-GOOD                VALUE '00'.
+
+       01  W-CV-FILE-STATUS        PIC X(02).
+           88  W-CV-FILE-STATUS-GOOD                VALUE '00'.
+
+       01  W-CSV-OUTPUT-ARG        PIC X(01).
+       01  W-CSV-OUTPUT-SW         PIC X(01)       VALUE 'N'.
+           88  W-CSV-OUTPUT-ON                     VALUE 'Y'.
+
        01  W-COMPILED-DATE.
            05  W-COMPILED-DATE-YYYY
                                    PIC X(04).
@@ -135,14 +255,60 @@
                W-COMPILED-TIME-MM   ':'
                W-COMPILED-TIME-SS
 
+      **** Defaults to the usual Data\... dataset name above, but can
+      **** be overridden by setting NAMADDIX_PATH in the environment
+      **** before READIDX is run, so a test copy or a dated archive
+      **** can be looked up without a recompile.
+
+           DISPLAY 'NAMADDIX_PATH'     UPON ENVIRONMENT-NAME
+           ACCEPT W-NAMADDIX-PATH      FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           DISPLAY 'NAMADDIX: ' FUNCTION TRIM(W-NAMADDIX-PATH)
+
            OPEN INPUT NAMADDIX
 
            IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
                DISPLAY W-ERROR-MSG
                        'File status '
                        W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
                        ' opening NAMADDIX'
                MOVE 10             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           DISPLAY 1             UPON ARGUMENT-NUMBER
+
+           ACCEPT W-CSV-OUTPUT-ARG
+                                 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'N'        TO W-CSV-OUTPUT-ARG
+           END-ACCEPT
+
+           IF      W-CSV-OUTPUT-ARG = 'C' OR 'c'
+               SET  W-CSV-OUTPUT-ON
+                                   TO TRUE
+
+               OPEN OUTPUT NAMADDCV
+
+               IF      NOT W-CV-FILE-STATUS-GOOD
+                   MOVE W-CV-FILE-STATUS TO FS-STATUS-CODE
+                   CALL 'FILESTAT' USING W-FS-CONTROL
+                   DISPLAY W-ERROR-MSG
+                           'File status '
+                           W-CV-FILE-STATUS
+                           ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                           ' opening NAMADDCV'
+                   MOVE 15         TO W-RETURN-CODE
+                   GO TO SUB-1000-EXIT
+               END-IF
+
+               DISPLAY 'CSV output: Data\NAMEADDR.Lookup.Csv.dat'
            END-IF
            .
        SUB-1000-EXIT.
@@ -153,16 +319,28 @@
 
            PERFORM SUB-9200-GET-READ-KEY-FIELD THRU SUB-9200-EXIT
 
-           IF      W-READ-METHOD-RANDOM
-               PERFORM SUB-9300-GET-KEY-VALUE THRU SUB-9300-EXIT
+           EVALUATE TRUE
+               WHEN W-READ-METHOD-RANDOM
+                   PERFORM SUB-9300-GET-KEY-VALUE THRU SUB-9300-EXIT
 
-               PERFORM SUB-2100-READ-RANDOM THRU SUB-2100-EXIT
-                   UNTIL W-KEY-VALUE-EXIT
-           ELSE
-               PERFORM SUB-2200-READ-SEQUENTIAL THRU SUB-2200-EXIT
-                   UNTIL W-READ-KEY-FIELD-EXIT
-                   OR    W-RETURN-CODE NOT = 0
-           END-IF
+                   PERFORM SUB-2100-READ-RANDOM THRU SUB-2100-EXIT
+                       UNTIL W-KEY-VALUE-EXIT
+
+               WHEN W-READ-METHOD-BATCH
+                   PERFORM SUB-2300-READ-BATCH THRU SUB-2300-EXIT
+
+               WHEN W-READ-METHOD-WILDCARD
+                   PERFORM SUB-2400-READ-WILDCARD THRU SUB-2400-EXIT
+
+               WHEN W-READ-METHOD-STATE-SUMMARY
+                   PERFORM SUB-2500-READ-STATE-SUMMARY
+                       THRU SUB-2500-EXIT
+
+               WHEN OTHER
+                   PERFORM SUB-2200-READ-SEQUENTIAL THRU SUB-2200-EXIT
+                       UNTIL W-READ-KEY-FIELD-EXIT
+                       OR    W-RETURN-CODE NOT = 0
+           END-EVALUATE
 
            IF      W-RETURN-CODE NOT = 0
                GO TO SUB-2000-EXIT
@@ -179,7 +357,7 @@
            PERFORM SUB-9400-READ-NAMADDIX-RANDOM THRU SUB-9400-EXIT 
 
            IF      W-NOT-INVALID-KEY
-               DISPLAY NAMADDIX-REC
+               PERFORM SUB-9900-DISPLAY-NAMADDIX THRU SUB-9900-EXIT
            END-IF
 
            PERFORM SUB-9300-GET-KEY-VALUE THRU SUB-9300-EXIT
@@ -190,6 +368,8 @@
        SUB-2200-READ-SEQUENTIAL.
       *-------------------------
 
+           PERFORM SUB-9350-GET-RANGE-END-VALUE THRU SUB-9350-EXIT
+
            PERFORM SUB-9500-START-NAMADDIX THRU SUB-9500-EXIT
 
            IF      W-RETURN-CODE NOT = 0
@@ -202,7 +382,8 @@
 
            PERFORM UNTIL W-EOF
                    OR    W-RETURN-CODE NOT = 0
-               DISPLAY NAMADDIX-REC
+                   OR    W-RANGE-END-PASSED
+               PERFORM SUB-9900-DISPLAY-NAMADDIX THRU SUB-9900-EXIT
 
                PERFORM SUB-9600-READ-NAMADDIX-SEQ THRU SUB-9600-EXIT
            END-PERFORM
@@ -215,29 +396,215 @@
            .
        SUB-2200-EXIT.
            EXIT.
+      /
+       SUB-2300-READ-BATCH.
+      *---------------------
+
+           OPEN INPUT  NAMADDLK
+
+           IF      NOT W-LK-FILE-STATUS-GOOD
+               MOVE W-LK-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-LK-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDLK'
+               MOVE 60             TO W-RETURN-CODE
+               GO TO SUB-2300-EXIT
+           END-IF
+
+           OPEN OUTPUT NAMADDLR
+
+           IF      NOT W-LR-FILE-STATUS-GOOD
+               MOVE W-LR-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-LR-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDLR'
+               MOVE 65             TO W-RETURN-CODE
+               CLOSE NAMADDLK
+               GO TO SUB-2300-EXIT
+           END-IF
+
+           PERFORM SUB-9700-READ-NAMADDLK THRU SUB-9700-EXIT
+
+           PERFORM UNTIL W-LK-EOF
+                   OR    W-RETURN-CODE NOT = 0
+               MOVE NAMADDLK-REC   TO W-KEY-VALUE
+
+               PERFORM SUB-9400-READ-NAMADDIX-RANDOM THRU SUB-9400-EXIT
+
+               PERFORM SUB-9800-WRITE-NAMADDLR THRU SUB-9800-EXIT
+
+               PERFORM SUB-9700-READ-NAMADDLK THRU SUB-9700-EXIT
+           END-PERFORM
+
+           CLOSE NAMADDLK
+                 NAMADDLR
+
+           MOVE W-NAMADDLK-FOUND   TO W-DISP-NUM
+           DISPLAY 'Batch lookups found:     '
+                   W-DISP-NUM
+
+           MOVE W-NAMADDLK-NOT-FOUND
+                               TO W-DISP-NUM
+           DISPLAY 'Batch lookups not found: '
+                   W-DISP-NUM
+           .
+       SUB-2300-EXIT.
+           EXIT.
+      /
+       SUB-2400-READ-WILDCARD.
+      *-----------------------
+
+           PERFORM SUB-9360-GET-WILDCARD-PREFIX THRU SUB-9360-EXIT
+
+           IF      W-WILDCARD-PREFIX-EXIT
+               GO TO SUB-2400-EXIT
+           END-IF
+
+           MOVE SPACES             TO W-RANGE-END-VALUE
+
+           MOVE W-WILDCARD-PREFIX  TO NA-LAST-NAME
+
+           START NAMADDIX
+               KEY >= NA-LAST-NAME
+           END-START
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' starting NAMADDIX for wildcard search'
+               MOVE 70             TO W-RETURN-CODE
+               GO TO SUB-2400-EXIT
+           END-IF
+
+           SET  W-NOT-EOF          TO TRUE
+           SET  W-WILDCARD-MATCHING
+                                   TO TRUE
+
+           PERFORM SUB-9600-READ-NAMADDIX-SEQ THRU SUB-9600-EXIT
+
+           PERFORM UNTIL W-EOF
+                   OR    W-RETURN-CODE NOT = 0
+                   OR    W-WILDCARD-NO-MATCH
+               IF      NA-LAST-NAME(1:W-WILDCARD-LEN) =
+                       W-WILDCARD-PREFIX(1:W-WILDCARD-LEN)
+                   PERFORM SUB-9900-DISPLAY-NAMADDIX THRU SUB-9900-EXIT
+
+                   PERFORM SUB-9600-READ-NAMADDIX-SEQ THRU SUB-9600-EXIT
+               ELSE
+                   SET  W-WILDCARD-NO-MATCH
+                                   TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO SUB-2400-EXIT
+           END-IF
+           .
+       SUB-2400-EXIT.
+           EXIT.
+      /
+       SUB-2500-READ-STATE-SUMMARY.
+      *----------------------------
+
+           MOVE 0                  TO W-STATE-ENTRIES
+
+           SET  W-READ-KEY-FIELD-TAXID
+                                   TO TRUE
+           MOVE SPACES             TO W-RANGE-END-VALUE
+
+           PERFORM SUB-9500-START-NAMADDIX THRU SUB-9500-EXIT
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO SUB-2500-EXIT
+           END-IF
+
+           SET  W-NOT-EOF          TO TRUE
+
+           PERFORM SUB-9600-READ-NAMADDIX-SEQ THRU SUB-9600-EXIT
+
+           PERFORM UNTIL W-EOF
+                   OR    W-RETURN-CODE NOT = 0
+               PERFORM SUB-9380-ACCUM-STATE-COUNT THRU SUB-9380-EXIT
+
+               PERFORM SUB-9600-READ-NAMADDIX-SEQ THRU SUB-9600-EXIT
+           END-PERFORM
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO SUB-2500-EXIT
+           END-IF
+
+           PERFORM SUB-9390-DISPLAY-STATE-SUMMARY THRU SUB-9390-EXIT
+           .
+       SUB-2500-EXIT.
+           EXIT.
       /
        SUB-3000-SHUT-DOWN.
       *-------------------
-      
+
            CLOSE NAMADDIX
 
+           IF      W-CSV-OUTPUT-ON
+               CLOSE NAMADDCV
+           END-IF
+
            MOVE W-NAMADDIX-RECS    TO W-DISP-NUM
            DISPLAY 'NAMADDIX records read:    '
                    W-DISP-NUM
 
+           PERFORM SUB-3050-LOG-JOB-RESULT THRU SUB-3050-EXIT
+
            DISPLAY 'READIDX Completed'
            .
        SUB-3000-EXIT.
            EXIT.
+      /
+       SUB-3050-LOG-JOB-RESULT.
+      *-------------------------
+
+           MOVE SPACES             TO JL-KEY-COUNTS
+           MOVE W-NAMADDIX-RECS    TO W-JL-IX-DISP
+           MOVE W-NAMADDLK-RECS    TO W-JL-LK-DISP
+
+           STRING 'IX read:'       DELIMITED BY SIZE
+                  W-JL-IX-DISP     DELIMITED BY SIZE
+                  ' Lookups:'      DELIMITED BY SIZE
+                  W-JL-LK-DISP     DELIMITED BY SIZE
+             INTO JL-KEY-COUNTS
+           END-STRING
+
+           MOVE 'READIDX'          TO JL-PROGRAM-NAME
+           MOVE W-RETURN-CODE      TO JL-RETURN-CODE
+
+           CALL 'JOBLOG' USING W-JL-CONTROL
+
+           IF      JL-RESPONSE-FILE-ERROR
+               DISPLAY W-ERROR-MSG
+                       'Unable to write to the shared job log'
+           END-IF
+           .
+       SUB-3050-EXIT.
+           EXIT.
       /
        SUB-9100-GET-READ-METHOD.
       *-------------------------
        
            MOVE 'X'                TO W-READ-METHOD
 
-           PERFORM UNTIL W-READ-METHOD-VALID        
+           PERFORM UNTIL W-READ-METHOD-VALID
                DISPLAY 'Enter R for random reads, S for sequential, '
-                       'space to exit: '
+                       'B for batch lookup, W for wildcard last '
+                       'name search, C for per-state count '
+                       'summary, space to exit: '
                    NO ADVANCING
            
                ACCEPT W-READ-METHOD
@@ -256,7 +623,7 @@
 
            PERFORM UNTIL W-READ-KEY-FIELD-VALID        
                DISPLAY 'Enter L for last name key, T for taxid, '
-                       'space to exit: '
+                       'S for state, Z for zip, space to exit: '
                    NO ADVANCING
            
                ACCEPT W-READ-KEY-FIELD
@@ -270,52 +637,169 @@
       /
        SUB-9300-GET-KEY-VALUE.
       *-----------------------
-           
+
            DISPLAY 'Enter key value or space to exit: '
                NO ADVANCING
-           
+
            ACCEPT W-KEY-VALUE
            .
        SUB-9300-EXIT.
            EXIT.
       /
-       SUB-9400-READ-NAMADDIX-RANDOM.
-      *------------------------------
-      
-           IF      W-READ-KEY-FIELD-LAST-NAME
-               MOVE W-KEY-VALUE    TO NA-LAST-NAME
+       SUB-9350-GET-RANGE-END-VALUE.
+      *-----------------------------
 
-               READ NAMADDIX
-                   KEY NA-LAST-NAME
-                   INVALID KEY
-                       SET  W-INVALID-KEY
+           DISPLAY 'Enter upper bound key value or space for no '
+                   'limit: '
+               NO ADVANCING
+
+           ACCEPT W-RANGE-END-VALUE
+           .
+       SUB-9350-EXIT.
+           EXIT.
+      /
+       SUB-9360-GET-WILDCARD-PREFIX.
+      *-----------------------------
+
+           DISPLAY 'Enter last name prefix to search, or space to '
+                   'exit: '
+               NO ADVANCING
+
+           ACCEPT W-WILDCARD-PREFIX
+
+           MOVE FUNCTION UPPER-CASE(W-WILDCARD-PREFIX)
+                                   TO W-WILDCARD-PREFIX
+
+           COMPUTE W-WILDCARD-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(W-WILDCARD-PREFIX))
+
+           IF      W-WILDCARD-LEN = 0
+               MOVE 1              TO W-WILDCARD-LEN
+           END-IF
+           .
+       SUB-9360-EXIT.
+           EXIT.
+      /
+       SUB-9380-ACCUM-STATE-COUNT.
+      *---------------------------
+
+           SET  W-STATE-NOT-FOUND TO TRUE
+           SET  W-STATE-IDX        TO 1
+
+           PERFORM UNTIL W-STATE-IDX > W-STATE-ENTRIES
+                   OR    W-STATE-FOUND
+               IF      W-STATE-VALUE(W-STATE-IDX) = NA-STATE
+                   SET  W-STATE-FOUND
                                    TO TRUE
-                       DISPLAY 'Key not on file: '
-                               NA-LAST-NAME
-                       GO TO SUB-9400-EXIT
-               END-READ
+               ELSE
+                   SET  W-STATE-IDX
+                                   UP BY 1
+               END-IF
+           END-PERFORM
+
+           IF      W-STATE-FOUND
+               ADD  1              TO W-STATE-COUNT(W-STATE-IDX)
            ELSE
-               MOVE W-KEY-VALUE    TO NA-TAXID
-               
-               READ NAMADDIX
-                   KEY NA-TAXID
-                   INVALID KEY
-                       SET  W-INVALID-KEY
-                                   TO TRUE
-                       DISPLAY 'Key not on file: '
-                               NA-TAXID
-                       GO TO SUB-9400-EXIT
-               END-READ
+               IF      W-STATE-ENTRIES < 100
+                   ADD  1          TO W-STATE-ENTRIES
+                   SET  W-STATE-IDX
+                                   TO W-STATE-ENTRIES
+                   MOVE NA-STATE   TO W-STATE-VALUE(W-STATE-IDX)
+                   MOVE 1          TO W-STATE-COUNT(W-STATE-IDX)
+               ELSE
+                   DISPLAY W-ERROR-MSG
+                           'State summary table full'
+               END-IF
            END-IF
+           .
+       SUB-9380-EXIT.
+           EXIT.
+      /
+       SUB-9390-DISPLAY-STATE-SUMMARY.
+      *-------------------------------
+
+           SET  W-STATE-IDX        TO 1
+
+           PERFORM UNTIL W-STATE-IDX > W-STATE-ENTRIES
+               MOVE W-STATE-COUNT(W-STATE-IDX)
+                                   TO W-DISP-NUM
+               DISPLAY 'State ' W-STATE-VALUE(W-STATE-IDX) ': '
+                       W-DISP-NUM
+
+               SET  W-STATE-IDX    UP BY 1
+           END-PERFORM
+           .
+       SUB-9390-EXIT.
+           EXIT.
+      /
+       SUB-9400-READ-NAMADDIX-RANDOM.
+      *------------------------------
+      
+           EVALUATE TRUE
+               WHEN    W-READ-KEY-FIELD-LAST-NAME
+                   MOVE W-KEY-VALUE    TO NA-LAST-NAME
+
+                   READ NAMADDIX
+                       KEY NA-LAST-NAME
+                       INVALID KEY
+                           SET  W-INVALID-KEY
+                                       TO TRUE
+                           DISPLAY 'Key not on file: '
+                                   NA-LAST-NAME
+                           GO TO SUB-9400-EXIT
+                   END-READ
+
+               WHEN    W-READ-KEY-FIELD-STATE
+                   MOVE W-KEY-VALUE    TO NA-STATE
+
+                   READ NAMADDIX
+                       KEY NA-STATE
+                       INVALID KEY
+                           SET  W-INVALID-KEY
+                                       TO TRUE
+                           DISPLAY 'Key not on file: '
+                                   NA-STATE
+                           GO TO SUB-9400-EXIT
+                   END-READ
+
+               WHEN    W-READ-KEY-FIELD-ZIP
+                   MOVE W-KEY-VALUE    TO NA-ZIP-CODE
+
+                   READ NAMADDIX
+                       KEY NA-ZIP-CODE
+                       INVALID KEY
+                           SET  W-INVALID-KEY
+                                       TO TRUE
+                           DISPLAY 'Key not on file: '
+                                   NA-ZIP-CODE
+                           GO TO SUB-9400-EXIT
+                   END-READ
+
+               WHEN    OTHER
+                   MOVE W-KEY-VALUE    TO NA-TAXID
+
+                   READ NAMADDIX
+                       KEY NA-TAXID
+                       INVALID KEY
+                           SET  W-INVALID-KEY
+                                       TO TRUE
+                           DISPLAY 'Key not on file: '
+                                   NA-TAXID
+                           GO TO SUB-9400-EXIT
+                   END-READ
+           END-EVALUATE
 
            IF      W-FILE-STATUS-GOOD
                SET  W-NOT-INVALID-KEY
                                    TO TRUE
                ADD  1              TO W-NAMADDIX-RECS
            ELSE    
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
                DISPLAY W-ERROR-MSG
                        'File status '
                        W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
                        ' reading NAMADDIX key'
                MOVE 20             TO W-RETURN-CODE
            END-IF
@@ -326,24 +810,46 @@
        SUB-9500-START-NAMADDIX.
       *------------------------
 
-           IF      W-READ-KEY-FIELD-LAST-NAME
-               MOVE LOW-VALUES     TO NA-LAST-NAME
+           SET  W-RANGE-END-NOT-PASSED
+                                   TO TRUE
 
-               START NAMADDIX
-                   KEY >= NA-LAST-NAME
-               END-START
-           ELSE
-               MOVE LOW-VALUES     TO NA-TAXID
+           EVALUATE TRUE
+               WHEN    W-READ-KEY-FIELD-LAST-NAME
+                   MOVE LOW-VALUES     TO NA-LAST-NAME
 
-               START NAMADDIX
-                   KEY >= NA-TAXID
-               END-START
-           END-IF
+                   START NAMADDIX
+                       KEY >= NA-LAST-NAME
+                   END-START
+
+               WHEN    W-READ-KEY-FIELD-STATE
+                   MOVE LOW-VALUES     TO NA-STATE
+
+                   START NAMADDIX
+                       KEY >= NA-STATE
+                   END-START
+
+               WHEN    W-READ-KEY-FIELD-ZIP
+                   MOVE LOW-VALUES     TO NA-ZIP-CODE
+
+                   START NAMADDIX
+                       KEY >= NA-ZIP-CODE
+                   END-START
+
+               WHEN    OTHER
+                   MOVE LOW-VALUES     TO NA-TAXID
+
+                   START NAMADDIX
+                       KEY >= NA-TAXID
+                   END-START
+           END-EVALUATE
 
            IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
                DISPLAY W-ERROR-MSG
                        'File status '
                        W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
                        ' starting NAMADDIX'
                MOVE 40             TO W-RETURN-CODE
            END-IF
@@ -362,13 +868,156 @@
 
            IF      W-FILE-STATUS-GOOD
                ADD  1              TO W-NAMADDIX-RECS
-           ELSE    
+
+               IF      NOT W-RANGE-END-UNBOUNDED
+                   EVALUATE TRUE
+                       WHEN    W-READ-KEY-FIELD-LAST-NAME
+                           IF      NA-LAST-NAME > W-RANGE-END-VALUE
+                               SET  W-RANGE-END-PASSED
+                                               TO TRUE
+                           END-IF
+
+                       WHEN    W-READ-KEY-FIELD-STATE
+                           IF      NA-STATE > W-RANGE-END-VALUE
+                               SET  W-RANGE-END-PASSED
+                                               TO TRUE
+                           END-IF
+
+                       WHEN    W-READ-KEY-FIELD-ZIP
+                           IF      NA-ZIP-CODE > W-RANGE-END-VALUE
+                               SET  W-RANGE-END-PASSED
+                                               TO TRUE
+                           END-IF
+
+                       WHEN    OTHER
+                           IF      NA-TAXID > W-RANGE-END-VALUE
+                               SET  W-RANGE-END-PASSED
+                                               TO TRUE
+                           END-IF
+                   END-EVALUATE
+               END-IF
+           ELSE
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
                DISPLAY W-ERROR-MSG
                        'File status '
                        W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
                        ' reading NAMADDIX next record'
                MOVE 50             TO W-RETURN-CODE
            END-IF
            .
        SUB-9600-EXIT.
            EXIT.
+      /
+       SUB-9700-READ-NAMADDLK.
+      *-----------------------
+
+           READ NAMADDLK
+               AT END
+                   SET  W-LK-EOF   TO TRUE
+                   GO TO SUB-9700-EXIT
+           END-READ
+
+           ADD  1                  TO W-NAMADDLK-RECS
+           .
+       SUB-9700-EXIT.
+           EXIT.
+      /
+       SUB-9800-WRITE-NAMADDLR.
+      *------------------------
+
+           MOVE W-KEY-VALUE        TO LR-KEY-VALUE
+
+           IF      W-NOT-INVALID-KEY
+               SET  LR-FOUND       TO TRUE
+               MOVE NAMADDIX-REC   TO LR-RECORD
+               ADD  1              TO W-NAMADDLK-FOUND
+           ELSE
+               SET  LR-NOT-FOUND   TO TRUE
+               MOVE SPACES         TO LR-RECORD
+               ADD  1              TO W-NAMADDLK-NOT-FOUND
+           END-IF
+
+           WRITE NAMADDLR-REC
+           .
+       SUB-9800-EXIT.
+           EXIT.
+      /
+       SUB-9900-DISPLAY-NAMADDIX.
+      *----------------------------
+
+           DISPLAY 'Taxid:  '         NA-TAXID
+           DISPLAY 'Name:   '         NA-PREFIX     ' '
+                                      NA-FIRST-NAME  ' '
+                                      NA-LAST-NAME   ' '
+                                      NA-SUFFIX
+           DISPLAY 'Street: '         NA-STREET
+           DISPLAY 'City:   '         NA-CITY
+           DISPLAY 'State:  '         NA-STATE
+           DISPLAY 'Zip:    '         NA-ZIP-CODE
+           DISPLAY 'Phone:  '         NA-PHONE
+           DISPLAY 'Email:  '         NA-EMAIL
+           DISPLAY 'Eff dt: '         NA-EFFECTIVE-DATE
+           DISPLAY 'Status: '         NA-STATUS
+           DISPLAY 'M Str:  '         NA-M-STREET
+           DISPLAY 'M City: '         NA-M-CITY
+           DISPLAY 'M State:'         NA-M-STATE
+           DISPLAY 'M Zip:  '         NA-M-ZIP-CODE
+           DISPLAY 'Addr used: '      NA-ADDRESS-TYPE-USED
+
+           IF      W-CSV-OUTPUT-ON
+               PERFORM SUB-9950-WRITE-CSV-ROW THRU SUB-9950-EXIT
+           END-IF
+           .
+       SUB-9900-EXIT.
+           EXIT.
+      /
+       SUB-9950-WRITE-CSV-ROW.
+      *------------------------
+
+           MOVE SPACES             TO NAMADDCV-REC
+
+           STRING FUNCTION TRIM(NA-TAXID)       DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-PREFIX)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-FIRST-NAME)  DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-LAST-NAME)   DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-SUFFIX)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-STREET)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-CITY)        DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-STATE)       DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-ZIP-CODE)    DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-PHONE)       DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-EMAIL)       DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-EFFECTIVE-DATE)
+                                                 DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  NA-STATUS                     DELIMITED BY SIZE
+             INTO NAMADDCV-REC
+           END-STRING
+
+           WRITE NAMADDCV-REC
+
+           IF      NOT W-CV-FILE-STATUS-GOOD
+               MOVE W-CV-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-CV-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' writing NAMADDCV'
+           END-IF
+           .
+       SUB-9950-EXIT.
+           EXIT.
