@@ -0,0 +1,255 @@
+      *========================== NAMADDJOB ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Description: Drives the nightly RDWADJST / TRNSLATT / BLDFILES
+      *              chain as a single job instead of three manually
+      *              babysat invocations. Each step is run as a
+      *              separate program via CALL "SYSTEM", exactly as it
+      *              would be run by hand from a command prompt, and
+      *              its exit code is checked before the next step is
+      *              allowed to start.
+      *
+      *              Argument 1 is the step to start from (1, 2, or 3
+      *              - default 1), so a run that failed partway
+      *              through can be restarted without repeating the
+      *              steps that already succeeded. Arguments 2, 3, and
+      *              4 are the full command-line argument strings to
+      *              pass to RDWADJST, TRNSLATT, and BLDFILES in turn
+      *              (omit an argument to run that step with none).
+      *
+      *              Step numbers:
+      *                  1 - RDWADJST  (convert an incoming extract)
+      *                  2 - TRNSLATT  (translate its character set)
+      *                  3 - BLDFILES  (load the result)
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 NAMADDJOB.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+      /
+       DATA DIVISION.
+      *==============
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-RETURN-CODE           PIC S9(04) COMP VALUE 0.
+       01  W-STEP-RETURN-CODE      PIC S9(04) COMP VALUE 0.
+
+       01  W-START-STEP-ARG        PIC X(01).
+       01  W-START-STEP            PIC 9(01)       VALUE 1.
+
+       01  W-RDWADJST-ARGS         PIC X(100)      VALUE SPACES.
+       01  W-TRNSLATT-ARGS         PIC X(100)      VALUE SPACES.
+       01  W-BLDFILES-ARGS         PIC X(100)      VALUE SPACES.
+
+       01  W-COMMAND-LINE          PIC X(150)      VALUE SPACES.
+
+       01  W-ERROR-MSG             PIC X(22)       VALUE
+           '**** NAMADDJOB error: '.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      W-START-STEP <= 1
+               PERFORM SUB-2100-RUN-RDWADJST THRU SUB-2100-EXIT
+               IF      W-RETURN-CODE NOT = 0
+                   GO TO MAIN-EXIT
+               END-IF
+           END-IF
+
+           IF      W-START-STEP <= 2
+               PERFORM SUB-2200-RUN-TRNSLATT THRU SUB-2200-EXIT
+               IF      W-RETURN-CODE NOT = 0
+                   GO TO MAIN-EXIT
+               END-IF
+           END-IF
+
+           IF      W-START-STEP <= 3
+               PERFORM SUB-2300-RUN-BLDFILES THRU SUB-2300-EXIT
+               IF      W-RETURN-CODE NOT = 0
+                   GO TO MAIN-EXIT
+               END-IF
+           END-IF
+
+           DISPLAY 'NAMADDJOB completed all steps successfully'
+           .
+       MAIN-EXIT.
+           MOVE W-RETURN-CODE      TO RETURN-CODE
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'NAMADDJOB compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           DISPLAY 1               UPON ARGUMENT-NUMBER
+           ACCEPT W-START-STEP-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 1          TO W-START-STEP
+                   GO TO SUB-1000-GET-PROGRAM-ARGS
+           END-ACCEPT
+
+           IF      W-START-STEP-ARG NUMERIC
+               AND W-START-STEP-ARG >= '1'
+               AND W-START-STEP-ARG <= '3'
+               MOVE W-START-STEP-ARG
+                                   TO W-START-STEP
+           ELSE
+               DISPLAY W-ERROR-MSG
+                       'Invalid start step '
+                       W-START-STEP-ARG
+                       ' - defaulting to step 1'
+               MOVE 1              TO W-START-STEP
+           END-IF
+           .
+       SUB-1000-GET-PROGRAM-ARGS.
+
+           DISPLAY 2               UPON ARGUMENT-NUMBER
+           ACCEPT W-RDWADJST-ARGS  FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES     TO W-RDWADJST-ARGS
+           END-ACCEPT
+
+           DISPLAY 3               UPON ARGUMENT-NUMBER
+           ACCEPT W-TRNSLATT-ARGS  FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES     TO W-TRNSLATT-ARGS
+           END-ACCEPT
+
+           DISPLAY 4               UPON ARGUMENT-NUMBER
+           ACCEPT W-BLDFILES-ARGS  FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES     TO W-BLDFILES-ARGS
+           END-ACCEPT
+
+           DISPLAY 'NAMADDJOB starting from step '
+                   W-START-STEP
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2100-RUN-RDWADJST.
+      *----------------------
+
+           DISPLAY 'NAMADDJOB step 1: starting RDWADJST'
+
+           MOVE SPACES             TO W-COMMAND-LINE
+           STRING 'RDWADJST '              DELIMITED BY SIZE
+                  FUNCTION TRIM(W-RDWADJST-ARGS)
+                                           DELIMITED BY SIZE
+             INTO W-COMMAND-LINE
+           END-STRING
+
+           CALL 'SYSTEM' USING W-COMMAND-LINE
+           MOVE RETURN-CODE        TO W-STEP-RETURN-CODE
+
+           IF      W-STEP-RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       'failed at step 1 (RDWADJST), return code '
+                       W-STEP-RETURN-CODE
+               MOVE W-STEP-RETURN-CODE
+                                   TO W-RETURN-CODE
+           ELSE
+               DISPLAY 'NAMADDJOB step 1: RDWADJST completed'
+           END-IF
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-2200-RUN-TRNSLATT.
+      *----------------------
+
+           DISPLAY 'NAMADDJOB step 2: starting TRNSLATT'
+
+           MOVE SPACES             TO W-COMMAND-LINE
+           STRING 'TRNSLATT '              DELIMITED BY SIZE
+                  FUNCTION TRIM(W-TRNSLATT-ARGS)
+                                           DELIMITED BY SIZE
+             INTO W-COMMAND-LINE
+           END-STRING
+
+           CALL 'SYSTEM' USING W-COMMAND-LINE
+           MOVE RETURN-CODE        TO W-STEP-RETURN-CODE
+
+           IF      W-STEP-RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       'failed at step 2 (TRNSLATT), return code '
+                       W-STEP-RETURN-CODE
+               MOVE W-STEP-RETURN-CODE
+                                   TO W-RETURN-CODE
+           ELSE
+               DISPLAY 'NAMADDJOB step 2: TRNSLATT completed'
+           END-IF
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-2300-RUN-BLDFILES.
+      *----------------------
+
+           DISPLAY 'NAMADDJOB step 3: starting BLDFILES'
+
+           MOVE SPACES             TO W-COMMAND-LINE
+           STRING 'BLDFILES '              DELIMITED BY SIZE
+                  FUNCTION TRIM(W-BLDFILES-ARGS)
+                                           DELIMITED BY SIZE
+             INTO W-COMMAND-LINE
+           END-STRING
+
+           CALL 'SYSTEM' USING W-COMMAND-LINE
+           MOVE RETURN-CODE        TO W-STEP-RETURN-CODE
+
+           IF      W-STEP-RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       'failed at step 3 (BLDFILES), return code '
+                       W-STEP-RETURN-CODE
+               MOVE W-STEP-RETURN-CODE
+                                   TO W-RETURN-CODE
+           ELSE
+               DISPLAY 'NAMADDJOB step 3: BLDFILES completed'
+           END-IF
+           .
+       SUB-2300-EXIT.
+           EXIT.
