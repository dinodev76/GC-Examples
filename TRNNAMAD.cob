@@ -0,0 +1,290 @@
+      *=========================== TRNNAMAD ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Program to test character-set translation of
+      *     NAMEADDR records via TRNSLAT, using the ready-to-use
+      *     NAMADDFS field spec - NA-NAME and NA-ADDRESS are
+      *     translated, NA-TAXID is left alone since it is a key
+      *     value, not display text.
+      *
+      *     Reads Data\NAMEADDR.Seq.dat (the same NAMADDTX-shaped
+      *     file BLDFILES loads) and writes a translated copy to
+      *     Data\NAMEADDR.Translated.dat. The conversion table is
+      *     loaded at run time from Data\TRNSLATT.Table.dat, the same
+      *     256 entry hex pair file TRNSLATT uses.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      * 2026-08-09  0.2      Widen NAMADDOUT-REC for NAMEADDR's new
+      *                      NA-MAILING-ADDRESS/NA-ADDRESS-TYPE-USED
+      *                      fields
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             TRNNAMAD.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+           SELECT NAMADDIN         ASSIGN 'Data\NAMEADDR.Seq.dat'
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT NAMADDOUT        ASSIGN
+                                   'Data\NAMEADDR.Translated.dat'
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-NAMADDOUT-STATUS.
+
+           SELECT TABLEFILE        ASSIGN 'Data\TRNSLATT.Table.dat'
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-TABLEFILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  NAMADDIN.
+
+       01  NAMADDIN-REC.           COPY NAMADDTX.
+
+       FD  NAMADDOUT.
+
+       01  NAMADDOUT-REC           PIC X(328).
+
+       FD  TABLEFILE
+           RECORD CONTAINS 2 CHARACTERS.
+
+       01  TABLEFILE-REC           PIC X(02).
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-NAMADDIN-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-NAMADDOUT-RECS        PIC 9(09)  COMP VALUE 0.
+       01  W-NAMEADDR-LEN          PIC S9(09) COMP.
+       01  W-TRNSLAT-PROG          PIC X(08)       VALUE 'TRNSLAT'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-EOF                               VALUE 'Y'.
+
+       01  W-NAMADDOUT-STATUS      PIC X(02).
+           88  W-NAMADDOUT-STATUS-GOOD              VALUE '00'.
+
+       01  W-TABLEFILE-STATUS      PIC X(02).
+           88  W-TABLEFILE-STATUS-GOOD              VALUE '00'.
+
+       01  W-CT-DX                 PIC S9(04) COMP.
+       01  W-RETURN-CODE           PIC S9(04) COMP VALUE 0.
+
+       01  W-ERROR-MSG             PIC X(21)       VALUE
+           '**** TRNNAMAD error: '.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-TRNSLAT-CONTROL.      COPY TRNSLATL.
+
+      **** Conversion table loaded at run time from TABLEFILE - one
+      **** "XX" hex pair per entry, 256 entries, in the same order
+      **** TRNSLAT's L-CONVERSION-TABLE expects.
+       01  W-CONVERSION-TABLE.
+           05  FILLER                              OCCURS 256
+                                                   INDEXED W-CT-IX.
+               10  W-CT-HEX-1      PIC X(01).
+               10  W-CT-HEX-2      PIC X(01).
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO MAIN-EXIT
+           END-IF
+
+           PERFORM SUB-9100-READ-NAMADDIN THRU SUB-9100-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+               UNTIL W-EOF
+               OR    W-RETURN-CODE NOT = 0
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           MOVE W-RETURN-CODE      TO RETURN-CODE
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'TRNNAMAD compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           COMPUTE W-NAMEADDR-LEN  = LENGTH OF NA-TAXID
+                                   + LENGTH OF NA-NAME
+                                   + LENGTH OF NA-ADDRESS
+
+           PERFORM SUB-1100-LOAD-CONVERSION-TABLE THRU SUB-1100-EXIT
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN INPUT  NAMADDIN
+                OUTPUT NAMADDOUT
+
+           IF      NOT W-NAMADDOUT-STATUS-GOOD
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-NAMADDOUT-STATUS
+                       ' opening NAMADDOUT'
+               MOVE 10             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1100-LOAD-CONVERSION-TABLE.
+      *-------------------------------
+
+           OPEN INPUT TABLEFILE
+
+           IF      NOT W-TABLEFILE-STATUS-GOOD
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-TABLEFILE-STATUS
+                       ' opening TABLEFILE'
+               MOVE 10             TO W-RETURN-CODE
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           PERFORM VARYING W-CT-DX FROM 1 BY 1
+                     UNTIL W-CT-DX > 256
+                     OR    W-RETURN-CODE NOT = 0
+
+               READ TABLEFILE
+                   AT END
+                       DISPLAY W-ERROR-MSG
+                               'TABLEFILE has fewer than 256 entries'
+                       MOVE 20     TO W-RETURN-CODE
+                   NOT AT END
+                       MOVE TABLEFILE-REC(1:1)
+                                   TO W-CT-HEX-1(W-CT-DX)
+                       MOVE TABLEFILE-REC(2:1)
+                                   TO W-CT-HEX-2(W-CT-DX)
+               END-READ
+           END-PERFORM
+
+           CLOSE TABLEFILE
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           COPY NAMADDFS.
+
+           CALL W-TRNSLAT-PROG  USING W-TRNSLAT-CONTROL
+                                      NAMADDIN-REC
+                                      (2 : W-NAMEADDR-LEN)
+                                      W-CONVERSION-TABLE
+
+           IF      TC-RESPONSE-GOOD
+               PERFORM SUB-9200-WRITE-NAMADDOUT THRU SUB-9200-EXIT
+           ELSE
+               DISPLAY 'Bad response from TRNSLAT: '
+                       TC-RESPONSE-CODE
+                       ' - '
+                       TC-RESPONSE-MSG
+               MOVE 30             TO W-RETURN-CODE
+           END-IF
+
+           IF      W-RETURN-CODE = 0
+               PERFORM SUB-9100-READ-NAMADDIN THRU SUB-9100-EXIT
+           END-IF
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           CLOSE NAMADDIN
+                 NAMADDOUT
+
+           DISPLAY 'NAMADDIN  records read:    '
+                   W-NAMADDIN-RECS
+           DISPLAY 'NAMADDOUT records written: '
+                   W-NAMADDOUT-RECS
+           DISPLAY 'TRNNAMAD completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9100-READ-NAMADDIN.
+      *-----------------------
+
+           READ NAMADDIN
+               AT END
+                   SET  W-EOF      TO TRUE
+               NOT AT END
+                   ADD  1          TO W-NAMADDIN-RECS
+           END-READ
+           .
+       SUB-9100-EXIT.
+           EXIT.
+      /
+       SUB-9200-WRITE-NAMADDOUT.
+      *-------------------------
+
+           MOVE NAMADDIN-REC       TO NAMADDOUT-REC
+           WRITE NAMADDOUT-REC
+
+           IF      W-NAMADDOUT-STATUS-GOOD
+               ADD  1              TO W-NAMADDOUT-RECS
+           ELSE
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-NAMADDOUT-STATUS
+                       ' writing NAMADDOUT record'
+               MOVE 20             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9200-EXIT.
+           EXIT.
