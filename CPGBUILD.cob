@@ -0,0 +1,577 @@
+      *========================== CPGBUILD ============================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Description: Builds a code page translation table from a
+      *              simple, reviewable "byte,hex" mapping file - one
+      *              line per byte value 0-255, each giving the two
+      *              hex digits it translates to - instead of hand
+      *              typing 512 hex characters into a copybook the way
+      *              ASC2EBC.cpy and EBC2ASC.cpy were originally built.
+      *
+      *              Reads Data\CODEPAGE.Map.dat and writes
+      *              Data\CODEPAGE.Generated.cpy.
+      *
+      *              Argument 1 is the output mode:
+      *                  C - a compiled-in copybook, in the same
+      *                      OCCURS-256 shape as ASC2EBC.cpy/
+      *                      EBC2ASC.cpy, suitable for COPY into a
+      *                      program that translates in working
+      *                      storage (the default)
+      *                  T - a flat 256-line table file, one 2-digit
+      *                      hex value per line in byte order, in the
+      *                      shape TRNSLATT/TRNNAMAD already load at
+      *                      run time from TABLEFILE
+      *              Argument 2 is a short (3-character) abbreviation
+      *              used to build the copybook's data names in mode
+      *              C (e.g. A2E gives W-A2E-DX, W-A2E-HEX-1) -
+      *              default GEN. Not used in mode T.
+      *
+      *              The whole mapping file is read and checked for a
+      *              complete, non-duplicated set of byte values 0-255
+      *              before anything is written, so a bad or partial
+      *              mapping file is rejected rather than producing a
+      *              half-built table.
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 CPGBUILD.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+           SELECT MAPFILE          ASSIGN "Data\CODEPAGE.Map.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-MAP-FILE-STATUS.
+
+           SELECT CPYOUT           ASSIGN
+                                   "Data\CODEPAGE.Generated.cpy"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-OUT-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  MAPFILE.
+
+       01  MAPFILE-REC              PIC X(10).
+
+       FD  CPYOUT.
+
+       01  CPYOUT-REC                PIC X(72).
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-RETURN-CODE            PIC S9(04) COMP VALUE 0.
+       01  W-MAP-RECS-READ          PIC 9(05)  COMP VALUE 0.
+       01  W-MISSING-COUNT          PIC 9(05)  COMP VALUE 0.
+       01  W-FIRST-MISSING-BYTE     PIC 9(03)       VALUE ZERO.
+
+       01  W-OUTPUT-MODE-ARG        PIC X(01).
+       01  W-OUTPUT-MODE-SW         PIC X(01)       VALUE 'C'.
+           88  W-MODE-COPYBOOK                      VALUE 'C'.
+           88  W-MODE-TABLEFILE                     VALUE 'T'.
+       01  W-TABLE-ABBR             PIC X(03)       VALUE 'GEN'.
+
+       01  W-MAP-BYTE-TEXT          PIC X(05).
+       01  W-MAP-BYTE-TRIM          PIC X(05).
+       01  W-MAP-HEX-TEXT           PIC X(02).
+       01  W-MAP-BYTE-NUM           PIC 9(03).
+
+       01  W-HEX-DIGITS             PIC X(16)       VALUE
+           '0123456789ABCDEF'.
+       01  FILLER REDEFINES W-HEX-DIGITS.
+           05  W-HEX-DIGIT          PIC X(01)       OCCURS 16
+                                                     INDEXED W-HEX-DX.
+
+       01  W-BYTE-TABLE.
+           05  W-BYTE-ENTRY                         OCCURS 256
+                                                     INDEXED W-BYTE-IX.
+               10  W-BYTE-HEX-1     PIC X(01)       VALUE SPACE.
+               10  W-BYTE-HEX-2     PIC X(01)       VALUE SPACE.
+               10  W-BYTE-SEEN      PIC X(01)       VALUE 'N'.
+                   88  W-BYTE-WAS-SEEN              VALUE 'Y'.
+
+       01  W-GROUP-DX               PIC 9(02)  COMP.
+       01  W-GROUP-ROW              PIC X(32).
+       01  FILLER REDEFINES W-GROUP-ROW.
+           05  W-GROUP-COL                          OCCURS 16
+                                                     INDEXED W-GROUP-CX.
+               10  W-GROUP-HEX-1    PIC X(01).
+               10  W-GROUP-HEX-2    PIC X(01).
+
+       01  W-GROUP-LABEL.
+           05  W-GROUP-LABEL-HI     PIC X(01).
+           05  FILLER               PIC X(01)       VALUE '0'.
+           05  FILLER               PIC X(01)       VALUE '-'.
+           05  W-GROUP-LABEL-HI2    PIC X(01).
+           05  FILLER               PIC X(01)       VALUE 'F'.
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-EOF                                VALUE 'Y'.
+
+       01  W-MAP-FILE-STATUS        PIC X(02).
+           88  W-MAP-FILE-STATUS-GOOD               VALUE '00'.
+
+       01  W-OUT-FILE-STATUS        PIC X(02).
+           88  W-OUT-FILE-STATUS-GOOD                VALUE '00'.
+
+       01  W-ERROR-MSG              PIC X(22)       VALUE
+           '**** CPGBUILD error:  '.
+
+       01  W-FS-CONTROL.
+           COPY FILESTATL.
+
+       01  W-OUT-LINE               PIC X(72).
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                    PIC X(04).
+           05  W-COMPILED-DATE-MM   PIC X(02).
+           05  W-COMPILED-DATE-DD   PIC X(02).
+           05  W-COMPILED-TIME-HH   PIC X(02).
+           05  W-COMPILED-TIME-MM   PIC X(02).
+           05  W-COMPILED-TIME-SS   PIC X(02).
+           05  FILLER               PIC X(07).
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO MAIN-EXIT
+           END-IF
+
+           PERFORM SUB-9600-READ-MAPFILE THRU SUB-9600-EXIT
+
+           PERFORM SUB-2000-PROCESS-MAP-RECORD THRU SUB-2000-EXIT
+               UNTIL W-EOF
+               OR    W-RETURN-CODE NOT = 0
+
+           IF      W-RETURN-CODE = 0
+               PERFORM SUB-2500-CHECK-COMPLETE THRU SUB-2500-EXIT
+           END-IF
+
+           IF      W-RETURN-CODE = 0
+               PERFORM SUB-3000-WRITE-OUTPUT THRU SUB-3000-EXIT
+           END-IF
+
+           PERFORM SUB-4000-SHUT-DOWN THRU SUB-4000-EXIT
+           .
+       MAIN-EXIT.
+           MOVE W-RETURN-CODE       TO RETURN-CODE
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                    TO W-COMPILED-DATE
+
+           DISPLAY 'CPGBUILD compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           DISPLAY 1                UPON ARGUMENT-NUMBER
+           ACCEPT W-OUTPUT-MODE-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'C'         TO W-OUTPUT-MODE-ARG
+           END-ACCEPT
+
+           IF      W-OUTPUT-MODE-ARG = 'T' OR 't'
+               MOVE 'T'             TO W-OUTPUT-MODE-SW
+           ELSE
+               MOVE 'C'             TO W-OUTPUT-MODE-SW
+           END-IF
+
+           DISPLAY 2                UPON ARGUMENT-NUMBER
+           ACCEPT W-TABLE-ABBR      FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'GEN'       TO W-TABLE-ABBR
+           END-ACCEPT
+
+           DISPLAY 'CPGBUILD mode '
+                   W-OUTPUT-MODE-SW
+
+           OPEN INPUT  MAPFILE
+
+           IF      NOT W-MAP-FILE-STATUS-GOOD
+               MOVE W-MAP-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-MAP-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening MAPFILE'
+               MOVE 10              TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS-MAP-RECORD.
+      *----------------------------
+
+           ADD  1                   TO W-MAP-RECS-READ
+
+           UNSTRING MAPFILE-REC     DELIMITED BY ','
+               INTO W-MAP-BYTE-TEXT
+                    W-MAP-HEX-TEXT
+           END-UNSTRING
+
+           MOVE FUNCTION TRIM(W-MAP-BYTE-TEXT)
+                                    TO W-MAP-BYTE-TRIM
+
+           IF      FUNCTION TEST-NUMVAL(W-MAP-BYTE-TRIM) NOT = 0
+               DISPLAY W-ERROR-MSG
+                       'Non-numeric byte value on mapping record '
+                       W-MAP-RECS-READ
+               MOVE 20              TO W-RETURN-CODE
+               GO TO SUB-2000-EXIT
+           END-IF
+
+           COMPUTE W-MAP-BYTE-NUM = FUNCTION NUMVAL(W-MAP-BYTE-TRIM)
+
+           IF      W-MAP-BYTE-NUM > 255
+               DISPLAY W-ERROR-MSG
+                       'Byte value out of range on mapping record '
+                       W-MAP-RECS-READ
+               MOVE 21              TO W-RETURN-CODE
+               GO TO SUB-2000-EXIT
+           END-IF
+
+           SET  W-BYTE-IX           TO W-MAP-BYTE-NUM
+           SET  W-BYTE-IX           UP BY 1
+
+           IF      W-BYTE-WAS-SEEN(W-BYTE-IX)
+               DISPLAY W-ERROR-MSG
+                       'Duplicate byte value '
+                       W-MAP-BYTE-NUM
+                       ' on mapping record '
+                       W-MAP-RECS-READ
+               MOVE 22              TO W-RETURN-CODE
+               GO TO SUB-2000-EXIT
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(W-MAP-HEX-TEXT(1:1))
+                                    TO W-BYTE-HEX-1(W-BYTE-IX)
+           MOVE FUNCTION UPPER-CASE(W-MAP-HEX-TEXT(2:1))
+                                    TO W-BYTE-HEX-2(W-BYTE-IX)
+           SET  W-BYTE-WAS-SEEN(W-BYTE-IX)
+                                    TO TRUE
+
+           PERFORM SUB-9600-READ-MAPFILE THRU SUB-9600-EXIT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2500-CHECK-COMPLETE.
+      *------------------------
+
+           PERFORM SUB-2510-CHECK-ONE-BYTE THRU SUB-2510-EXIT
+               VARYING W-BYTE-IX FROM 1 BY 1
+               UNTIL W-BYTE-IX > 256
+
+           IF      W-MISSING-COUNT NOT = 0
+               DISPLAY W-ERROR-MSG
+                       W-MISSING-COUNT
+                       ' byte value(s) missing from mapping file - '
+                       'first missing is '
+                       W-FIRST-MISSING-BYTE
+               MOVE 30              TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-2500-EXIT.
+           EXIT.
+      /
+       SUB-2510-CHECK-ONE-BYTE.
+      *------------------------
+
+           IF      NOT W-BYTE-WAS-SEEN(W-BYTE-IX)
+               IF      W-MISSING-COUNT = 0
+                   COMPUTE W-FIRST-MISSING-BYTE = W-BYTE-IX - 1
+               END-IF
+               ADD  1               TO W-MISSING-COUNT
+           END-IF
+           .
+       SUB-2510-EXIT.
+           EXIT.
+      /
+       SUB-3000-WRITE-OUTPUT.
+      *----------------------
+
+           OPEN OUTPUT CPYOUT
+
+           IF      NOT W-OUT-FILE-STATUS-GOOD
+               MOVE W-OUT-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-OUT-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening CPYOUT'
+               MOVE 40              TO W-RETURN-CODE
+               GO TO SUB-3000-EXIT
+           END-IF
+
+           IF      W-MODE-COPYBOOK
+               PERFORM SUB-3100-WRITE-COPYBOOK THRU SUB-3100-EXIT
+           ELSE
+               PERFORM SUB-3200-WRITE-TABLEFILE THRU SUB-3200-EXIT
+           END-IF
+
+           CLOSE CPYOUT
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-3100-WRITE-COPYBOOK.
+      *------------------------
+
+           MOVE '      *======================================*'
+                                    TO W-OUT-LINE
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+
+           MOVE '      * Generated by CPGBUILD from the code page'
+                                    TO W-OUT-LINE
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+
+           MOVE '      * mapping file - see Data\CODEPAGE.Map.dat.'
+                                    TO W-OUT-LINE
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+
+           MOVE '      * Do not hand edit - rebuild it instead.'
+                                    TO W-OUT-LINE
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+
+           MOVE '      *======================================*'
+                                    TO W-OUT-LINE
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+
+           MOVE SPACES              TO W-OUT-LINE
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+
+           MOVE SPACES              TO W-OUT-LINE
+           STRING '       01  W-' DELIMITED BY SIZE
+                  FUNCTION TRIM(W-TABLE-ABBR)
+                                            DELIMITED BY SIZE
+                  '-TABLE.'        DELIMITED BY SIZE
+             INTO W-OUT-LINE
+           END-STRING
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+
+           PERFORM SUB-3110-WRITE-GROUP-ROW THRU SUB-3110-EXIT
+               VARYING W-GROUP-DX FROM 1 BY 1
+               UNTIL W-GROUP-DX > 16
+
+           MOVE SPACES              TO W-OUT-LINE
+           STRING '       01  FILLER REDEFINES W-'
+                                            DELIMITED BY SIZE
+                  FUNCTION TRIM(W-TABLE-ABBR)
+                                            DELIMITED BY SIZE
+                  '-TABLE.'        DELIMITED BY SIZE
+             INTO W-OUT-LINE
+           END-STRING
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+
+           MOVE '           05  FILLER              OCCURS 256'
+                                    TO W-OUT-LINE
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+
+           MOVE SPACES              TO W-OUT-LINE
+           STRING '                                  '
+                  'INDEXED W-'     DELIMITED BY SIZE
+                  FUNCTION TRIM(W-TABLE-ABBR)
+                                            DELIMITED BY SIZE
+                  '-DX.'           DELIMITED BY SIZE
+             INTO W-OUT-LINE
+           END-STRING
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+
+           MOVE SPACES              TO W-OUT-LINE
+           STRING '               10  W-'
+                                            DELIMITED BY SIZE
+                  FUNCTION TRIM(W-TABLE-ABBR)
+                                            DELIMITED BY SIZE
+                  '-HEX-1     PIC X(01).'
+                                            DELIMITED BY SIZE
+             INTO W-OUT-LINE
+           END-STRING
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+
+           MOVE SPACES              TO W-OUT-LINE
+           STRING '               10  W-'
+                                            DELIMITED BY SIZE
+                  FUNCTION TRIM(W-TABLE-ABBR)
+                                            DELIMITED BY SIZE
+                  '-HEX-2     PIC X(01).'
+                                            DELIMITED BY SIZE
+             INTO W-OUT-LINE
+           END-STRING
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+           .
+       SUB-3100-EXIT.
+           EXIT.
+      /
+       SUB-3110-WRITE-GROUP-ROW.
+      *-------------------------
+
+           COMPUTE W-BYTE-IX = (W-GROUP-DX - 1) * 16 + 1
+
+           PERFORM SUB-3120-COPY-GROUP-BYTE THRU SUB-3120-EXIT
+               VARYING W-GROUP-CX FROM 1 BY 1
+               UNTIL W-GROUP-CX > 16
+
+           SET  W-HEX-DX            TO W-GROUP-DX
+           MOVE W-HEX-DIGIT(W-HEX-DX)
+                                    TO W-GROUP-LABEL-HI
+                                       W-GROUP-LABEL-HI2
+
+           MOVE SPACES              TO W-OUT-LINE
+           STRING '           05  FILLER-'
+                                            DELIMITED BY SIZE
+                  W-GROUP-LABEL-HI          DELIMITED BY SIZE
+                  '0-'                      DELIMITED BY SIZE
+                  W-GROUP-LABEL-HI2         DELIMITED BY SIZE
+                  'F        PIC X(32)       VALUE'
+                                            DELIMITED BY SIZE
+             INTO W-OUT-LINE
+           END-STRING
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+
+           MOVE SPACES              TO W-OUT-LINE
+           STRING '               ''' DELIMITED BY SIZE
+                  W-GROUP-ROW               DELIMITED BY SIZE
+                  '''.'                     DELIMITED BY SIZE
+             INTO W-OUT-LINE
+           END-STRING
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+           .
+       SUB-3110-EXIT.
+           EXIT.
+      /
+       SUB-3120-COPY-GROUP-BYTE.
+      *-------------------------
+
+           MOVE W-BYTE-HEX-1(W-BYTE-IX)
+                                    TO W-GROUP-HEX-1(W-GROUP-CX)
+           MOVE W-BYTE-HEX-2(W-BYTE-IX)
+                                    TO W-GROUP-HEX-2(W-GROUP-CX)
+           SET  W-BYTE-IX           UP BY 1
+           .
+       SUB-3120-EXIT.
+           EXIT.
+      /
+       SUB-3200-WRITE-TABLEFILE.
+      *-------------------------
+
+           PERFORM SUB-3210-WRITE-ONE-TABLE-LINE THRU SUB-3210-EXIT
+               VARYING W-BYTE-IX FROM 1 BY 1
+               UNTIL W-BYTE-IX > 256
+           .
+       SUB-3200-EXIT.
+           EXIT.
+      /
+       SUB-3210-WRITE-ONE-TABLE-LINE.
+      *------------------------------
+
+           MOVE SPACES              TO W-OUT-LINE
+           MOVE W-BYTE-HEX-1(W-BYTE-IX)
+                                    TO W-OUT-LINE(1:1)
+           MOVE W-BYTE-HEX-2(W-BYTE-IX)
+                                    TO W-OUT-LINE(2:1)
+
+           PERFORM SUB-9900-WRITE-CPYOUT THRU SUB-9900-EXIT
+           .
+       SUB-3210-EXIT.
+           EXIT.
+      /
+       SUB-4000-SHUT-DOWN.
+      *-------------------
+
+           CLOSE MAPFILE
+
+           DISPLAY 'CPGBUILD mapping records read: '
+                   W-MAP-RECS-READ
+
+           IF      W-RETURN-CODE = 0
+               DISPLAY 'CPGBUILD completed'
+           ELSE
+               DISPLAY 'CPGBUILD failed - output not written'
+           END-IF
+           .
+       SUB-4000-EXIT.
+           EXIT.
+      /
+       SUB-9600-READ-MAPFILE.
+      *----------------------
+
+           READ MAPFILE
+               AT END
+                   SET  W-EOF       TO TRUE
+                   GO TO SUB-9600-EXIT
+           END-READ
+
+           IF      NOT W-MAP-FILE-STATUS-GOOD
+               MOVE W-MAP-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-MAP-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' reading MAPFILE'
+               MOVE 15              TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9600-EXIT.
+           EXIT.
+      /
+       SUB-9900-WRITE-CPYOUT.
+      *----------------------
+
+           MOVE W-OUT-LINE          TO CPYOUT-REC
+           WRITE CPYOUT-REC
+
+           IF      NOT W-OUT-FILE-STATUS-GOOD
+               MOVE W-OUT-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-OUT-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' writing CPYOUT'
+               MOVE 45              TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9900-EXIT.
+           EXIT.
