@@ -23,9 +23,55 @@
       *           3 means 2 byte record length (big-endian)
       *     Default: 0
       *
+      *     An optional argument 1 of 'N' switches this program into
+      *     NAMEADDR test-data generator mode: instead of writing
+      *     meaningless random bytes it writes syntactically valid
+      *     NAMADDTX/NAMEADDR layout records (random-but-plausible
+      *     NA-TAXID, name, street address and zip) to
+      *     Data\NAMEADDR.Seq.dat for load/volume testing of BLDFILES,
+      *     READIDX and READREL. An optional argument 2 gives the
+      *     number of records to generate, defaulting to 12345 (the
+      *     original RDW demo's record count) when omitted.
+      *
+      *     An optional argument 1 of 'C' writes the same randomized
+      *     records as the original demo, but reserves the last 4
+      *     bytes of every record for a simple additive checksum of
+      *     the preceding data bytes. An argument 1 of 'V' reads
+      *     Data\TESTIO2.Output.bin back, recomputes each record's
+      *     checksum and compares it to the stored value, so a file
+      *     that has been round-tripped through RDWADJST (or any
+      *     other RDW handling step) can be proven to still carry the
+      *     same record content, not just RDWs of the right length.
+      *
+      *     An optional argument 1 of 'B' writes 3 raw format 0 RDW
+      *     files of otherwise normal random records, each carrying a
+      *     single deliberately malformed RDW at fixed record number
+      *     10 - Data\TESTIO2.BadRDW.LV.bin (garbage in RDW bytes
+      *     3-4), Data\TESTIO2.BadRDW.OVER.bin (an oversized length
+      *     over 32K) and Data\TESTIO2.BadRDW.UNDER.bin (a too-short
+      *     length of 2). Keeping each defect in its own file means
+      *     RDWADJST's validation pass (argument 2 GC2MF or MF2GC),
+      *     which stops at the first record that fails, can be run
+      *     against each file in turn to prove every defensive check
+      *     in SUB-2100-PROCESS-REC really does flag the bad record
+      *     it is aimed at - mixing all 3 defects into one file would
+      *     mean only the first one encountered is ever exercised. An
+      *     optional argument 2 gives the number of records to
+      *     generate per file, defaulting to 40, when omitted.
+      *
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-01-18  0.1      First release
+      * 2026-08-09  0.2      Add 'N' NAMEADDR test-data generator mode
+      * 2026-08-09  0.3      Add 'C' checksummed-record write mode and
+      *                      'V' checksum verify mode
+      * 2026-08-09  0.4      Add 'B' bad-RDW injection mode
+      * 2026-08-09  0.5      'B' mode now writes each of its 3 bad-
+      *                      RDW defects to its own file instead of
+      *                      mixing all 3 into one, since RDWADJST
+      *                      stops validating at the first bad
+      *                      record it finds and would never reach
+      *                      the 2nd or 3rd defect otherwise
       *
       *================================================================*
 
@@ -49,7 +95,11 @@
 
        FILE-CONTROL.
            SELECT TESTIO2O         ASSIGN 'Data\TESTIO2.Output.bin'
-                                   ORGANIZATION SEQUENTIAL. 
+                                   ORGANIZATION SEQUENTIAL.
+
+           SELECT TESTIO2N         ASSIGN 'Data\NAMEADDR.Seq.dat'
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-TESTIO2N-STATUS.
       /
        DATA DIVISION.
       *==============
@@ -66,10 +116,105 @@
                                                    DEPENDING W-RECLEN
                                                    INDEXED TO-DX.
 
+       FD  TESTIO2N.
+
+       01  TESTIO2N-REC.           COPY NAMADDTX.
+
        WORKING-STORAGE SECTION.
       *------------------------
 
        01  W-TESTIO2O-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-TESTIO2N-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-TESTIO2N-TARGET       PIC 9(09)  COMP VALUE 12345.
+       01  W-TESTIO2N-STATUS       PIC X(02).
+           88  W-TESTIO2N-STATUS-GOOD              VALUE '00'.
+
+       01  W-GEN-MODE-SW           PIC X(01)       VALUE 'N'.
+           88  W-GEN-MODE                          VALUE 'N'.
+           88  W-MODE-CHECKSUM                     VALUE 'C'.
+           88  W-MODE-VERIFY                       VALUE 'V'.
+           88  W-MODE-BADRDW                       VALUE 'B'.
+
+       01  W-GEN-ARG               PIC 9(09).
+       01  W-GEN-IDX               PIC S9(09) COMP.
+
+       01  W-CKSUM-DATALEN         PIC S9(09) COMP.
+       01  W-CKSUM-VALUE           PIC S9(09) COMP.
+       01  W-CKSUM-STORED          PIC S9(09) COMP.
+       01  W-CKSUM-DIGIT           PIC S9(09) COMP.
+       01  W-CKSUM-PASS            PIC 9(09)  COMP VALUE 0.
+       01  W-CKSUM-FAIL            PIC 9(09)  COMP VALUE 0.
+
+       01  W-CKSUM-SCRATCH         PIC S9(04) COMP VALUE 0.
+       01  FILLER REDEFINES W-CKSUM-SCRATCH.
+           05  FILLER              PIC X.
+           05  W-CKSUM-SCR-CHAR    PIC X.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-EOF                               VALUE 'Y'.
+
+       01  W-GEN-FIRST-TBL.
+           05  FILLER              PIC X(10)       VALUE 'JAMES'.
+           05  FILLER              PIC X(10)       VALUE 'MARY'.
+           05  FILLER              PIC X(10)       VALUE 'ROBERT'.
+           05  FILLER              PIC X(10)       VALUE 'PATRICIA'.
+           05  FILLER              PIC X(10)       VALUE 'JOHN'.
+           05  FILLER              PIC X(10)       VALUE 'JENNIFER'.
+           05  FILLER              PIC X(10)       VALUE 'MICHAEL'.
+           05  FILLER              PIC X(10)       VALUE 'LINDA'.
+           05  FILLER              PIC X(10)       VALUE 'WILLIAM'.
+           05  FILLER              PIC X(10)       VALUE 'BARBARA'.
+       01  FILLER REDEFINES W-GEN-FIRST-TBL.
+           05  W-GEN-FIRST-ENT     PIC X(10)       OCCURS 10
+                                                   INDEXED W-GEN-F-DX.
+
+       01  W-GEN-LAST-TBL.
+           05  FILLER              PIC X(15)       VALUE 'SMITH'.
+           05  FILLER              PIC X(15)       VALUE 'JOHNSON'.
+           05  FILLER              PIC X(15)       VALUE 'WILLIAMS'.
+           05  FILLER              PIC X(15)       VALUE 'BROWN'.
+           05  FILLER              PIC X(15)       VALUE 'JONES'.
+           05  FILLER              PIC X(15)       VALUE 'GARCIA'.
+           05  FILLER              PIC X(15)       VALUE 'MILLER'.
+           05  FILLER              PIC X(15)       VALUE 'DAVIS'.
+           05  FILLER              PIC X(15)       VALUE 'RODRIGUEZ'.
+           05  FILLER              PIC X(15)       VALUE 'MARTINEZ'.
+       01  FILLER REDEFINES W-GEN-LAST-TBL.
+           05  W-GEN-LAST-ENT      PIC X(15)       OCCURS 10
+                                                   INDEXED W-GEN-L-DX.
+
+       01  W-GEN-STREET-TBL.
+           05  FILLER              PIC X(15)       VALUE 'MAIN ST'.
+           05  FILLER              PIC X(15)       VALUE 'OAK AVE'.
+           05  FILLER              PIC X(15)       VALUE 'MAPLE DR'.
+           05  FILLER              PIC X(15)       VALUE 'ELM ST'.
+           05  FILLER              PIC X(15)       VALUE 'PARK RD'.
+       01  FILLER REDEFINES W-GEN-STREET-TBL.
+           05  W-GEN-STREET-ENT    PIC X(15)       OCCURS 5
+                                                   INDEXED W-GEN-S-DX.
+
+       01  W-GEN-CITY-TBL.
+           05  FILLER              PIC X(25)       VALUE 'SPRINGFIELD'.
+           05  FILLER              PIC X(25)       VALUE 'FRANKLIN'.
+           05  FILLER              PIC X(25)       VALUE 'GREENVILLE'.
+           05  FILLER              PIC X(25)       VALUE 'CLINTON'.
+           05  FILLER              PIC X(25)       VALUE 'SALEM'.
+       01  FILLER REDEFINES W-GEN-CITY-TBL.
+           05  W-GEN-CITY-ENT      PIC X(25)       OCCURS 5
+                                                   INDEXED W-GEN-C-DX.
+
+       01  W-GEN-STATE-TBL.
+           05  FILLER              PIC X(02)       VALUE 'NY'.
+           05  FILLER              PIC X(02)       VALUE 'CA'.
+           05  FILLER              PIC X(02)       VALUE 'TX'.
+           05  FILLER              PIC X(02)       VALUE 'OH'.
+           05  FILLER              PIC X(02)       VALUE 'PA'.
+       01  FILLER REDEFINES W-GEN-STATE-TBL.
+           05  W-GEN-STATE-ENT     PIC X(02)       OCCURS 5
+                                                   INDEXED W-GEN-ST-DX.
+
+       01  W-GEN-HOUSE-NO          PIC 9(05).
+       01  W-GEN-ZIP               PIC 9(05).
        01  W-RANDOM-NO             PIC V9(09) COMP.
        01  W-RECLEN                PIC S9(09) COMP.
        01  W-RECLEN-MIN            PIC S9(09) COMP VALUE 25.
@@ -97,6 +242,45 @@
        01  FILLER REDEFINES W-CHAR-BIN.
            05  FILLER              PIC X.
            05  W-CHAR              PIC X.
+
+       01  W-BADRDW-PATH           PIC X(60).
+
+       01  W-BADRDW-DEFECT-TBL.
+           05  FILLER              PIC X(60)       VALUE
+               'Data\TESTIO2.BadRDW.LV.bin'.
+           05  FILLER              PIC X(40)       VALUE
+               'garbage in RDW bytes 3-4'.
+           05  FILLER              PIC X(60)       VALUE
+               'Data\TESTIO2.BadRDW.OVER.bin'.
+           05  FILLER              PIC X(40)       VALUE
+               'oversized RDW length (33000)'.
+           05  FILLER              PIC X(60)       VALUE
+               'Data\TESTIO2.BadRDW.UNDER.bin'.
+           05  FILLER              PIC X(40)       VALUE
+               'undersized RDW length (2)'.
+       01  FILLER REDEFINES W-BADRDW-DEFECT-TBL.
+           05  W-BD-ENT                            OCCURS 3
+                                                   INDEXED W-BD-DX.
+               10  W-BD-PATH       PIC X(60).
+               10  W-BD-DESC       PIC X(40).
+
+       01  W-BADRDW-DEFECT-DX      PIC S9(09) COMP VALUE 0.
+       01  W-BADRDW-HANDLE         PIC X(04)  COMP-X.
+       01  W-BADRDW-OFFSET         PIC X(08)  COMP-X VALUE 0.
+       01  W-BADRDW-FLAG           PIC X(01)  COMP-X VALUE 0.
+       01  W-BADRDW-NBYTES         PIC X(04)  COMP-X VALUE 4.
+       01  W-BADRDW-DATALEN        PIC X(04)  COMP-X.
+       01  W-BADRDW-TARGET         PIC 9(09)  COMP VALUE 40.
+       01  W-BADRDW-RECS           PIC 9(09)  COMP VALUE 0.
+       01  W-BADRDW-BAD-RECS       PIC 9(09)  COMP VALUE 0.
+       01  W-BADRDW-TOTAL-RECS     PIC 9(09)  COMP VALUE 0.
+       01  W-BADRDW-TOTAL-BAD-RECS PIC 9(09)  COMP VALUE 0.
+       01  W-BADRDW-RECLEN         PIC S9(09) COMP.
+       01  W-BADRDW-DX             PIC S9(09) COMP.
+       01  W-BADRDW-RDW.
+           05  W-BADRDW-LEN        PIC X(02)  COMP-X.
+           05  W-BADRDW-LV         PIC X(02).
+       01  W-BADRDW-DATA           PIC X(15000).
       /
        PROCEDURE DIVISION.
       *===================
@@ -106,8 +290,33 @@
 
            PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
 
-           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
-               UNTIL W-TESTIO2O-RECS >= 12345
+           IF      RETURN-CODE NOT = 0
+               GO TO MAIN-EXIT
+           END-IF
+
+           EVALUATE TRUE
+               WHEN W-GEN-MODE
+                   PERFORM SUB-2200-GENERATE-NAMEADDR THRU
+                           SUB-2200-EXIT
+                       UNTIL W-TESTIO2N-RECS >= W-TESTIO2N-TARGET
+                       OR    RETURN-CODE NOT = 0
+
+               WHEN W-MODE-VERIFY
+                   PERFORM SUB-9200-READ-TESTIO2O THRU SUB-9200-EXIT
+                   PERFORM SUB-2400-VERIFY-REC THRU SUB-2400-EXIT
+                       UNTIL W-EOF
+
+               WHEN W-MODE-BADRDW
+                   PERFORM SUB-2450-GENERATE-BADRDW-FILE THRU
+                           SUB-2450-EXIT
+                       VARYING W-BADRDW-DEFECT-DX FROM 1 BY 1
+                         UNTIL W-BADRDW-DEFECT-DX > 3
+                         OR    RETURN-CODE NOT = 0
+
+               WHEN OTHER
+                   PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+                       UNTIL W-TESTIO2O-RECS >= 12345
+           END-EVALUATE
 
            PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
            .
@@ -128,7 +337,63 @@
                W-COMPILED-TIME-MM   ':'
                W-COMPILED-TIME-SS
 
-           OPEN OUTPUT TESTIO2O
+           ACCEPT W-GEN-MODE-SW    FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES     TO W-GEN-MODE-SW
+           END-ACCEPT
+
+           IF      W-GEN-MODE
+               ACCEPT W-GEN-ARG    FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE 12345  TO W-TESTIO2N-TARGET
+                   NOT ON EXCEPTION
+                       MOVE W-GEN-ARG
+                                   TO W-TESTIO2N-TARGET
+               END-ACCEPT
+
+               DISPLAY 'NAMEADDR test-data generator mode - '
+                       'writing '
+                       W-TESTIO2N-TARGET
+                       ' records to Data\NAMEADDR.Seq.dat'
+
+               OPEN OUTPUT TESTIO2N
+
+               IF      NOT W-TESTIO2N-STATUS-GOOD
+                   DISPLAY W-ERROR-MSG
+                           'File status '
+                           W-TESTIO2N-STATUS
+                           ' opening TESTIO2N'
+                   MOVE 16         TO RETURN-CODE
+                   GO TO SUB-1000-EXIT
+               END-IF
+           ELSE
+               IF      W-MODE-BADRDW
+                   ACCEPT W-GEN-ARG    FROM ARGUMENT-VALUE
+                       ON EXCEPTION
+                           MOVE 40     TO W-BADRDW-TARGET
+                       NOT ON EXCEPTION
+                           MOVE W-GEN-ARG
+                                       TO W-BADRDW-TARGET
+                   END-ACCEPT
+
+                   DISPLAY 'Bad-RDW injection mode - writing '
+                           W-BADRDW-TARGET
+                           ' records to each of 3 single-defect '
+                           'files, bad RDW at record 10 in each'
+               ELSE
+                   IF      W-MODE-VERIFY
+                       DISPLAY 'Checksum verify mode - reading '
+                               'Data\TESTIO2.Output.bin'
+                       OPEN INPUT  TESTIO2O
+                   ELSE
+                       IF      W-MODE-CHECKSUM
+                           DISPLAY 'Checksummed record write mode - '
+                                   'writing Data\TESTIO2.Output.bin'
+                       END-IF
+                       OPEN OUTPUT TESTIO2O
+                   END-IF
+               END-IF
+           END-IF
            .
        SUB-1000-EXIT.
            EXIT.
@@ -165,36 +430,400 @@
       *----------------------
 
            COMPUTE W-CHAR-BIN      =  FUNCTION RANDOM * 256
-                             
-           PERFORM VARYING TO-DX FROM 1 BY 1 
+
+           PERFORM VARYING TO-DX FROM 1 BY 1
                      UNTIL TO-DX > W-RECLEN
                MOVE W-CHAR         TO TO-CHAR(TO-DX)
            END-PERFORM
+
+           IF      W-MODE-CHECKSUM
+               PERFORM SUB-2150-APPLY-CHECKSUM THRU SUB-2150-EXIT
+           END-IF
            .
        SUB-2100-EXIT.
            EXIT.
+      /
+       SUB-2150-APPLY-CHECKSUM.
+      *------------------------
+
+           COMPUTE W-CKSUM-DATALEN =  W-RECLEN - 4
+
+           PERFORM SUB-9300-COMPUTE-CHECKSUM THRU SUB-9300-EXIT
+
+           DIVIDE W-CKSUM-VALUE    BY 16777216
+                               GIVING W-CKSUM-DIGIT
+                            REMAINDER W-CKSUM-VALUE
+           MOVE W-CKSUM-DIGIT      TO W-CKSUM-SCRATCH
+           MOVE W-CKSUM-SCR-CHAR   TO TO-CHAR(W-CKSUM-DATALEN + 1)
+
+           DIVIDE W-CKSUM-VALUE    BY 65536
+                               GIVING W-CKSUM-DIGIT
+                            REMAINDER W-CKSUM-VALUE
+           MOVE W-CKSUM-DIGIT      TO W-CKSUM-SCRATCH
+           MOVE W-CKSUM-SCR-CHAR   TO TO-CHAR(W-CKSUM-DATALEN + 2)
+
+           DIVIDE W-CKSUM-VALUE    BY 256
+                               GIVING W-CKSUM-DIGIT
+                            REMAINDER W-CKSUM-VALUE
+           MOVE W-CKSUM-DIGIT      TO W-CKSUM-SCRATCH
+           MOVE W-CKSUM-SCR-CHAR   TO TO-CHAR(W-CKSUM-DATALEN + 3)
+
+           MOVE W-CKSUM-VALUE      TO W-CKSUM-SCRATCH
+           MOVE W-CKSUM-SCR-CHAR   TO TO-CHAR(W-CKSUM-DATALEN + 4)
+           .
+       SUB-2150-EXIT.
+           EXIT.
+      /
+       SUB-2400-VERIFY-REC.
+      *---------------------
+
+           COMPUTE W-CKSUM-DATALEN =  W-RECLEN - 4
+
+           PERFORM SUB-9300-COMPUTE-CHECKSUM THRU SUB-9300-EXIT
+
+           MOVE TO-CHAR(W-CKSUM-DATALEN + 1)
+                                   TO W-CKSUM-SCR-CHAR
+           MOVE W-CKSUM-SCRATCH    TO W-CKSUM-STORED
+           COMPUTE W-CKSUM-STORED =  W-CKSUM-STORED * 16777216
+
+           MOVE TO-CHAR(W-CKSUM-DATALEN + 2)
+                                   TO W-CKSUM-SCR-CHAR
+           COMPUTE W-CKSUM-STORED =  W-CKSUM-STORED
+                                      + W-CKSUM-SCRATCH * 65536
+
+           MOVE TO-CHAR(W-CKSUM-DATALEN + 3)
+                                   TO W-CKSUM-SCR-CHAR
+           COMPUTE W-CKSUM-STORED =  W-CKSUM-STORED
+                                      + W-CKSUM-SCRATCH * 256
+
+           MOVE TO-CHAR(W-CKSUM-DATALEN + 4)
+                                   TO W-CKSUM-SCR-CHAR
+           COMPUTE W-CKSUM-STORED =  W-CKSUM-STORED + W-CKSUM-SCRATCH
+
+           IF      W-CKSUM-VALUE = W-CKSUM-STORED
+               ADD  1              TO W-CKSUM-PASS
+           ELSE
+               ADD  1              TO W-CKSUM-FAIL
+               MOVE W-TESTIO2O-RECS
+                                   TO W-DISP-NUM
+               DISPLAY W-ERROR-MSG
+                       'checksum mismatch on record '
+                       W-DISP-NUM
+           END-IF
+
+           PERFORM SUB-9200-READ-TESTIO2O THRU SUB-9200-EXIT
+           .
+       SUB-2400-EXIT.
+           EXIT.
+      /
+       SUB-2450-GENERATE-BADRDW-FILE.
+      *------------------------------
+
+           MOVE W-BD-PATH(W-BADRDW-DEFECT-DX)
+                                   TO W-BADRDW-PATH
+           MOVE 0                  TO W-BADRDW-OFFSET
+           MOVE 0                  TO W-BADRDW-RECS
+           MOVE 0                  TO W-BADRDW-BAD-RECS
+
+           DISPLAY '  Writing ' W-BADRDW-TARGET ' records to '
+                   W-BADRDW-PATH ', record 10 will have '
+                   W-BD-DESC(W-BADRDW-DEFECT-DX)
+
+           CALL 'CBL_CREATE_FILE' USING W-BADRDW-PATH
+                                        1 *> OUTPUT
+                                        0 *> DENY NONE
+                                        0 *> FIXED DISK DEVICE
+                                        W-BADRDW-HANDLE
+
+           IF      RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       ' return code '
+                       RETURN-CODE
+                       ' from CBL_CREATE_FILE for BadRDW file'
+               MOVE 17             TO RETURN-CODE
+               GO TO SUB-2450-EXIT
+           END-IF
+
+           PERFORM SUB-2500-GENERATE-BADRDW THRU SUB-2500-EXIT
+               UNTIL W-BADRDW-RECS >= W-BADRDW-TARGET
+               OR    RETURN-CODE NOT = 0
+
+           CALL 'CBL_CLOSE_FILE' USING W-BADRDW-HANDLE
+
+           ADD  W-BADRDW-RECS      TO W-BADRDW-TOTAL-RECS
+           ADD  W-BADRDW-BAD-RECS  TO W-BADRDW-TOTAL-BAD-RECS
+           .
+       SUB-2450-EXIT.
+           EXIT.
+      /
+       SUB-2500-GENERATE-BADRDW.
+      *-------------------------
+
+           ADD  1                  TO W-BADRDW-RECS
+
+           MOVE FUNCTION RANDOM    TO W-RANDOM-NO
+           COMPUTE W-BADRDW-RECLEN =  W-RANDOM-NO
+                                      * (W-RECLEN-MAX
+                                         - W-RECLEN-MIN
+                                         + 1)
+                                      + W-RECLEN-MIN
+
+           COMPUTE W-CHAR-BIN      =  FUNCTION RANDOM * 256
+
+           PERFORM VARYING W-BADRDW-DX FROM 1 BY 1
+                     UNTIL W-BADRDW-DX > W-BADRDW-RECLEN
+               MOVE W-CHAR         TO W-BADRDW-DATA(W-BADRDW-DX : 1)
+           END-PERFORM
+
+           MOVE W-BADRDW-RECLEN    TO W-BADRDW-LEN
+           MOVE LOW-VALUES         TO W-BADRDW-LV
+
+           IF      W-BADRDW-RECS = 10
+               EVALUATE W-BADRDW-DEFECT-DX
+                   WHEN 1
+                       MOVE X'FFFF'    TO W-BADRDW-LV
+                       ADD  1          TO W-BADRDW-BAD-RECS
+                       DISPLAY '  Record 10: garbage in RDW bytes '
+                               '3-4'
+
+                   WHEN 2
+                       MOVE 33000      TO W-BADRDW-LEN
+                       ADD  1          TO W-BADRDW-BAD-RECS
+                       DISPLAY '  Record 10: oversized RDW length '
+                               '(33000)'
+
+                   WHEN 3
+                       MOVE 2          TO W-BADRDW-LEN
+                       ADD  1          TO W-BADRDW-BAD-RECS
+                       DISPLAY '  Record 10: undersized RDW length '
+                               '(2)'
+               END-EVALUATE
+           END-IF
+
+           PERFORM SUB-2550-WRITE-BADRDW-REC THRU SUB-2550-EXIT
+           .
+       SUB-2500-EXIT.
+           EXIT.
+      /
+       SUB-2550-WRITE-BADRDW-REC.
+      *----------------------------
+
+           CALL 'CBL_WRITE_FILE' USING W-BADRDW-HANDLE
+                                       W-BADRDW-OFFSET
+                                       W-BADRDW-NBYTES
+                                       W-BADRDW-FLAG
+                                       W-BADRDW-RDW
+
+           IF      RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       ' return code '
+                       RETURN-CODE
+                       ' from CBL_WRITE_FILE for RDW'
+               GO TO SUB-2550-EXIT
+           END-IF
+
+           ADD  W-BADRDW-NBYTES    TO W-BADRDW-OFFSET
+
+           MOVE W-BADRDW-RECLEN    TO W-BADRDW-DATALEN
+
+           CALL 'CBL_WRITE_FILE' USING W-BADRDW-HANDLE
+                                       W-BADRDW-OFFSET
+                                       W-BADRDW-DATALEN
+                                       W-BADRDW-FLAG
+                                       W-BADRDW-DATA
+
+           IF      RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       ' return code '
+                       RETURN-CODE
+                       ' from CBL_WRITE_FILE for record data'
+               GO TO SUB-2550-EXIT
+           END-IF
+
+           ADD  W-BADRDW-RECLEN    TO W-BADRDW-OFFSET
+
+           DIVIDE W-BADRDW-RECS    BY 10
+                               GIVING W-QUOTIENT
+                            REMAINDER W-REMAINDER
+
+           IF      W-REMAINDER = 0
+               MOVE W-BADRDW-RECS  TO W-DISP-NUM
+               DISPLAY '    Records written: '
+                       W-DISP-NUM
+           END-IF
+           .
+       SUB-2550-EXIT.
+           EXIT.
+      /
+       SUB-2200-GENERATE-NAMEADDR.
+      *---------------------------
+
+           MOVE 'A'                TO NA-TRANS-CODE
+
+           ADD  1                  TO W-TESTIO2N-RECS
+           MOVE W-TESTIO2N-RECS    TO NA-TAXID
+
+           COMPUTE W-GEN-IDX       =  FUNCTION RANDOM * 10 + 1
+           SET  W-GEN-F-DX         TO W-GEN-IDX
+           MOVE W-GEN-FIRST-ENT(W-GEN-F-DX)
+                                   TO NA-FIRST-NAME
+
+           COMPUTE W-GEN-IDX       =  FUNCTION RANDOM * 10 + 1
+           SET  W-GEN-L-DX         TO W-GEN-IDX
+           MOVE W-GEN-LAST-ENT(W-GEN-L-DX)
+                                   TO NA-LAST-NAME
+
+           MOVE SPACES             TO NA-PREFIX
+                                       NA-SUFFIX
+
+           COMPUTE W-GEN-HOUSE-NO  =  FUNCTION RANDOM * 9999 + 1
+
+           COMPUTE W-GEN-IDX       =  FUNCTION RANDOM * 5 + 1
+           SET  W-GEN-S-DX         TO W-GEN-IDX
+
+           STRING W-GEN-HOUSE-NO   DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  W-GEN-STREET-ENT(W-GEN-S-DX)
+                                   DELIMITED BY SIZE
+                                   INTO NA-STREET
+
+           COMPUTE W-GEN-IDX       =  FUNCTION RANDOM * 5 + 1
+           SET  W-GEN-C-DX         TO W-GEN-IDX
+           MOVE W-GEN-CITY-ENT(W-GEN-C-DX)
+                                   TO NA-CITY
+
+           COMPUTE W-GEN-IDX       =  FUNCTION RANDOM * 5 + 1
+           SET  W-GEN-ST-DX        TO W-GEN-IDX
+           MOVE W-GEN-STATE-ENT(W-GEN-ST-DX)
+                                   TO NA-STATE
+
+           COMPUTE W-GEN-ZIP       =  FUNCTION RANDOM * 89999 + 10000
+           MOVE W-GEN-ZIP          TO NA-ZIP-CODE
+
+           PERFORM SUB-2250-WRITE-TESTIO2N THRU SUB-2250-EXIT
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-2250-WRITE-TESTIO2N.
+      *------------------------
+
+           WRITE TESTIO2N-REC
+
+           IF      NOT W-TESTIO2N-STATUS-GOOD
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-TESTIO2N-STATUS
+                       ' writing TESTIO2N record'
+               MOVE 26             TO RETURN-CODE
+               GO TO SUB-2250-EXIT
+           END-IF
+
+           DIVIDE W-TESTIO2N-RECS  BY 10000
+                               GIVING W-QUOTIENT
+                            REMAINDER W-REMAINDER
+
+           IF      W-REMAINDER = 0
+               MOVE W-TESTIO2N-RECS
+                                   TO W-DISP-NUM
+               DISPLAY '    Records written: '
+                       W-DISP-NUM
+           END-IF
+           .
+       SUB-2250-EXIT.
+           EXIT.
       /
        SUB-3000-SHUT-DOWN.
       *-------------------
-      
-           CLOSE TESTIO2O
 
-           MOVE W-OUTPUT-MIN       TO W-DISP-NUM
-           DISPLAY 'Shortest record length:   '
-                   W-DISP-NUM
+           EVALUATE TRUE
+               WHEN W-GEN-MODE
+                   CLOSE TESTIO2N
+
+                   MOVE W-TESTIO2N-RECS
+                                       TO W-DISP-NUM
+                   DISPLAY 'TESTIO2N records written: '
+                           W-DISP-NUM
+
+               WHEN W-MODE-VERIFY
+                   CLOSE TESTIO2O
+
+                   MOVE W-TESTIO2O-RECS
+                                       TO W-DISP-NUM
+                   DISPLAY 'TESTIO2O records read:    '
+                           W-DISP-NUM
 
-           MOVE W-OUTPUT-MAX       TO W-DISP-NUM
-           DISPLAY 'Longest  record length:   '
-                   W-DISP-NUM
+                   MOVE W-CKSUM-PASS   TO W-DISP-NUM
+                   DISPLAY 'Records with matching checksum:    '
+                           W-DISP-NUM
 
-           MOVE W-TESTIO2O-RECS    TO W-DISP-NUM
-           DISPLAY 'TESTIO2O records written: '
-                   W-DISP-NUM
+                   MOVE W-CKSUM-FAIL   TO W-DISP-NUM
+                   DISPLAY 'Records with mismatched checksum:  '
+                           W-DISP-NUM
+
+                   IF      W-CKSUM-FAIL NOT = 0
+                       MOVE 40         TO RETURN-CODE
+                   END-IF
+
+               WHEN W-MODE-BADRDW
+                   MOVE W-BADRDW-TOTAL-RECS
+                                       TO W-DISP-NUM
+                   DISPLAY 'BadRDW records written:   '
+                           W-DISP-NUM
+
+                   MOVE W-BADRDW-TOTAL-BAD-RECS
+                                       TO W-DISP-NUM
+                   DISPLAY 'Bad RDWs injected:        '
+                           W-DISP-NUM
+
+               WHEN OTHER
+                   CLOSE TESTIO2O
+
+                   MOVE W-OUTPUT-MIN       TO W-DISP-NUM
+                   DISPLAY 'Shortest record length:   '
+                           W-DISP-NUM
+
+                   MOVE W-OUTPUT-MAX       TO W-DISP-NUM
+                   DISPLAY 'Longest  record length:   '
+                           W-DISP-NUM
+
+                   MOVE W-TESTIO2O-RECS    TO W-DISP-NUM
+                   DISPLAY 'TESTIO2O records written: '
+                           W-DISP-NUM
+           END-EVALUATE
 
            DISPLAY 'TESTIO2 completed'
            .
        SUB-3000-EXIT.
            EXIT.
+      /
+       SUB-9200-READ-TESTIO2O.
+      *-----------------------
+
+           READ TESTIO2O
+               AT END
+                   SET  W-EOF      TO TRUE
+               NOT AT END
+                   ADD  1          TO W-TESTIO2O-RECS
+           END-READ
+           .
+       SUB-9200-EXIT.
+           EXIT.
+      /
+       SUB-9300-COMPUTE-CHECKSUM.
+      *--------------------------
+
+           MOVE 0                  TO W-CKSUM-VALUE
+
+           PERFORM VARYING TO-DX FROM 1 BY 1
+                     UNTIL TO-DX > W-CKSUM-DATALEN
+               MOVE TO-CHAR(TO-DX) TO W-CKSUM-SCR-CHAR
+               ADD  W-CKSUM-SCRATCH
+                                   TO W-CKSUM-VALUE
+           END-PERFORM
+           .
+       SUB-9300-EXIT.
+           EXIT.
       /
        SUB-9100-WRITE-TESTIO2O.
       *------------------------
