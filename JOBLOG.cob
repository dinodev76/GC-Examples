@@ -0,0 +1,118 @@
+      *============================ JOBLOG ============================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Description: Subroutine appending a single timestamped line
+      *     (calling program name, a free-form key-counts summary,
+      *     and the run's return code) to the shared job log file
+      *     Data\JOBLOG.dat. Called by BLDFILES, READIDX, READREL,
+      *     RDWADJST and TRNSLATT at the end of each run so that a
+      *     job's outcome can be answered from the log long after its
+      *     console sysout has scrolled away or been cleaned up.
+      *
+      *     A failure to open or write the job log does not affect
+      *     the calling program's own return code - logging problems
+      *     must never fail the job being logged - but are reported
+      *     back via JL-RESPONSE-SW so the caller can at least display
+      *     a warning.
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             JOBLOG.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+           SELECT JOBLOG           ASSIGN "Data\JOBLOG.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-JOBLOG-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  JOBLOG.
+
+       01  JOBLOG-REC.
+           05  JR-TIMESTAMP        PIC X(21).
+           05  FILLER              PIC X(02)       VALUE SPACES.
+           05  JR-PROGRAM-NAME     PIC X(08).
+           05  FILLER              PIC X(02)       VALUE SPACES.
+           05  JR-KEY-COUNTS       PIC X(60).
+           05  FILLER              PIC X(02)       VALUE SPACES.
+           05  JR-RETURN-CODE      PIC ----9.
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-JOBLOG-STATUS         PIC X(02).
+           88  W-JOBLOG-STATUS-GOOD                VALUE '00'.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-CONTROL.              COPY JOBLOGL.
+      /
+       PROCEDURE DIVISION
+      *==================
+           USING L-CONTROL.
+
+       MAIN.
+      *-----
+
+           SET  JL-RESPONSE-GOOD   TO TRUE
+
+           OPEN EXTEND JOBLOG
+
+           IF      NOT W-JOBLOG-STATUS-GOOD
+               OPEN OUTPUT JOBLOG
+           END-IF
+
+           IF      NOT W-JOBLOG-STATUS-GOOD
+               SET  JL-RESPONSE-FILE-ERROR
+                                   TO TRUE
+               GO TO MAIN-EXIT
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE
+                                   TO JR-TIMESTAMP
+           MOVE SPACES             TO JR-PROGRAM-NAME
+           MOVE JL-PROGRAM-NAME    TO JR-PROGRAM-NAME
+           MOVE SPACES             TO JR-KEY-COUNTS
+           MOVE JL-KEY-COUNTS      TO JR-KEY-COUNTS
+           MOVE JL-RETURN-CODE     TO JR-RETURN-CODE
+
+           WRITE JOBLOG-REC
+
+           IF      W-JOBLOG-STATUS-GOOD
+               SET  JL-RESPONSE-GOOD
+                                   TO TRUE
+           ELSE
+               SET  JL-RESPONSE-FILE-ERROR
+                                   TO TRUE
+           END-IF
+
+           CLOSE JOBLOG
+           .
+       MAIN-EXIT.
+           GOBACK.
