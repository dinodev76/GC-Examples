@@ -9,6 +9,51 @@
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-01-24  0.1      First release
+      * 2026-08-09  0.2      Duplicate NA-TAXID no longer aborts the run -
+      *                      the offending record is written to a reject
+      *                      file with the reason instead.
+      * 2026-08-09  0.3      Default NA-EFFECTIVE-DATE/NA-STATUS on add/
+      *                      change when the extract leaves them blank;
+      *                      snapshot any inactive NAMADDIX record ahead
+      *                      of a full load and carry it forward into
+      *                      the rebuilt file if this run's NAMADDSQ
+      *                      does not reload it, instead of losing it
+      * 2026-08-09  0.4      Maintenance-mode runs now write a per-
+      *                      transaction accepted/rejected result to a
+      *                      new NAMADDTR file
+      * 2026-08-09  0.5      Add alternate keys on NA-STATE and
+      *                      NA-ZIP-CODE to NAMADDIX, so lookups by
+      *                      state or zip no longer need a full
+      *                      sequential scan
+      * 2026-08-09  0.6      Accept an EBCDIC NAMADDSQ extract - argu-
+      *                      ment 5 of 'E'/'A' forces the charset, and
+      *                      with no argument the first record's own
+      *                      bytes are used to auto-detect it. EBCDIC
+      *                      input has NA-TAXID/NA-NAME/NA-ADDRESS
+      *                      recoded to ASCII via TRNSLAT and the
+      *                      EBC2ASC table before any further
+      *                      processing
+      * 2026-08-09  0.7      Back up NAMADDIX/NAMADDRL to a timestamped
+      *                      copy before a full load truncates them
+      * 2026-08-09  0.8      Include NA-TAXID in the EBCDIC-to-ASCII
+      *                      recode - it is the RECORD KEY of
+      *                      NAMADDIX, so leaving it untranslated
+      *                      broke every downstream ASCII-keyed
+      *                      lookup against records loaded this way.
+      *                      Also reset W-BK-CHUNK to 4096 on every
+      *                      backup-chunk call instead of letting a
+      *                      short read shrink later chunks
+      * 2026-08-09  0.9      The normal full-reload path now closes
+      *                      and reopens NAMADDIX I-O right after
+      *                      truncating it OUTPUT, instead of leaving
+      *                      it OUTPUT-only for the rest of the run -
+      *                      SUB-2650-CARRYFORWARD-ONE's READ NAMADDIX
+      *                      always failed with file status 47 (not
+      *                      opened INPUT/I-O) against an OUTPUT-only
+      *                      file, which the existing status-23 check
+      *                      misread as "already exists," silently
+      *                      dropping every carried-forward record
+      *                      every time this path ran
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -30,24 +75,54 @@
       *---------------------
 
        FILE-CONTROL.
-           SELECT NAMADDSQ         ASSIGN 'Data\NAMEADDR.Seq.dat'
-                                   ORGANIZATION LINE SEQUENTIAL. 
+           SELECT NAMADDSQ         ASSIGN TO W-NAMADDSQ-PATH
+                                   ORGANIZATION LINE SEQUENTIAL.
 
-           SELECT NAMADDIX         ASSIGN "Data\NAMEADDR.Idx.dat"
-                                   ORGANIZATION INDEXED   
-                                   ACCESS RANDOM
+           SELECT NAMADDIX         ASSIGN TO W-NAMADDIX-PATH
+                                   ORGANIZATION INDEXED
+                                   ACCESS DYNAMIC
                                    RECORD KEY NA-TAXID
                                                    IN NAMADDIX-REC
                                    ALTERNATE KEY NA-LAST-NAME
                                                    IN NAMADDIX-REC
                                        WITH DUPLICATES
+                                   ALTERNATE KEY NA-STATE
+                                                   IN NAMADDIX-REC
+                                       WITH DUPLICATES
+                                   ALTERNATE KEY NA-ZIP-CODE
+                                                   IN NAMADDIX-REC
+                                       WITH DUPLICATES
                                    FILE STATUS W-FILE-STATUS.
 
-           SELECT NAMADDRL         ASSIGN "Data\NAMEADDR.Rel.dat"
-                                   ORGANIZATION RELATIVE   
-                                   ACCESS RANDOM
+           SELECT NAMADDRL         ASSIGN TO W-NAMADDRL-PATH
+                                   ORGANIZATION RELATIVE
+                                   ACCESS DYNAMIC
                                    RELATIVE KEY W-NAMADDRL-KEY
                                    FILE STATUS W-FILE-STATUS.
+
+           SELECT NAMADDRJ         ASSIGN "Data\NAMEADDR.Reject.dat"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT NAMADDCK         ASSIGN "Data\NAMEADDR.Checkpoint.dat"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT NAMADDAU         ASSIGN "Data\NAMEADDR.Audit.dat"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT NAMADDCF         ASSIGN
+                                   "Data\NAMEADDR.CarryForward.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-FILE-STATUS.
+
+           SELECT NAMADDTR         ASSIGN
+                                   "Data\NAMEADDR.TransResult.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-FILE-STATUS.
+
+           SELECT NAMADDPR         ASSIGN
+                                   "Data\NAMEADDR.PriorIdx.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-FILE-STATUS.
       /
        DATA DIVISION.
       *==============
@@ -57,7 +132,7 @@
 
        FD  NAMADDSQ.
 
-       01  NAMADDSQ-REC.           COPY NAMEADDR.
+       01  NAMADDSQ-REC.           COPY NAMADDTX.
 
        FD  NAMADDIX.
 
@@ -67,24 +142,179 @@
 
        01  NAMADDRL-REC.           COPY NAMEADDR.
 
+       FD  NAMADDRJ.
+
+       01  NAMADDRJ-REC.
+           05  NR-REASON           PIC X(40).
+                                   COPY NAMEADDR.
+
+       FD  NAMADDCK.
+
+       01  NAMADDCK-REC.
+           05  CK-NAMADDSQ-RECS    PIC 9(09).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  CK-NAMADDRL-KEY     PIC 9(09).
+
+       FD  NAMADDAU.
+
+       01  NAMADDAU-REC.
+           05  AU-TIMESTAMP        PIC X(21).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  AU-TRANS-CODE       PIC X(01).
+               88  AU-TRANS-ADD                    VALUE 'A'.
+               88  AU-TRANS-CHANGE                 VALUE 'C'.
+               88  AU-TRANS-DELETE                 VALUE 'D'.
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  AU-OLD-IMAGE.
+                                   COPY NAMEADDR
+                                       REPLACING ==05== BY ==07==
+                                                 ==10== BY ==12==.
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  AU-NEW-IMAGE.
+                                   COPY NAMEADDR
+                                       REPLACING ==05== BY ==07==
+                                                 ==10== BY ==12==.
+
+       FD  NAMADDCF.
+
+       01  NAMADDCF-REC.           COPY NAMEADDR.
+
+       FD  NAMADDPR.
+
+       01  NAMADDPR-REC.           COPY NAMEADDR.
+
+       FD  NAMADDTR.
+
+       01  NAMADDTR-REC.
+           05  TR-TAXID            PIC X(12).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  TR-TRANS-CODE       PIC X(01).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  TR-RESULT           PIC X(08).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  TR-REASON           PIC X(40).
+
        WORKING-STORAGE SECTION.
       *------------------------
 
+       01  W-NAMADDSQ-PATH         PIC X(60)       VALUE
+           'Data\NAMEADDR.Seq.dat'.
+       01  W-NAMADDIX-PATH         PIC X(60)       VALUE
+           'Data\NAMEADDR.Idx.dat'.
+       01  W-NAMADDRL-PATH         PIC X(60)       VALUE
+           'Data\NAMEADDR.Rel.dat'.
+
        01  W-NAMADDSQ-RECS         PIC 9(09)  COMP VALUE 0.
        01  W-NAMADDIX-RECS         PIC 9(09)  COMP VALUE 0.
        01  W-NAMADDRL-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-NAMADDRJ-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-NAMADDAU-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-NAMADDTR-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-RECONCILE-TOTAL       PIC 9(09)  COMP.
        01  W-RETURN-CODE           PIC S9(04) COMP.
        01  W-NAMADDRL-KEY          PIC 9(09)  COMP.
        01  W-DISP-NUM              PIC ZZ,ZZ9.
 
+       01  W-RESTART-REC-NUM       PIC 9(09)  COMP VALUE 0.
+       01  W-CHECKPOINT-INTERVAL   PIC 9(09)  COMP VALUE 10000.
+       01  W-CK-QUOTIENT           PIC 9(09)  COMP.
+       01  W-CK-REMAINDER          PIC 9(09)  COMP.
+       01  W-CK-FOUND-KEY          PIC 9(09)  COMP VALUE 0.
+       01  W-RESTART-ARG           PIC 9(09).
+
+       01  W-NAMADDRL-INCREMENT    PIC 9(09)  COMP VALUE 2.
+       01  W-NAMADDRL-START-KEY    PIC 9(09)  COMP VALUE 1.
+       01  W-NAMADDRL-INCR-ARG     PIC 9(09).
+       01  W-NAMADDRL-START-ARG    PIC 9(09).
+
+       01  W-NAMADDIX-CHANGED      PIC 9(09)  COMP VALUE 0.
+       01  W-NAMADDIX-DELETED      PIC 9(09)  COMP VALUE 0.
+       01  W-NAMADDIX-CARRIED      PIC 9(09)  COMP VALUE 0.
+       01  W-TODAY-DATE            PIC X(08).
+       01  W-RUN-MODE-ARG          PIC X(01).
+       01  W-RUN-MODE-SW           PIC X(01)       VALUE 'L'.
+           88  W-MODE-MAINTENANCE                  VALUE 'M'.
+           88  W-MODE-LOAD                          VALUE 'L'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-FOUND-NAMADDRL                    VALUE 'Y'.
+           88  W-NOT-FOUND-NAMADDRL                VALUE 'N'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-RESTARTING                        VALUE 'Y'.
+           88  W-NOT-RESTARTING                    VALUE 'N'.
+
+       01  W-CK-EOF-SW             PIC X(01)       VALUE 'N'.
+           88  W-CK-EOF                            VALUE 'Y'.
+
+       01  W-CF-EOF-SW             PIC X(01)       VALUE 'N'.
+           88  W-CF-EOF                            VALUE 'Y'.
+           88  W-CF-NOT-EOF                        VALUE 'N'.
+
+       01  W-ZIP-VALID-SW           PIC X(01)       VALUE 'Y'.
+           88  W-ZIP-CODE-VALID                     VALUE 'Y'.
+           88  W-ZIP-CODE-INVALID                   VALUE 'N'.
+
+       01  W-ZIP-COUNTRY-SW         PIC X(02)       VALUE 'US'.
+           88  W-ZIP-COUNTRY-US                     VALUE 'US'.
+           88  W-ZIP-COUNTRY-CANADA                 VALUE 'CA'.
+
        01  W-ERROR-MSG             PIC X(21)       VALUE
            '**** BLDFILES error: '.
 
+       01  W-FS-CONTROL.
+           COPY FILESTATL.
+
+       01  W-JL-CONTROL.
+           COPY JOBLOGL.
+
+       01  W-JL-SQ-DISP            PIC 9(09).
+       01  W-JL-IX-DISP            PIC 9(09).
+       01  W-JL-RL-DISP            PIC 9(09).
+       01  W-JL-RJ-DISP            PIC 9(09).
+
        01  FILLER                  PIC X(01)       VALUE 'N'.
            88  W-EOF                               VALUE 'Y'.
 
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-RECORD-REJECTED                   VALUE 'Y'.
+           88  W-RECORD-NOT-REJECTED                VALUE 'N'.
+
+       01  W-TR-RESULT             PIC X(08).
+           88  W-TR-ACCEPTED                       VALUE 'ACCEPTED'.
+           88  W-TR-REJECTED                       VALUE 'REJECTED'.
+
        01  W-FILE-STATUS           PIC X(02).
            88  W-FILE-STATUS-GOOD                  VALUE '00'.
+           88  W-FILE-STATUS-DUPLICATE              VALUE '22'.
+           88  W-FILE-STATUS-NOT-FOUND              VALUE '23'.
+
+       01  W-CHARSET-ARG           PIC X(01).
+       01  W-CHARSET-SW            PIC X(01)       VALUE SPACE.
+           88  W-INPUT-EBCDIC                      VALUE 'E'.
+           88  W-INPUT-ASCII                       VALUE 'A'.
+           88  W-INPUT-CHARSET-AUTO                VALUE SPACE.
+
+       01  W-CHARSET-DETECTED-SW   PIC X(01)       VALUE 'N'.
+           88  W-CHARSET-DETECTED                  VALUE 'Y'.
+
+       01  W-BK-SRC-PATH           PIC X(60).
+       01  W-BK-DST-PATH           PIC X(80).
+       01  W-BK-TIMESTAMP          PIC X(21).
+       01  W-BK-SRC-HANDLE         PIC X(04)  COMP-X.
+       01  W-BK-DST-HANDLE         PIC X(04)  COMP-X.
+       01  W-BK-OFFSET             PIC X(08)  COMP-X VALUE 0.
+       01  W-BK-CHUNK              PIC X(04)  COMP-X VALUE 4096.
+       01  W-BK-FLAG               PIC X(01)  COMP-X VALUE 0.
+       01  W-BK-BUFFER             PIC X(4096).
+
+       01  W-BK-EOF-SW             PIC X(01)       VALUE 'N'.
+           88  W-BK-EOF                            VALUE 'Y'.
+
+       01  W-TRNSLAT-PROG          PIC X(08)       VALUE 'TRNSLAT'.
+       01  W-NAMEADDR-LEN          PIC S9(09) COMP.
+       01  W-TRNSLAT-CONTROL.      COPY TRNSLATL.
+                                   COPY EBC2ASC.
 
        01  W-COMPILED-DATE.
            05  W-COMPILED-DATE-YYYY
@@ -117,15 +347,19 @@
            PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
            .
        MAIN-EXIT.
+           MOVE W-RETURN-CODE      TO RETURN-CODE
            STOP RUN.
       /
        SUB-1000-START-UP.
       *------------------
 
            MOVE 0                  TO W-RETURN-CODE
-           MOVE FUNCTION WHEN-COMPILED 
+           MOVE FUNCTION WHEN-COMPILED
                                    TO W-COMPILED-DATE
 
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                   TO W-TODAY-DATE
+
            DISPLAY 'BLDFILES compiled on '
                W-COMPILED-DATE-YYYY '/'
                W-COMPILED-DATE-MM   '/'
@@ -134,64 +368,1011 @@
                W-COMPILED-TIME-MM   ':'
                W-COMPILED-TIME-SS
 
+           PERFORM SUB-1045-GET-FILE-PATHS THRU SUB-1045-EXIT
+           PERFORM SUB-1050-GET-RESTART-ARG THRU SUB-1050-EXIT
+           PERFORM SUB-1070-GET-KEY-PARMS THRU SUB-1070-EXIT
+           PERFORM SUB-1080-GET-MODE-ARG THRU SUB-1080-EXIT
+           PERFORM SUB-1085-GET-CHARSET-ARG THRU SUB-1085-EXIT
+
+           COMPUTE W-NAMEADDR-LEN  = LENGTH OF NA-TAXID IN NAMADDSQ-REC
+                                   + LENGTH OF NA-NAME IN NAMADDSQ-REC
+                                   + LENGTH OF NA-ADDRESS
+                                                   IN NAMADDSQ-REC
+
+           MOVE W-NAMADDRL-START-KEY
+                                   TO W-NAMADDRL-KEY
+
+           IF      W-RESTARTING
+               PERFORM SUB-1060-LOAD-CHECKPOINT THRU SUB-1060-EXIT
+               MOVE W-CK-FOUND-KEY TO W-NAMADDRL-KEY
+           END-IF
+
            OPEN INPUT  NAMADDSQ
-                OUTPUT NAMADDIX
+
+           IF      W-RESTARTING OR W-MODE-MAINTENANCE
+               OPEN I-O    NAMADDIX
+           ELSE
+               PERFORM SUB-1090-SNAPSHOT-CARRYFORWARD THRU
+                       SUB-1090-EXIT
+
+               IF      W-RETURN-CODE NOT = 0
+                   GO TO SUB-1000-EXIT
+               END-IF
+
+               PERFORM SUB-1095-BACKUP-NAMADDIX-RL THRU
+                       SUB-1095-EXIT
+
+               IF      W-RETURN-CODE NOT = 0
+                   GO TO SUB-1000-EXIT
+               END-IF
+
+               OPEN OUTPUT NAMADDIX
+
+               IF      NOT W-FILE-STATUS-GOOD
+                   MOVE W-FILE-STATUS TO FS-STATUS-CODE
+                   CALL 'FILESTAT' USING W-FS-CONTROL
+                   DISPLAY W-ERROR-MSG
+                           'File status '
+                           W-FILE-STATUS
+                           ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                           ' truncating NAMADDIX'
+                   MOVE 10             TO W-RETURN-CODE
+                   GO TO SUB-1000-EXIT
+               END-IF
+
+      **** Close and reopen I-O (rather than leaving it OUTPUT-only)
+      **** so SUB-2650-CARRYFORWARD-ONE can READ NAMADDIX later in
+      **** this same run to check for a duplicate before re-inserting
+      **** a carried-forward inactive record.
+
+               CLOSE NAMADDIX
+               OPEN I-O    NAMADDIX
+           END-IF
 
            IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
                DISPLAY W-ERROR-MSG
                        'File status '
                        W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
                        ' opening NAMADDIX'
                MOVE 10             TO W-RETURN-CODE
                GO TO SUB-1000-EXIT
            END-IF
 
-           OPEN OUTPUT NAMADDRL
+           IF      W-RESTARTING OR W-MODE-MAINTENANCE
+               OPEN I-O    NAMADDRL
+           ELSE
+               OPEN OUTPUT NAMADDRL
+           END-IF
 
            IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
                DISPLAY W-ERROR-MSG
                        'File status '
                        W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
                        ' opening NAMADDRL'
                MOVE 20             TO W-RETURN-CODE
                GO TO SUB-1000-EXIT
            END-IF
 
-           MOVE 1                  TO W-NAMADDRL-KEY
+           IF      W-RESTARTING OR W-MODE-MAINTENANCE
+               OPEN EXTEND NAMADDRJ
+           ELSE
+               OPEN OUTPUT NAMADDRJ
+           END-IF
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDRJ'
+               MOVE 25             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           IF      W-RESTARTING
+               OPEN EXTEND NAMADDCK
+           ELSE
+               OPEN OUTPUT NAMADDCK
+           END-IF
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDCK'
+               MOVE 28             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           IF      W-RESTARTING OR W-MODE-MAINTENANCE
+               OPEN EXTEND NAMADDAU
+           ELSE
+               OPEN OUTPUT NAMADDAU
+           END-IF
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDAU'
+               MOVE 29             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           IF      W-MODE-MAINTENANCE
+               OPEN OUTPUT NAMADDTR
+
+               IF      NOT W-FILE-STATUS-GOOD
+                   MOVE W-FILE-STATUS TO FS-STATUS-CODE
+                   CALL 'FILESTAT' USING W-FS-CONTROL
+                   DISPLAY W-ERROR-MSG
+                           'File status '
+                           W-FILE-STATUS
+                           ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                           ' opening NAMADDTR'
+                   MOVE 31             TO W-RETURN-CODE
+                   GO TO SUB-1000-EXIT
+               END-IF
+           END-IF
+
+           IF      W-RESTARTING
+               DISPLAY 'Restarting after NAMADDSQ record '
+                       W-RESTART-REC-NUM
+                       ' - NAMADDRL key resumes at '
+                       W-NAMADDRL-KEY
+
+               PERFORM SUB-9100-READ-NAMADDSQ THRU SUB-9100-EXIT
+                   W-RESTART-REC-NUM TIMES
+           END-IF
            .
        SUB-1000-EXIT.
            EXIT.
+      /
+       SUB-1045-GET-FILE-PATHS.
+      *------------------------
+
+      **** Each path defaults to the usual Data\... dataset name
+      **** above, but can be overridden by setting the matching
+      **** environment variable before BLDFILES is run, so a test
+      **** copy or a dated archive can be loaded without a recompile.
+
+           DISPLAY 'NAMADDSQ_PATH'     UPON ENVIRONMENT-NAME
+           ACCEPT W-NAMADDSQ-PATH      FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           DISPLAY 'NAMADDIX_PATH'     UPON ENVIRONMENT-NAME
+           ACCEPT W-NAMADDIX-PATH      FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           DISPLAY 'NAMADDRL_PATH'     UPON ENVIRONMENT-NAME
+           ACCEPT W-NAMADDRL-PATH      FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           DISPLAY 'NAMADDSQ: ' FUNCTION TRIM(W-NAMADDSQ-PATH)
+           DISPLAY 'NAMADDIX: ' FUNCTION TRIM(W-NAMADDIX-PATH)
+           DISPLAY 'NAMADDRL: ' FUNCTION TRIM(W-NAMADDRL-PATH)
+           .
+       SUB-1045-EXIT.
+           EXIT.
+      /
+       SUB-1050-GET-RESTART-ARG.
+      *------------------------
+
+           DISPLAY 1                  UPON ARGUMENT-NUMBER
+
+           ACCEPT W-RESTART-ARG       FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 0              TO W-RESTART-REC-NUM
+                   SET  W-NOT-RESTARTING
+                                       TO TRUE
+                   GO TO SUB-1050-EXIT
+           END-ACCEPT
+
+           MOVE W-RESTART-ARG         TO W-RESTART-REC-NUM
+
+           IF      W-RESTART-REC-NUM > 0
+               SET  W-RESTARTING       TO TRUE
+           ELSE
+               SET  W-NOT-RESTARTING   TO TRUE
+           END-IF
+           .
+       SUB-1050-EXIT.
+           EXIT.
+      /
+       SUB-1070-GET-KEY-PARMS.
+      *-----------------------
+
+      **** Argument 2: NAMADDRL relative key increment (default 2, the
+      ****             amount of growing room left between records for
+      ****             future inserts).
+      **** Argument 3: NAMADDRL starting relative key (default 1),
+      ****             ignored when resuming from a checkpoint.
+
+           DISPLAY 2                  UPON ARGUMENT-NUMBER
+
+           ACCEPT W-NAMADDRL-INCR-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   GO TO SUB-1070-START-KEY
+           END-ACCEPT
+
+           IF      W-NAMADDRL-INCR-ARG > 0
+               MOVE W-NAMADDRL-INCR-ARG
+                                       TO W-NAMADDRL-INCREMENT
+           END-IF
+           .
+       SUB-1070-START-KEY.
+
+           DISPLAY 3                  UPON ARGUMENT-NUMBER
+
+           ACCEPT W-NAMADDRL-START-ARG
+                                       FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   GO TO SUB-1070-EXIT
+           END-ACCEPT
+
+           IF      W-NAMADDRL-START-ARG > 0
+               MOVE W-NAMADDRL-START-ARG
+                                       TO W-NAMADDRL-START-KEY
+           END-IF
+           .
+       SUB-1070-EXIT.
+           EXIT.
+      /
+       SUB-1080-GET-MODE-ARG.
+      *----------------------
+
+      **** Argument 4: 'M' opens NAMADDIX/NAMADDRL I-O and applies each
+      **** NAMADDSQ record's NA-TRANS-CODE (A/C/D) against the existing
+      **** files instead of loading a fresh full rebuild.
+
+           DISPLAY 4                  UPON ARGUMENT-NUMBER
+
+           ACCEPT W-RUN-MODE-ARG      FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'L'            TO W-RUN-MODE-SW
+                   GO TO SUB-1080-EXIT
+           END-ACCEPT
+
+           IF      W-RUN-MODE-ARG = 'M' OR 'm'
+               MOVE 'M'                TO W-RUN-MODE-SW
+           ELSE
+               MOVE 'L'                TO W-RUN-MODE-SW
+           END-IF
+           .
+       SUB-1080-EXIT.
+           EXIT.
+      /
+       SUB-1085-GET-CHARSET-ARG.
+      *-------------------------
+
+      **** Argument 5: 'E' forces NAMADDSQ to be treated as EBCDIC,
+      **** 'A' forces it to be treated as ASCII. Anything else (or no
+      **** argument at all) leaves the charset undecided here, and
+      **** SUB-9140-DETECT-CHARSET makes the call from the first
+      **** record's own bytes instead.
+
+           DISPLAY 5                  UPON ARGUMENT-NUMBER
+
+           ACCEPT W-CHARSET-ARG       FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACE          TO W-CHARSET-SW
+                   GO TO SUB-1085-EXIT
+           END-ACCEPT
+
+           IF      W-CHARSET-ARG = 'E' OR 'e'
+               SET  W-INPUT-EBCDIC    TO TRUE
+               SET  W-CHARSET-DETECTED
+                                       TO TRUE
+               DISPLAY 'NAMADDSQ input forced to EBCDIC by argument 5'
+           ELSE
+               IF      W-CHARSET-ARG = 'A' OR 'a'
+                   SET  W-INPUT-ASCII TO TRUE
+                   SET  W-CHARSET-DETECTED
+                                       TO TRUE
+                   DISPLAY 'NAMADDSQ input forced to ASCII by '
+                           'argument 5'
+               ELSE
+                   MOVE SPACE          TO W-CHARSET-SW
+               END-IF
+           END-IF
+           .
+       SUB-1085-EXIT.
+           EXIT.
+      /
+       SUB-1060-LOAD-CHECKPOINT.
+      *-------------------------
+
+      **** Scan the checkpoint file for the last checkpoint at or
+      **** before the requested restart record, to recover the
+      **** NAMADDRL relative key that was in effect at that point.
+
+           MOVE 0                     TO W-CK-FOUND-KEY
+           MOVE 'N'                   TO W-CK-EOF-SW
+
+           OPEN INPUT NAMADDCK
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDCK for restart - '
+                       'starting from key 1'
+               MOVE 1                  TO W-CK-FOUND-KEY
+               GO TO SUB-1060-EXIT
+           END-IF
+
+           PERFORM UNTIL W-CK-EOF
+               READ NAMADDCK
+                   AT END
+                       SET  W-CK-EOF   TO TRUE
+               END-READ
+
+               IF      NOT W-CK-EOF
+                   IF      CK-NAMADDSQ-RECS <= W-RESTART-REC-NUM
+                       MOVE CK-NAMADDRL-KEY
+                                       TO W-CK-FOUND-KEY
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE NAMADDCK
+
+           IF      W-CK-FOUND-KEY = 0
+               MOVE 1                  TO W-CK-FOUND-KEY
+           END-IF
+           .
+       SUB-1060-EXIT.
+           EXIT.
+      /
+       SUB-1090-SNAPSHOT-CARRYFORWARD.
+      *-------------------------------
+
+      **** Before NAMADDIX is truncated by OPEN OUTPUT, capture every
+      **** record already on file that is marked inactive into
+      **** NAMADDCF, so SUB-2600-APPLY-CARRYFORWARD can re-insert any
+      **** of them this run's NAMADDSQ extract does not reload,
+      **** preserving their prior NA-STATUS/NA-EFFECTIVE-DATE instead
+      **** of simply losing them when the file is rebuilt. The same
+      **** pass also copies every record, active or not, to NAMADDPR
+      **** in NA-TAXID order, so NAMADDCMP has the prior file to
+      **** compare the freshly rebuilt NAMADDIX against before it is
+      **** promoted live.
+
+           OPEN INPUT NAMADDIX
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY 'No existing NAMADDIX to carry forward from - '
+                       'file status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+               GO TO SUB-1090-EXIT
+           END-IF
+
+           OPEN OUTPUT NAMADDCF
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDCF'
+               MOVE 12             TO W-RETURN-CODE
+               CLOSE NAMADDIX
+               GO TO SUB-1090-EXIT
+           END-IF
+
+           OPEN OUTPUT NAMADDPR
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDPR'
+               MOVE 13             TO W-RETURN-CODE
+               CLOSE NAMADDIX
+                     NAMADDCF
+               GO TO SUB-1090-EXIT
+           END-IF
+
+           MOVE LOW-VALUES         TO NA-TAXID IN NAMADDIX-REC
+
+           START NAMADDIX
+               KEY >= NA-TAXID IN NAMADDIX-REC
+           END-START
+
+           IF      W-FILE-STATUS-GOOD
+               SET  W-CF-NOT-EOF  TO TRUE
+
+               PERFORM SUB-9120-READ-NAMADDIX-SEQ THRU SUB-9120-EXIT
+
+               PERFORM UNTIL W-CF-EOF
+                   IF      NA-STATUS-INACTIVE IN NAMADDIX-REC
+                       MOVE NAMADDIX-REC
+                                   TO NAMADDCF-REC
+                       WRITE NAMADDCF-REC
+                   END-IF
+
+                   MOVE NAMADDIX-REC  TO NAMADDPR-REC
+                   WRITE NAMADDPR-REC
+
+                   PERFORM SUB-9120-READ-NAMADDIX-SEQ THRU
+                           SUB-9120-EXIT
+               END-PERFORM
+           END-IF
+
+           CLOSE NAMADDIX
+                 NAMADDCF
+                 NAMADDPR
+           .
+       SUB-1090-EXIT.
+           EXIT.
+      /
+       SUB-1095-BACKUP-NAMADDIX-RL.
+      *-----------------------------
+
+      **** Copy the current NAMADDIX/NAMADDRL files to a timestamped
+      **** backup before OPEN OUTPUT truncates them, so a bad rebuild
+      **** can be rolled back to the prior day's files. Neither file
+      **** existing yet (the very first run) is not an error - there
+      **** is simply nothing to back up.
+
+           MOVE W-NAMADDIX-PATH    TO W-BK-SRC-PATH
+           PERFORM SUB-1097-BACKUP-ONE-FILE THRU SUB-1097-EXIT
+
+           IF      W-RETURN-CODE = 0
+               MOVE W-NAMADDRL-PATH
+                                   TO W-BK-SRC-PATH
+               PERFORM SUB-1097-BACKUP-ONE-FILE THRU SUB-1097-EXIT
+           END-IF
+           .
+       SUB-1095-EXIT.
+           EXIT.
+      /
+       SUB-1097-BACKUP-ONE-FILE.
+      *--------------------------
+
+           CALL 'CBL_OPEN_FILE' USING W-BK-SRC-PATH
+                                      1 *> INPUT
+                                      0 *> DENY NONE
+                                      0 *> FUTURE USE
+                                      W-BK-SRC-HANDLE
+
+           IF      RETURN-CODE NOT = 0
+               DISPLAY 'No existing '
+                       FUNCTION TRIM(W-BK-SRC-PATH)
+                       ' to back up - return code '
+                       RETURN-CODE
+                       ' from CBL_OPEN_FILE'
+               MOVE 0              TO RETURN-CODE
+               GO TO SUB-1097-EXIT
+           END-IF
+
+           MOVE SPACES             TO W-BK-DST-PATH
+           MOVE FUNCTION CURRENT-DATE
+                                   TO W-BK-TIMESTAMP
+
+           STRING FUNCTION TRIM(W-BK-SRC-PATH) DELIMITED BY SIZE
+                  '.'                          DELIMITED BY SIZE
+                  W-BK-TIMESTAMP(1 : 14)       DELIMITED BY SIZE
+                  '.bak'                       DELIMITED BY SIZE
+             INTO W-BK-DST-PATH
+           END-STRING
+
+           CALL 'CBL_CREATE_FILE' USING W-BK-DST-PATH
+                                        1 *> OUTPUT
+                                        0 *> DENY NONE
+                                        0 *> FIXED DISK DEVICE
+                                        W-BK-DST-HANDLE
+
+           IF      RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       ' return code '
+                       RETURN-CODE
+                       ' from CBL_CREATE_FILE for backup'
+               CALL 'CBL_CLOSE_FILE' USING W-BK-SRC-HANDLE
+               MOVE 14             TO W-RETURN-CODE
+               GO TO SUB-1097-EXIT
+           END-IF
+
+           MOVE 0                  TO W-BK-OFFSET
+           MOVE 'N'                TO W-BK-EOF-SW
+
+           PERFORM SUB-1098-COPY-BACKUP-CHUNK THRU SUB-1098-EXIT
+               UNTIL W-BK-EOF
+               OR    W-RETURN-CODE NOT = 0
+
+           CALL 'CBL_CLOSE_FILE' USING W-BK-SRC-HANDLE
+           CALL 'CBL_CLOSE_FILE' USING W-BK-DST-HANDLE
+
+           IF      W-RETURN-CODE = 0
+               DISPLAY 'Backup written to '
+                       FUNCTION TRIM(W-BK-DST-PATH)
+           END-IF
+           .
+       SUB-1097-EXIT.
+           EXIT.
+      /
+       SUB-1098-COPY-BACKUP-CHUNK.
+      *-----------------------------
+
+      **** W-BK-CHUNK is mutated in place by CBL_READ_FILE to the
+      **** actual bytes transferred, so it must be reset to the full
+      **** chunk size on every call - otherwise a short read (e.g.
+      **** the final partial chunk of one file) would leave it small
+      **** for the rest of this backup and for the next file's.
+
+           MOVE 4096               TO W-BK-CHUNK
+
+           CALL 'CBL_READ_FILE' USING W-BK-SRC-HANDLE
+                                      W-BK-OFFSET
+                                      W-BK-CHUNK
+                                      W-BK-FLAG
+                                      W-BK-BUFFER
+
+           EVALUATE RETURN-CODE
+               WHEN 0
+                   CALL 'CBL_WRITE_FILE' USING W-BK-DST-HANDLE
+                                              W-BK-OFFSET
+                                              W-BK-CHUNK
+                                              W-BK-FLAG
+                                              W-BK-BUFFER
+
+                   IF      RETURN-CODE = 0
+                       ADD  W-BK-CHUNK TO W-BK-OFFSET
+                   ELSE
+                       DISPLAY W-ERROR-MSG
+                               ' return code '
+                               RETURN-CODE
+                               ' from CBL_WRITE_FILE for backup'
+                       MOVE 15         TO W-RETURN-CODE
+                   END-IF
+
+               WHEN 10
+                   SET  W-BK-EOF       TO TRUE
+
+               WHEN OTHER
+                   DISPLAY W-ERROR-MSG
+                           ' return code '
+                           RETURN-CODE
+                           ' from CBL_READ_FILE for backup'
+                   MOVE 16             TO W-RETURN-CODE
+           END-EVALUATE
+           .
+       SUB-1098-EXIT.
+           EXIT.
+      /
+       SUB-9120-READ-NAMADDIX-SEQ.
+      *----------------------------
+
+           READ NAMADDIX NEXT
+               AT END
+                   SET  W-CF-EOF   TO TRUE
+           END-READ
+           .
+       SUB-9120-EXIT.
+           EXIT.
       /
        SUB-2000-PROCESS.
       *-----------------
 
-           MOVE NAMADDSQ-REC       TO NAMADDIX-REC
+           SET  W-RECORD-NOT-REJECTED
+                                   TO TRUE
 
-           PERFORM SUB-9200-WRITE-NAMADDIX THRU SUB-9200-EXIT
+           IF      W-MODE-MAINTENANCE AND NA-TRANS-DELETE
+               PERFORM SUB-2400-DELETE-NAMADD THRU SUB-2400-EXIT
+           ELSE
+               PERFORM SUB-9150-VALIDATE-NAMADDSQ THRU SUB-9150-EXIT
+
+               IF      W-RECORD-NOT-REJECTED
+                   IF      W-MODE-MAINTENANCE AND NA-TRANS-CHANGE
+                       PERFORM SUB-2300-CHANGE-NAMADD THRU SUB-2300-EXIT
+                   ELSE
+                       PERFORM SUB-2100-ADD-NAMADD THRU SUB-2100-EXIT
+                   END-IF
+               END-IF
+           END-IF
 
            IF      W-RETURN-CODE NOT = 0
                GO TO SUB-2000-EXIT
            END-IF
 
-           MOVE NAMADDSQ-REC       TO NAMADDRL-REC
+           DIVIDE W-NAMADDSQ-RECS  BY W-CHECKPOINT-INTERVAL
+                               GIVING W-CK-QUOTIENT
+                            REMAINDER W-CK-REMAINDER
 
-           PERFORM SUB-9300-WRITE-NAMADDRL THRU SUB-9300-EXIT
-
-           IF      W-RETURN-CODE NOT = 0
-               GO TO SUB-2000-EXIT
+           IF      W-CK-REMAINDER = 0
+               PERFORM SUB-9700-WRITE-CHECKPOINT THRU SUB-9700-EXIT
            END-IF
 
            PERFORM SUB-9100-READ-NAMADDSQ THRU SUB-9100-EXIT
            .
        SUB-2000-EXIT.
            EXIT.
+      /
+       SUB-2100-ADD-NAMADD.
+      *---------------------
+
+           IF      NA-EFFECTIVE-DATE IN NAMADDSQ-REC = SPACES
+               MOVE W-TODAY-DATE   TO NA-EFFECTIVE-DATE
+                                       IN NAMADDSQ-REC
+           END-IF
+
+           IF      NA-STATUS IN NAMADDSQ-REC = SPACE
+               SET  NA-STATUS-ACTIVE
+                                   IN NAMADDSQ-REC
+                                   TO TRUE
+           END-IF
+
+           MOVE CORRESPONDING NAMADDSQ-REC
+                                   TO NAMADDIX-REC
+
+           PERFORM SUB-9200-WRITE-NAMADDIX THRU SUB-9200-EXIT
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO SUB-2100-EXIT
+           END-IF
+
+           IF      W-RECORD-NOT-REJECTED
+               MOVE CORRESPONDING NAMADDSQ-REC
+                                   TO NAMADDRL-REC
+
+               PERFORM SUB-9300-WRITE-NAMADDRL THRU SUB-9300-EXIT
+           END-IF
+
+           IF      W-RECORD-NOT-REJECTED AND W-RETURN-CODE = 0
+               MOVE SPACES         TO NR-REASON
+               SET  W-TR-ACCEPTED  TO TRUE
+               PERFORM SUB-9270-WRITE-TRANS-RESULT THRU SUB-9270-EXIT
+           END-IF
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-2300-CHANGE-NAMADD.
+      *-----------------------
+
+           MOVE NA-TAXID IN NAMADDSQ-REC
+                                   TO NA-TAXID IN NAMADDIX-REC
+
+           READ NAMADDIX
+
+           IF      W-FILE-STATUS-NOT-FOUND
+               MOVE 'NA-TAXID not on file for change'
+                                   TO NR-REASON
+               PERFORM SUB-9260-WRITE-REJECT THRU SUB-9260-EXIT
+               GO TO SUB-2300-EXIT
+           END-IF
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' reading NAMADDIX-REC for change'
+               MOVE 34             TO W-RETURN-CODE
+               GO TO SUB-2300-EXIT
+           END-IF
+
+           MOVE NAMADDIX-REC       TO AU-OLD-IMAGE
+
+           IF      NA-EFFECTIVE-DATE IN NAMADDSQ-REC = SPACES
+               MOVE W-TODAY-DATE   TO NA-EFFECTIVE-DATE
+                                       IN NAMADDSQ-REC
+           END-IF
+
+           IF      NA-STATUS IN NAMADDSQ-REC = SPACE
+               SET  NA-STATUS-ACTIVE
+                                   IN NAMADDSQ-REC
+                                   TO TRUE
+           END-IF
+
+           MOVE CORRESPONDING NAMADDSQ-REC
+                                   TO NAMADDIX-REC
+
+           REWRITE NAMADDIX-REC
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' rewriting NAMADDIX-REC'
+               MOVE 35             TO W-RETURN-CODE
+               GO TO SUB-2300-EXIT
+           END-IF
+
+           ADD  1                  TO W-NAMADDIX-CHANGED
+
+           MOVE NAMADDIX-REC       TO AU-NEW-IMAGE
+           SET  AU-TRANS-CHANGE    TO TRUE
+           PERFORM SUB-9280-WRITE-AUDIT THRU SUB-9280-EXIT
+
+           PERFORM SUB-9450-FIND-NAMADDRL-BY-TAXID THRU SUB-9450-EXIT
+
+           IF      W-FOUND-NAMADDRL
+               MOVE CORRESPONDING NAMADDSQ-REC
+                                   TO NAMADDRL-REC
+
+               REWRITE NAMADDRL-REC
+
+               IF      NOT W-FILE-STATUS-GOOD
+                   MOVE W-FILE-STATUS TO FS-STATUS-CODE
+                   CALL 'FILESTAT' USING W-FS-CONTROL
+                   DISPLAY W-ERROR-MSG
+                           'File status '
+                           W-FILE-STATUS
+                           ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                           ' rewriting NAMADDRL-REC'
+                   MOVE 45         TO W-RETURN-CODE
+               END-IF
+           END-IF
+
+           IF      W-RETURN-CODE = 0
+               MOVE SPACES         TO NR-REASON
+               SET  W-TR-ACCEPTED  TO TRUE
+               PERFORM SUB-9270-WRITE-TRANS-RESULT THRU SUB-9270-EXIT
+           END-IF
+           .
+       SUB-2300-EXIT.
+           EXIT.
+      /
+       SUB-2400-DELETE-NAMADD.
+      *-----------------------
+
+           MOVE NA-TAXID IN NAMADDSQ-REC
+                                   TO NA-TAXID IN NAMADDIX-REC
+
+           READ NAMADDIX
+
+           IF      W-FILE-STATUS-NOT-FOUND
+               MOVE 'NA-TAXID not on file for delete'
+                                   TO NR-REASON
+               PERFORM SUB-9260-WRITE-REJECT THRU SUB-9260-EXIT
+               GO TO SUB-2400-EXIT
+           END-IF
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' reading NAMADDIX-REC for delete'
+               MOVE 34             TO W-RETURN-CODE
+               GO TO SUB-2400-EXIT
+           END-IF
+
+           MOVE NAMADDIX-REC       TO AU-OLD-IMAGE
+
+           DELETE NAMADDIX RECORD
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' deleting NAMADDIX-REC'
+               MOVE 36             TO W-RETURN-CODE
+               GO TO SUB-2400-EXIT
+           END-IF
+
+           ADD  1                  TO W-NAMADDIX-DELETED
+
+           MOVE SPACES             TO AU-NEW-IMAGE
+           SET  AU-TRANS-DELETE    TO TRUE
+           PERFORM SUB-9280-WRITE-AUDIT THRU SUB-9280-EXIT
+
+           PERFORM SUB-9450-FIND-NAMADDRL-BY-TAXID THRU SUB-9450-EXIT
+
+           IF      W-FOUND-NAMADDRL
+               DELETE NAMADDRL RECORD
+
+               IF      NOT W-FILE-STATUS-GOOD
+                   MOVE W-FILE-STATUS TO FS-STATUS-CODE
+                   CALL 'FILESTAT' USING W-FS-CONTROL
+                   DISPLAY W-ERROR-MSG
+                           'File status '
+                           W-FILE-STATUS
+                           ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                           ' deleting NAMADDRL-REC'
+                   MOVE 46         TO W-RETURN-CODE
+               END-IF
+           END-IF
+
+           IF      W-RETURN-CODE = 0
+               MOVE SPACES         TO NR-REASON
+               SET  W-TR-ACCEPTED  TO TRUE
+               PERFORM SUB-9270-WRITE-TRANS-RESULT THRU SUB-9270-EXIT
+           END-IF
+           .
+       SUB-2400-EXIT.
+           EXIT.
+      /
+       SUB-2600-APPLY-CARRYFORWARD.
+      *-----------------------------
+
+      **** Re-insert any record SUB-1090-SNAPSHOT-CARRYFORWARD found
+      **** inactive on the prior NAMADDIX that this run's NAMADDSQ
+      **** extract did not reload, preserving its NA-STATUS/
+      **** NA-EFFECTIVE-DATE exactly as it was.
+
+           OPEN INPUT NAMADDCF
+
+           IF      NOT W-FILE-STATUS-GOOD
+               GO TO SUB-2600-EXIT
+           END-IF
+
+           SET  W-CF-NOT-EOF       TO TRUE
+
+           PERFORM SUB-9110-READ-NAMADDCF THRU SUB-9110-EXIT
+
+           PERFORM UNTIL W-CF-EOF
+                   OR    W-RETURN-CODE NOT = 0
+               PERFORM SUB-2650-CARRYFORWARD-ONE THRU SUB-2650-EXIT
+
+               PERFORM SUB-9110-READ-NAMADDCF THRU SUB-9110-EXIT
+           END-PERFORM
+
+           CLOSE NAMADDCF
+           .
+       SUB-2600-EXIT.
+           EXIT.
+      /
+       SUB-2650-CARRYFORWARD-ONE.
+      *-----------------------------
+
+           MOVE NA-TAXID IN NAMADDCF-REC
+                                   TO NA-TAXID IN NAMADDIX-REC
+
+           READ NAMADDIX
+
+           IF      NOT W-FILE-STATUS-NOT-FOUND
+               GO TO SUB-2650-EXIT
+           END-IF
+
+           MOVE NAMADDCF-REC       TO NAMADDIX-REC
+
+           WRITE NAMADDIX-REC
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' carrying forward inactive NAMADDIX-REC'
+               MOVE 55             TO W-RETURN-CODE
+               GO TO SUB-2650-EXIT
+           END-IF
+
+           ADD  1                  TO W-NAMADDIX-CARRIED
+
+           MOVE SPACES             TO AU-OLD-IMAGE
+           MOVE NAMADDIX-REC       TO AU-NEW-IMAGE
+           SET  AU-TRANS-ADD       TO TRUE
+           PERFORM SUB-9280-WRITE-AUDIT THRU SUB-9280-EXIT
+
+           MOVE CORRESPONDING NAMADDCF-REC
+                                   TO NAMADDRL-REC
+
+           WRITE NAMADDRL-REC
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' carrying forward inactive NAMADDRL-REC'
+               MOVE 56             TO W-RETURN-CODE
+               GO TO SUB-2650-EXIT
+           END-IF
+
+           ADD  W-NAMADDRL-INCREMENT
+                                   TO W-NAMADDRL-KEY
+           .
+       SUB-2650-EXIT.
+           EXIT.
+      /
+       SUB-9110-READ-NAMADDCF.
+      *------------------------
+
+           READ NAMADDCF
+               AT END
+                   SET  W-CF-EOF   TO TRUE
+           END-READ
+           .
+       SUB-9110-EXIT.
+           EXIT.
+      /
+       SUB-9450-FIND-NAMADDRL-BY-TAXID.
+      *--------------------------------
+
+      **** NAMADDRL has no key of its own on NA-TAXID, so a change or
+      **** delete transaction locates the matching relative record with
+      **** a sequential scan from the front of the file - acceptable
+      **** for the low transaction volumes a maintenance run carries,
+      **** unlike the full-volume load that SUB-2100-ADD-NAMADD writes.
+
+           SET  W-NOT-FOUND-NAMADDRL
+                                   TO TRUE
+
+           START NAMADDRL
+               FIRST
+           END-START
+
+           PERFORM UNTIL W-FOUND-NAMADDRL
+               READ NAMADDRL NEXT
+                   AT END
+                       GO TO SUB-9450-EXIT
+               END-READ
+
+               IF      NA-TAXID IN NAMADDRL-REC
+                               = NA-TAXID IN NAMADDSQ-REC
+                   SET  W-FOUND-NAMADDRL
+                                   TO TRUE
+               END-IF
+           END-PERFORM
+           .
+       SUB-9450-EXIT.
+           EXIT.
       /
        SUB-3000-SHUT-DOWN.
       *-------------------
       
+           IF      NOT W-RESTARTING AND NOT W-MODE-MAINTENANCE
+               PERFORM SUB-2600-APPLY-CARRYFORWARD THRU SUB-2600-EXIT
+           END-IF
+
+           IF      W-MODE-MAINTENANCE
+               CLOSE NAMADDTR
+           END-IF
+
            CLOSE NAMADDSQ
                  NAMADDIX
                  NAMADDRL
+                 NAMADDRJ
+                 NAMADDCK
+                 NAMADDAU
 
            MOVE W-NAMADDSQ-RECS    TO W-DISP-NUM
            DISPLAY 'NAMADDSQ records read:    '
@@ -205,42 +1386,430 @@
            DISPLAY 'NAMADDRL records written: '
                    W-DISP-NUM
 
+           MOVE W-NAMADDRJ-RECS    TO W-DISP-NUM
+           DISPLAY 'NAMADDRJ records rejected:'
+                   W-DISP-NUM
+
+           MOVE W-NAMADDAU-RECS    TO W-DISP-NUM
+           DISPLAY 'NAMADDAU audit records:   '
+                   W-DISP-NUM
+
+           IF      W-MODE-MAINTENANCE
+               MOVE W-NAMADDIX-CHANGED
+                                   TO W-DISP-NUM
+               DISPLAY 'NAMADDIX records changed: '
+                       W-DISP-NUM
+
+               MOVE W-NAMADDIX-DELETED
+                                   TO W-DISP-NUM
+               DISPLAY 'NAMADDIX records deleted: '
+                       W-DISP-NUM
+
+               MOVE W-NAMADDTR-RECS
+                                   TO W-DISP-NUM
+               DISPLAY 'NAMADDTR transaction results written: '
+                       W-DISP-NUM
+           END-IF
+
+           IF      NOT W-RESTARTING AND NOT W-MODE-MAINTENANCE
+               MOVE W-NAMADDIX-CARRIED
+                                   TO W-DISP-NUM
+               DISPLAY 'NAMADDIX inactive recs carried forward: '
+                       W-DISP-NUM
+           END-IF
+
+           IF      W-RESTARTING
+               DISPLAY 'Reconciliation skipped - this run resumed from '
+                       'NAMADDSQ record '
+                       W-RESTART-REC-NUM
+           ELSE
+               IF      W-MODE-MAINTENANCE
+                   DISPLAY 'Reconciliation skipped - this was a '
+                           'maintenance-mode run'
+               ELSE
+                   PERFORM SUB-3100-RECONCILE THRU SUB-3100-EXIT
+               END-IF
+           END-IF
+
+           PERFORM SUB-3050-LOG-JOB-RESULT THRU SUB-3050-EXIT
+
            DISPLAY 'BLDFILES Completed'
            .
        SUB-3000-EXIT.
            EXIT.
+      /
+       SUB-3050-LOG-JOB-RESULT.
+      *-------------------------
+
+           MOVE SPACES             TO JL-KEY-COUNTS
+           MOVE W-NAMADDSQ-RECS    TO W-JL-SQ-DISP
+           MOVE W-NAMADDIX-RECS    TO W-JL-IX-DISP
+           MOVE W-NAMADDRL-RECS    TO W-JL-RL-DISP
+           MOVE W-NAMADDRJ-RECS    TO W-JL-RJ-DISP
+
+           STRING 'SQ read:'       DELIMITED BY SIZE
+                  W-JL-SQ-DISP     DELIMITED BY SIZE
+                  ' IX written:'   DELIMITED BY SIZE
+                  W-JL-IX-DISP     DELIMITED BY SIZE
+                  ' RL written:'   DELIMITED BY SIZE
+                  W-JL-RL-DISP     DELIMITED BY SIZE
+                  ' Rejects:'      DELIMITED BY SIZE
+                  W-JL-RJ-DISP     DELIMITED BY SIZE
+             INTO JL-KEY-COUNTS
+           END-STRING
+
+           MOVE 'BLDFILES'         TO JL-PROGRAM-NAME
+           MOVE W-RETURN-CODE      TO JL-RETURN-CODE
+
+           CALL 'JOBLOG' USING W-JL-CONTROL
+
+           IF      JL-RESPONSE-FILE-ERROR
+               DISPLAY W-ERROR-MSG
+                       'Unable to write to the shared job log'
+           END-IF
+           .
+       SUB-3050-EXIT.
+           EXIT.
+      /
+       SUB-3100-RECONCILE.
+      *--------------------
+
+      **** Every NAMADDSQ record read must end up either written to
+      **** NAMADDIX or counted as a reject, and every NAMADDIX record
+      **** written must have a matching NAMADDRL record.
+
+           COMPUTE W-RECONCILE-TOTAL
+                                   =  W-NAMADDIX-RECS
+                                      + W-NAMADDRJ-RECS
+
+           IF      W-RECONCILE-TOTAL NOT = W-NAMADDSQ-RECS
+               MOVE 50             TO W-RETURN-CODE
+               DISPLAY W-ERROR-MSG
+                       'OUT OF BALANCE - NAMADDSQ records read ('
+                       W-NAMADDSQ-RECS
+                       ') not equal to NAMADDIX written ('
+                       W-NAMADDIX-RECS
+                       ') plus NAMADDRJ rejected ('
+                       W-NAMADDRJ-RECS
+                       ')'
+           END-IF
+
+           IF      W-NAMADDRL-RECS NOT = W-NAMADDIX-RECS
+               MOVE 50             TO W-RETURN-CODE
+               DISPLAY W-ERROR-MSG
+                       'OUT OF BALANCE - NAMADDIX records written ('
+                       W-NAMADDIX-RECS
+                       ') not equal to NAMADDRL records written ('
+                       W-NAMADDRL-RECS
+                       ')'
+           END-IF
+           .
+       SUB-3100-EXIT.
+           EXIT.
       /
        SUB-9100-READ-NAMADDSQ.
       *-----------------------
-      
+
            READ NAMADDSQ
                AT END
                    SET  W-EOF      TO TRUE
                NOT AT END
                    ADD  1          TO W-NAMADDSQ-RECS
+                   PERFORM SUB-9130-TRANSLATE-NAMADDSQ THRU
+                           SUB-9130-EXIT
            END-READ
            .
        SUB-9100-EXIT.
            EXIT.
+      /
+       SUB-9130-TRANSLATE-NAMADDSQ.
+      *----------------------------
+
+      **** Recode NA-TAXID/NA-NAME/NA-ADDRESS from EBCDIC to ASCII via
+      **** TRNSLAT before the record is validated or written -
+      **** NA-TAXID is included because it is the RECORD KEY of
+      **** NAMADDIX and the match key used by every downstream
+      **** ASCII-keyed lookup (READIDX, NAMADDARC), so it must end up
+      **** in the same character set as the rest of the record. The
+      **** 3 fields are contiguous in NAMADDSQ-REC so they translate
+      **** as a single field; only NA-TRANS-CODE is skipped, by
+      **** starting the translated range one byte in.
+
+           IF      NOT W-CHARSET-DETECTED
+               PERFORM SUB-9140-DETECT-CHARSET THRU SUB-9140-EXIT
+           END-IF
+
+           IF      W-INPUT-EBCDIC
+               MOVE 1                  TO TC-FIELD-CNT
+               MOVE 1                  TO TC-FIELD-POS(1)
+               MOVE W-NAMEADDR-LEN     TO TC-FIELD-LEN(1)
+
+               CALL W-TRNSLAT-PROG USING W-TRNSLAT-CONTROL
+                                      NAMADDSQ-REC (2 : W-NAMEADDR-LEN)
+                                      W-EBCDIC-TO-ASCII-TABLE
+
+               IF      NOT TC-RESPONSE-GOOD
+                   DISPLAY W-ERROR-MSG
+                           'Bad response from TRNSLAT: '
+                           TC-RESPONSE-CODE
+                           ' - '
+                           FUNCTION TRIM(TC-RESPONSE-MSG)
+                   MOVE 35             TO W-RETURN-CODE
+               END-IF
+           END-IF
+           .
+       SUB-9130-EXIT.
+           EXIT.
+      /
+       SUB-9140-DETECT-CHARSET.
+      *-------------------------
+
+      **** Byte-range heuristic: EBCDIC digits occupy X'F0' through
+      **** X'F9', while ASCII digits occupy X'30' through X'39' - so a
+      **** NA-TAXID first byte with the high-order bit set (X'80' or
+      **** above) indicates an EBCDIC extract. Checked once, against
+      **** the first record read, unless argument 5 already forced
+      **** the charset.
+
+           IF      NA-TAXID IN NAMADDSQ-REC (1:1) >= X'80'
+               SET  W-INPUT-EBCDIC    TO TRUE
+               DISPLAY 'NAMADDSQ input auto-detected as EBCDIC'
+           ELSE
+               SET  W-INPUT-ASCII     TO TRUE
+               DISPLAY 'NAMADDSQ input auto-detected as ASCII'
+           END-IF
+
+           SET  W-CHARSET-DETECTED    TO TRUE
+           .
+       SUB-9140-EXIT.
+           EXIT.
+      /
+       SUB-9150-VALIDATE-NAMADDSQ.
+      *---------------------------
+
+           PERFORM SUB-9160-VALIDATE-ZIP-CODE THRU SUB-9160-EXIT
+
+           EVALUATE TRUE
+               WHEN NA-TAXID IN NAMADDSQ-REC = SPACES
+                   MOVE 'Blank NA-TAXID'
+                                   TO NR-REASON
+                   PERFORM SUB-9260-WRITE-REJECT THRU SUB-9260-EXIT
+
+               WHEN NA-TAXID IN NAMADDSQ-REC NOT NUMERIC
+                   MOVE 'Non-numeric NA-TAXID'
+                                   TO NR-REASON
+                   PERFORM SUB-9260-WRITE-REJECT THRU SUB-9260-EXIT
+
+               WHEN NA-LAST-NAME IN NAMADDSQ-REC = SPACES
+                   MOVE 'Blank NA-LAST-NAME'
+                                   TO NR-REASON
+                   PERFORM SUB-9260-WRITE-REJECT THRU SUB-9260-EXIT
+
+               WHEN W-ZIP-CODE-INVALID
+                   MOVE 'Invalid NA-ZIP-CODE format'
+                                   TO NR-REASON
+                   PERFORM SUB-9260-WRITE-REJECT THRU SUB-9260-EXIT
+           END-EVALUATE
+           .
+       SUB-9150-EXIT.
+           EXIT.
+      /
+       SUB-9160-VALIDATE-ZIP-CODE.
+      *---------------------------
+
+      **** NA-ZIP-CODE has no format checking of its own, so the
+      **** expected pattern is chosen by NA-STATE: a Canadian
+      **** province code selects the Canadian postal-code pattern
+      **** (A1A 1A1, with or without the embedded space), anything
+      **** else defaults to the US ZIP pattern (99999 or
+      **** 99999-9999). A blank NA-ZIP-CODE is left for
+      **** SUB-9150-VALIDATE-NAMADDSQ's existing checks to decide on
+      **** and is not flagged here.
+
+           SET  W-ZIP-CODE-VALID  TO TRUE
+
+           IF      NA-ZIP-CODE IN NAMADDSQ-REC = SPACES
+               GO TO SUB-9160-EXIT
+           END-IF
+
+           EVALUATE NA-STATE IN NAMADDSQ-REC
+               WHEN 'AB' WHEN 'BC' WHEN 'MB' WHEN 'NB' WHEN 'NL'
+               WHEN 'NS' WHEN 'NT' WHEN 'NU' WHEN 'ON' WHEN 'PE'
+               WHEN 'QC' WHEN 'SK' WHEN 'YT'
+                   SET  W-ZIP-COUNTRY-CANADA
+                                   TO TRUE
+               WHEN OTHER
+                   SET  W-ZIP-COUNTRY-US
+                                   TO TRUE
+           END-EVALUATE
+
+           IF      W-ZIP-COUNTRY-US
+               PERFORM SUB-9162-VALIDATE-US-ZIP THRU SUB-9162-EXIT
+           ELSE
+               PERFORM SUB-9164-VALIDATE-CA-ZIP THRU SUB-9164-EXIT
+           END-IF
+           .
+       SUB-9160-EXIT.
+           EXIT.
+      /
+       SUB-9162-VALIDATE-US-ZIP.
+      *-------------------------
+
+           IF      NA-ZIP-CODE IN NAMADDSQ-REC(1:5) NOT NUMERIC
+               SET  W-ZIP-CODE-INVALID
+                                   TO TRUE
+               GO TO SUB-9162-EXIT
+           END-IF
+
+           IF      NA-ZIP-CODE IN NAMADDSQ-REC(6:5) = SPACES
+               GO TO SUB-9162-EXIT
+           END-IF
+
+           IF      NA-ZIP-CODE IN NAMADDSQ-REC(6:1) NOT = '-'
+               OR   NA-ZIP-CODE IN NAMADDSQ-REC(7:4) NOT NUMERIC
+               SET  W-ZIP-CODE-INVALID
+                                   TO TRUE
+           END-IF
+           .
+       SUB-9162-EXIT.
+           EXIT.
+      /
+       SUB-9164-VALIDATE-CA-ZIP.
+      *-------------------------
+
+           IF      NA-ZIP-CODE IN NAMADDSQ-REC(4:1) = SPACE
+               IF      NA-ZIP-CODE IN NAMADDSQ-REC(1:1) NOT ALPHABETIC
+                   OR   NA-ZIP-CODE IN NAMADDSQ-REC(2:1) NOT NUMERIC
+                   OR   NA-ZIP-CODE IN NAMADDSQ-REC(3:1)
+                                           NOT ALPHABETIC
+                   OR   NA-ZIP-CODE IN NAMADDSQ-REC(5:1) NOT NUMERIC
+                   OR   NA-ZIP-CODE IN NAMADDSQ-REC(6:1)
+                                           NOT ALPHABETIC
+                   OR   NA-ZIP-CODE IN NAMADDSQ-REC(7:1) NOT NUMERIC
+                   OR   NA-ZIP-CODE IN NAMADDSQ-REC(8:3) NOT = SPACES
+                   SET  W-ZIP-CODE-INVALID
+                                   TO TRUE
+               END-IF
+           ELSE
+               IF      NA-ZIP-CODE IN NAMADDSQ-REC(1:1) NOT ALPHABETIC
+                   OR   NA-ZIP-CODE IN NAMADDSQ-REC(2:1) NOT NUMERIC
+                   OR   NA-ZIP-CODE IN NAMADDSQ-REC(3:1)
+                                           NOT ALPHABETIC
+                   OR   NA-ZIP-CODE IN NAMADDSQ-REC(4:1) NOT NUMERIC
+                   OR   NA-ZIP-CODE IN NAMADDSQ-REC(5:1)
+                                           NOT ALPHABETIC
+                   OR   NA-ZIP-CODE IN NAMADDSQ-REC(6:1) NOT NUMERIC
+                   OR   NA-ZIP-CODE IN NAMADDSQ-REC(7:3) NOT = SPACES
+                   SET  W-ZIP-CODE-INVALID
+                                   TO TRUE
+               END-IF
+           END-IF
+           .
+       SUB-9164-EXIT.
+           EXIT.
       /
        SUB-9200-WRITE-NAMADDIX.
       *------------------------
-      
+
            WRITE NAMADDIX-REC
 
+           IF      W-FILE-STATUS-DUPLICATE
+               MOVE 'Duplicate NA-TAXID on NAMADDIX'
+                                   TO NR-REASON
+               PERFORM SUB-9260-WRITE-REJECT THRU SUB-9260-EXIT
+               GO TO SUB-9200-EXIT
+           END-IF
+
            IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
                DISPLAY W-ERROR-MSG
                        'File status '
                        W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
                        ' writing NAMADDIX-REC'
                MOVE 30             TO W-RETURN-CODE
                GO TO SUB-9200-EXIT
            END-IF
 
            ADD  1                  TO W-NAMADDIX-RECS
+
+           MOVE SPACES             TO AU-OLD-IMAGE
+           MOVE NAMADDIX-REC       TO AU-NEW-IMAGE
+           SET  AU-TRANS-ADD       TO TRUE
+           PERFORM SUB-9280-WRITE-AUDIT THRU SUB-9280-EXIT
            .
        SUB-9200-EXIT.
            EXIT.
+      /
+       SUB-9260-WRITE-REJECT.
+      *----------------------
+
+           MOVE CORRESPONDING NAMADDSQ-REC
+                                   TO NAMADDRJ-REC
+
+           WRITE NAMADDRJ-REC
+
+           ADD  1                  TO W-NAMADDRJ-RECS
+
+           SET  W-RECORD-REJECTED  TO TRUE
+
+           DISPLAY W-ERROR-MSG
+                   'Rejected NA-TAXID '
+                   NA-TAXID IN NAMADDSQ-REC
+                   ' - '
+                   NR-REASON
+
+           SET  W-TR-REJECTED      TO TRUE
+           PERFORM SUB-9270-WRITE-TRANS-RESULT THRU SUB-9270-EXIT
+           .
+       SUB-9260-EXIT.
+           EXIT.
+      /
+       SUB-9270-WRITE-TRANS-RESULT.
+      *-----------------------------
+
+      **** Maintenance-mode only - a full load run has no per-
+      **** transaction accept/reject semantics worth reporting on,
+      **** since every NAMADDSQ record is either loaded or counted
+      **** as a reject in the existing reconciliation totals.
+      ****
+      **** Caller has already set W-TR-RESULT and NR-REASON (blank
+      **** for an accepted transaction) before this is performed.
+
+           IF      NOT W-MODE-MAINTENANCE
+               GO TO SUB-9270-EXIT
+           END-IF
+
+           MOVE NA-TAXID IN NAMADDSQ-REC
+                                   TO TR-TAXID
+           MOVE NA-TRANS-CODE IN NAMADDSQ-REC
+                                   TO TR-TRANS-CODE
+           MOVE W-TR-RESULT        TO TR-RESULT
+           MOVE NR-REASON          TO TR-REASON
+
+           WRITE NAMADDTR-REC
+
+           ADD  1                  TO W-NAMADDTR-RECS
+           .
+       SUB-9270-EXIT.
+           EXIT.
+      /
+       SUB-9280-WRITE-AUDIT.
+      *----------------------
+
+      **** Caller has already set AU-TRANS-CODE and AU-OLD-IMAGE/
+      **** AU-NEW-IMAGE before this is performed.
+
+           MOVE FUNCTION CURRENT-DATE
+                                   TO AU-TIMESTAMP
+
+           WRITE NAMADDAU-REC
+
+           ADD  1                  TO W-NAMADDAU-RECS
+           .
+       SUB-9280-EXIT.
+           EXIT.
       /
        SUB-9300-WRITE-NAMADDRL.
       *------------------------
@@ -248,9 +1817,12 @@
            WRITE NAMADDRL-REC
 
            IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
                DISPLAY W-ERROR-MSG
                        'File status '
                        W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
                        ' writing NAMADDRL-REC'
                MOVE 40             TO W-RETURN-CODE
                GO TO SUB-9300-EXIT
@@ -258,9 +1830,25 @@
 
            ADD  1                  TO W-NAMADDRL-RECS
 
-      **** Add 2 to key to show resulting space left in output file
-      **** for missing records:     
-           ADD  2                  TO W-NAMADDRL-KEY
+      **** Increment by W-NAMADDRL-INCREMENT (argument 2, default 2) to
+      **** leave room in the relative file for future inserts:
+           ADD  W-NAMADDRL-INCREMENT
+                                   TO W-NAMADDRL-KEY
            .
        SUB-9300-EXIT.
            EXIT.
+      /
+       SUB-9700-WRITE-CHECKPOINT.
+      *--------------------------
+
+           MOVE W-NAMADDSQ-RECS    TO CK-NAMADDSQ-RECS
+           MOVE W-NAMADDRL-KEY     TO CK-NAMADDRL-KEY
+
+           WRITE NAMADDCK-REC
+
+           MOVE W-NAMADDSQ-RECS    TO W-DISP-NUM
+           DISPLAY 'Checkpoint written at NAMADDSQ record '
+                   W-DISP-NUM
+           .
+       SUB-9700-EXIT.
+           EXIT.
