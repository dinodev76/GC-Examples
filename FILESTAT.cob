@@ -0,0 +1,144 @@
+      *=========================== FILESTAT ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Description: Subroutine translating a 2 digit COBOL FILE
+      *              STATUS value into a short human-readable
+      *              description, for programs to display alongside
+      *              the raw code whenever a file operation fails.
+      *
+      *              Codes not recognised (including the vendor/
+      *              implementor-defined 9x range, which varies by
+      *              COBOL system) return 'unknown file status'
+      *              rather than failing the call.
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             FILESTAT.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-CONTROL.              COPY FILESTATL.
+      /
+       PROCEDURE DIVISION
+      *==================
+           USING L-CONTROL.
+
+       MAIN.
+      *-----
+
+           EVALUATE FS-STATUS-CODE
+               WHEN '00'
+                   MOVE 'successful completion'
+                                   TO FS-STATUS-TEXT
+               WHEN '02'
+                   MOVE 'successful completion, duplicate key'
+                                   TO FS-STATUS-TEXT
+               WHEN '04'
+                   MOVE 'rec length does not match FD'
+                                   TO FS-STATUS-TEXT
+               WHEN '05'
+                   MOVE 'optional file not present at OPEN'
+                                   TO FS-STATUS-TEXT
+               WHEN '07'
+                   MOVE 'no REEL/UNIT on a file with no DD'
+                                   TO FS-STATUS-TEXT
+               WHEN '10'
+                   MOVE 'end of file'
+                                   TO FS-STATUS-TEXT
+               WHEN '14'
+                   MOVE 'relative record number too large'
+                                   TO FS-STATUS-TEXT
+               WHEN '21'
+                   MOVE 'sequence error on indexed file write'
+                                   TO FS-STATUS-TEXT
+               WHEN '22'
+                   MOVE 'duplicate key on write/rewrite'
+                                   TO FS-STATUS-TEXT
+               WHEN '23'
+                   MOVE 'record not found'
+                                   TO FS-STATUS-TEXT
+               WHEN '24'
+                   MOVE 'boundary violation - write past EOF'
+                                   TO FS-STATUS-TEXT
+               WHEN '30'
+                   MOVE 'permanent I/O error'
+                                   TO FS-STATUS-TEXT
+               WHEN '34'
+                   MOVE 'boundary violation on sequential write'
+                                   TO FS-STATUS-TEXT
+               WHEN '35'
+                   MOVE 'file not found'
+                                   TO FS-STATUS-TEXT
+               WHEN '37'
+                   MOVE 'file mode does not match organization'
+                                   TO FS-STATUS-TEXT
+               WHEN '38'
+                   MOVE 'file previously closed with LOCK'
+                                   TO FS-STATUS-TEXT
+               WHEN '39'
+                   MOVE 'mismatched file attributes'
+                                   TO FS-STATUS-TEXT
+               WHEN '41'
+                   MOVE 'file already open'
+                                   TO FS-STATUS-TEXT
+               WHEN '42'
+                   MOVE 'file not open'
+                                   TO FS-STATUS-TEXT
+               WHEN '43'
+                   MOVE 'no current record for REWRITE/DELETE'
+                                   TO FS-STATUS-TEXT
+               WHEN '44'
+                   MOVE 'record length does not match FD'
+                                   TO FS-STATUS-TEXT
+               WHEN '46'
+                   MOVE 'READ attempted after AT END'
+                                   TO FS-STATUS-TEXT
+               WHEN '47'
+                   MOVE 'READ/START but file not opened input'
+                                   TO FS-STATUS-TEXT
+               WHEN '48'
+                   MOVE 'WRITE but file not opened output'
+                                   TO FS-STATUS-TEXT
+               WHEN '49'
+                   MOVE 'REWRITE/DELETE but file not I-O'
+                                   TO FS-STATUS-TEXT
+               WHEN OTHER
+                   MOVE 'unknown file status'
+                                   TO FS-STATUS-TEXT
+           END-EVALUATE
+           .
+       MAIN-EXIT.
+           GOBACK.
