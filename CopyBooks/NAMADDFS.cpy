@@ -0,0 +1,33 @@
+      *========================= NAMADDFS.cpy =========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Description: Ready-to-use TC-FIELD-SPEC set-up for translating
+      *     the character set of a NAMEADDR record via TRNSLAT.
+      *     NA-NAME and NA-ADDRESS are translated; NA-TAXID is left
+      *     exactly as received since it is a key value, not display
+      *     text, and must not be re-coded.
+      *
+      *     COPY this into a paragraph that has already COPY'd
+      *     TRNSLATL into its TC- control record, immediately ahead
+      *     of the CALL to TRNSLAT. The record passed to TRNSLAT as
+      *     L-RECORD-TO-TRANSLATE must start at NA-TAXID - any
+      *     leading wrapper field (e.g. NAMADDTX's NA-TRANS-CODE)
+      *     must be excluded first, typically via reference
+      *     modification on the record passed to the CALL.
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+           MOVE 2                  TO TC-FIELD-CNT
+
+           COMPUTE TC-FIELD-POS(1) = LENGTH OF NA-TAXID + 1
+           MOVE LENGTH OF NA-NAME  TO TC-FIELD-LEN(1)
+
+           COMPUTE TC-FIELD-POS(2) = TC-FIELD-POS(1)
+                                   + TC-FIELD-LEN(1)
+           MOVE LENGTH OF NA-ADDRESS
+                                   TO TC-FIELD-LEN(2)
