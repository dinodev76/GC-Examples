@@ -6,17 +6,43 @@
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-02-08  1.0      First release
+      * 2026-08-09  1.1      Add NA-CONTACT (NA-PHONE/NA-EMAIL) for
+      *                      modern correspondence
+      * 2026-08-09  1.2      Add NA-EFFECTIVE-DATE and NA-STATUS so a
+      *                      record can be dated and marked active/
+      *                      inactive instead of only ever deleted
+      * 2026-08-09  1.3      Add NA-MAILING-ADDRESS, a second optional
+      *                      address block, and NA-ADDRESS-TYPE-USED
+      *                      to say which one correspondence should go
+      *                      to
       *================================================================*
 
       *01  NAMEADDR-REC.
            05  NA-TAXID            PIC X(12).
            05  NA-NAME.
                10  NA-PREFIX       PIC X(10).
-               10  NA-FIRST-NAME   PIC X(25). 
-               10  NA-LAST-NAME    PIC X(35). 
+               10  NA-FIRST-NAME   PIC X(25).
+               10  NA-LAST-NAME    PIC X(35).
                10  NA-SUFFIX       PIC X(10).
            05  NA-ADDRESS.
                10  NA-STREET       PIC X(35).
                10  NA-CITY         PIC X(25).
                10  NA-STATE        PIC X(10).
-               10  NA-ZIP-CODE     PIC X(10).
\ No newline at end of file
+               10  NA-ZIP-CODE     PIC X(10).
+           05  NA-CONTACT.
+               10  NA-PHONE        PIC X(15).
+               10  NA-EMAIL        PIC X(50).
+           05  NA-EFFECTIVE-DATE   PIC X(08).
+           05  NA-STATUS           PIC X(01).
+               88  NA-STATUS-ACTIVE        VALUE 'A'.
+               88  NA-STATUS-INACTIVE      VALUE 'I'.
+           05  NA-MAILING-ADDRESS.
+               10  NA-M-STREET     PIC X(35).
+               10  NA-M-CITY       PIC X(25).
+               10  NA-M-STATE      PIC X(10).
+               10  NA-M-ZIP-CODE   PIC X(10).
+           05  NA-ADDRESS-TYPE-USED
+                               PIC X(01).
+               88  NA-ADDRESS-TYPE-PHYSICAL
+                                           VALUE 'P'.
+               88  NA-ADDRESS-TYPE-MAILING VALUE 'M'.
