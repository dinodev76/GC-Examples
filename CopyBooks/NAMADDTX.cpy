@@ -0,0 +1,20 @@
+      *========================= NAMADDTX.cpy =========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Description: Transaction-code wrapper around NAMEADDR.cpy, used
+      *              by maintenance-mode programs that apply adds,
+      *              changes and deletes instead of a full reload.
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      *================================================================*
+
+      *01  NAMADDTX-REC.
+           05  NA-TRANS-CODE       PIC X(01).
+               88  NA-TRANS-ADD                VALUE 'A'.
+               88  NA-TRANS-CHANGE             VALUE 'C'.
+               88  NA-TRANS-DELETE             VALUE 'D'.
+                                   COPY NAMEADDR.
