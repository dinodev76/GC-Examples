@@ -0,0 +1,45 @@
+      *=========================== JOBLOGL ============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Control parameter for subroutine JOBLOG, which
+      *     appends a single timestamped line (program name, key
+      *     counts, return code) to the shared job log file, so a
+      *     run's outcome survives after its console sysout is gone.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      *================================================================*
+
+      *01  JOBLOGL-CONTROL.
+
+      **** Input fields:
+      ****     JL-PROGRAM-NAME:
+      ****         Name of the calling program, for the log line.
+
+           05  JL-PROGRAM-NAME     PIC X(08).
+
+      ****     JL-KEY-COUNTS:
+      ****         Free-form summary of the run's key counts, caller
+      ****         formatted (e.g. "Recs read: 000001234").
+
+           05  JL-KEY-COUNTS       PIC X(60).
+
+      ****     JL-RETURN-CODE:
+      ****         The run's final return code, for the log line.
+
+           05  JL-RETURN-CODE      PIC S9(04) COMP.
+
+      **** Output field:
+      ****     JL-RESPONSE-SW:
+      ****         'Y' if the log line was written, 'N' if the job
+      ****         log file could not be opened/written. Either way
+      ****         this has no bearing on the calling program's own
+      ****         RETURN-CODE - a logging failure does not fail the
+      ****         job it is trying to log.
+
+           05  JL-RESPONSE-SW      PIC X(01).
+               88  JL-RESPONSE-GOOD        VALUE 'Y'.
+               88  JL-RESPONSE-FILE-ERROR  VALUE 'N'.
