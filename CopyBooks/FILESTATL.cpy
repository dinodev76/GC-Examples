@@ -0,0 +1,31 @@
+      *=========================== FILESTATL ==========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Control parameter for subroutine FILESTAT, which
+      *     translates a 2 digit COBOL FILE STATUS code into a short
+      *     human-readable description, so operators don't need a
+      *     COBOL reference manual open every time a job fails on a
+      *     file error.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      *================================================================*
+
+      *01  FILESTATL-CONTROL.
+
+      **** Input field:
+      ****     FS-STATUS-CODE:
+      ****         The 2 digit FILE STATUS value to translate.
+
+           05  FS-STATUS-CODE      PIC X(02).
+
+      **** Output field:
+      ****     FS-STATUS-TEXT:
+      ****         Short description of FS-STATUS-CODE. Set to
+      ****         'unknown file status' when the code is not one
+      ****         FILESTAT recognises.
+
+           05  FS-STATUS-TEXT      PIC X(40).
