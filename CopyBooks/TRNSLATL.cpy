@@ -10,23 +10,50 @@
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-01-18  0.1      First release
+      * 2026-08-09  0.2      Add TC-WHOLE-RECORD-SW to request a
+      *                      single whole-record translation without
+      *                      a TC-FIELD-SPEC table
+      * 2026-08-09  0.3      Add TC-RESPONSE-FIELDCNT-ERROR, set when
+      *                      TC-FIELD-CNT exceeds TC-FIELD-SPEC's
+      *                      256 entry limit
+      * 2026-08-09  0.4      Add TC-RECORD-LEN so a whole-record-mode
+      *                      caller states how many bytes of
+      *                      L-RECORD-TO-TRANSLATE are actually theirs
+      *                      to translate, instead of TRNSLAT assuming
+      *                      the full 32K LINKAGE table size
       *================================================================*
 
       *01  TRNSLATL-CONTROL.
 
       **** Input fields:
+      ****     TC-WHOLE-RECORD-SW:
+      ****         'Y' translates TC-RECORD-LEN bytes of
+      ****         L-RECORD-TO-TRANSLATE in one shot, starting at
+      ****         position 1, and TC-FIELD-CNT/TC-FIELD-SPEC are
+      ****         ignored. 'N' (the default) keeps the original
+      ****         per-field behaviour below.
+      ****     TC-RECORD-LEN:
+      ****         Only used when TC-WHOLE-RECORD-SW is 'Y'. The
+      ****         caller's actual record length in bytes -- TRNSLAT
+      ****         never infers this from L-RECORD-TO-TRANSLATE's
+      ****         LINKAGE SECTION declaration, since that reflects
+      ****         the largest record any caller can pass, not the
+      ****         one this caller passed.
       ****     TC-FIELD-CNT:
       ****         Numbers of fields to convert.
-      ****     TC-FIELD-POS: 
+      ****     TC-FIELD-POS:
       ****         Starting position of each field in record.
-      ****     TC-FIELD-LEN: 
-      ****         Length of each field in record. 
+      ****     TC-FIELD-LEN:
+      ****         Length of each field in record.
 
+           05  TC-WHOLE-RECORD-SW  PIC X(01)  VALUE 'N'.
+               88  TC-WHOLE-RECORD             VALUE 'Y'.
+           05  TC-RECORD-LEN       PIC S9(09) COMP VALUE 0.
            05  TC-FIELD-CNT        PIC S9(09) COMP VALUE 0.
            05  TC-FIELD-SPEC                       OCCURS 256
                                                    INDEXED TCF-DX.
-               10  TC-FIELD-POS    PIC S9(09) COMP. 
-               10  TC-FIELD-LEN    PIC S9(09) COMP. 
+               10  TC-FIELD-POS    PIC S9(09) COMP.
+               10  TC-FIELD-LEN    PIC S9(09) COMP.
 
       **** Output fields:
       ****     TC-RESPONSE-CODE
@@ -34,9 +61,10 @@
       ****     TC-RESPONSE-MSG
       ****         Non-space if bad response.
 
-           05  TC-RESPONSE-CODE    PIC 9(4). 
+           05  TC-RESPONSE-CODE    PIC 9(4).
                88  TC-RESPONSE-GOOD                VALUE 0.
                88  TC-RESPONSE-TABLE-ERROR         VALUE 10.
                88  TC-RESPONSE-RECLEN-ERROR        VALUE 20.
+               88  TC-RESPONSE-FIELDCNT-ERROR      VALUE 30.
 
            05  TC-RESPONSE-MSG     PIC X(80). 
