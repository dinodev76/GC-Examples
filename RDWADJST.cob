@@ -11,27 +11,93 @@
       *     including the RDW, i.e. the GnuCOBOL RDW record length is
       *     4 less than the mainframe.
       *
-      *     The program supports GnuCOBOL files read/written with 
-      *     COB_VARSEQ_FORMAT = 0, i.e. RDWs have a 2 byte record
-      *     length (big-endian) + 2 NULs.
+      *     The program supports 4 RDW layouts, selected by the
+      *     COB_VARSEQ_FORMAT argument described below:
+      *         0 - 2 byte record length (big-endian) + 2 NULs
+      *             (the GnuCOBOL default).
+      *         1 - 4 byte record length (big-endian), no reserved
+      *             bytes.
+      *         2 - 4 byte record length (little-endian), no reserved
+      *             bytes.
+      *         3 - 4 byte record length (big-endian) + 4 NULs, for
+      *             files carrying extra reserved header space.
+      *     In every layout the stored length is the record length
+      *     excluding the RDW when the file is in GnuCOBOL form, and
+      *     including the RDW when the file is in mainframe form -
+      *     only the width/byte-order of the length field changes
+      *     between layouts.
       *
-      *     This program must be compiled with option std=mf which  
+      *     This program must be compiled with option std=mf which
       *     supports COMP-X fields and CBL_OPEN_FILE, etc.
       *
-      *     This program requires 2 run-time arguments:
+      *     This program requires 2 run-time arguments, plus an
+      *     optional 3rd:
       *         1. File name containing RDWs to be updated (RDWs are
-      *            updated in place).
+      *            updated in place), or an '@' followed by the name
+      *            of a list file containing one such file name per
+      *            line, to validate/update a batch of files in one
+      *            invocation. When omitted entirely, file names are
+      *            read one per line from standard input instead, so
+      *            a batch can be piped in without a list file on
+      *            disk.
       *         2. GC2MF or MF2GC to increase or decrease RDWs by 4:
       *                GC2MF is GnuCOBOL to Mainframe,
       *                MF2GC is Mainframe to GnuCOBOL.
+      *         3. RDW layout, 0/1/2/3 as described above. Defaults
+      *            to 0 (GnuCOBOL's own COB_VARSEQ_FORMAT default)
+      *            when omitted.
+      *         4. T to validate the file's last record as a trailer
+      *            record, N to skip the check. Defaults to N when
+      *            omitted.
+      *     Argument 2, 3 and 4 apply to every file in a batch run -
+      *     a list file cannot mix RDW layouts, directions or trailer
+      *     checking in a single invocation.
+      *
+      *     When trailer checking is requested, the last record in
+      *     the file is assumed to be a trailer carrying a 9 digit
+      *     zero-padded count of the data records preceding it (i.e.
+      *     excluding the trailer itself) as its first 9 bytes. A
+      *     mismatch fails the validation pass the same way a bad RDW
+      *     does.
       *
       *     When uploading/downloading mainframe files, FTP in binary
-      *     mode and specify "quote site rdw" to have the mainframe 
-      *     include the RDWs. 
+      *     mode and specify "quote site rdw" to have the mainframe
+      *     include the RDWs.
+      *
+      *     Every validation pass appends a certification line (file
+      *     name, record count, min/max RDW length, pass/fail) to
+      *     Data\RDWADJST.Report.dat for an auditable pre-transfer
+      *     record.
+      *
+      *     Before the update pass touches a file, a timestamped
+      *     backup copy (<file>.<YYYYMMDDHHMMSS>.bak) is written
+      *     alongside it, so a bad conversion run can be undone. If
+      *     the backup cannot be made, the update pass is skipped.
       *
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-01-18  0.1      First release
+      * 2026-08-09  0.2      Support RDW layouts 1, 2 and 3 in addition
+      *                      to layout 0, selected by a new optional
+      *                      3rd argument
+      * 2026-08-09  0.3      Accept '@listfile' as argument 1 to
+      *                      validate/update a batch of files in one
+      *                      run
+      * 2026-08-09  0.4      Persist each validation pass to
+      *                      Data\RDWADJST.Report.dat
+      * 2026-08-09  0.5      Back up the target file before the
+      *                      update pass runs
+      * 2026-08-09  0.6      Validate the file's last record as a
+      *                      trailer record count, selected by a new
+      *                      optional 4th argument
+      * 2026-08-09  0.7      Read a batch of file names from standard
+      *                      input when argument 1 is omitted, as an
+      *                      alternative to the '@listfile' form
+      * 2026-08-09  0.8      Extend the hex-dump in SUB-9900-CONV-
+      *                      RDW-TO-HEX to all 8 bytes of W-RDW so the
+      *                      format-3 reserved-bytes diagnostic can
+      *                      show bytes 5-8 instead of the unrelated
+      *                      length/LV bytes
       *
       *================================================================*
 
@@ -53,6 +119,14 @@
        INPUT-OUTPUT SECTION.
       *---------------------
 
+       FILE-CONTROL.
+           SELECT LISTFILE         ASSIGN TO W-LISTFILE-PATH
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-LISTFILE-STATUS.
+
+           SELECT RDWRPT           ASSIGN "Data\RDWADJST.Report.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-RDWRPT-STATUS.
       /
        DATA DIVISION.
       *==============
@@ -60,6 +134,27 @@
        FILE SECTION.
       *-------------
 
+       FD  LISTFILE.
+
+       01  LISTFILE-REC            PIC X(256).
+
+       FD  RDWRPT.
+
+       01  RDWRPT-REC.
+           05  RR-TIMESTAMP        PIC X(21).
+           05  FILLER              PIC X(02)       VALUE SPACES.
+           05  RR-FILE-NAME        PIC X(60).
+           05  FILLER              PIC X(02)       VALUE SPACES.
+           05  RR-RECORD-COUNT     PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(02)       VALUE SPACES.
+           05  RR-MIN-LEN          PIC ZZ,ZZ9.
+           05  FILLER              PIC X(02)       VALUE SPACES.
+           05  RR-MAX-LEN          PIC ZZ,ZZ9.
+           05  FILLER              PIC X(02)       VALUE SPACES.
+           05  RR-RETURN-CODE      PIC ----9.
+           05  FILLER              PIC X(02)       VALUE SPACES.
+           05  RR-STATUS           PIC X(20).
+
        WORKING-STORAGE SECTION.
       *------------------------
 
@@ -74,9 +169,12 @@
        01  W-OFFSET                PIC X(08)  COMP-X.
        01  W-NBYTES                PIC X(04)  COMP-X
                                                    VALUE 4.
-       01  W-FLAG                  PIC X(01)  COMP-X 
+       01  W-FLAG                  PIC X(01)  COMP-X
                                                    VALUE 0.
        01  W-FILE-PATH             PIC X(256).
+       01  W-RDW-VALUE             PIC S9(09) COMP.
+       01  W-RDW-NEW-VALUE         PIC S9(09) COMP.
+       01  W-LE-TEMP               PIC S9(09) COMP.
 
        01  W-FUNCTION              PIC X(05).
            88  W-FUNCTION-DECR-RDW                 VALUE 'MF2GC'.
@@ -84,6 +182,56 @@
            88  W-FUNCTION-OK                       VALUE 'MF2GC'
                                                          'GC2MF'.
 
+       01  W-RDW-FORMAT            PIC X(01)       VALUE '0'.
+           88  W-RDW-FORMAT-0                      VALUE '0'.
+           88  W-RDW-FORMAT-1                      VALUE '1'.
+           88  W-RDW-FORMAT-2                      VALUE '2'.
+           88  W-RDW-FORMAT-3                      VALUE '3'.
+           88  W-RDW-FORMAT-VALID                  VALUE '0' '1'
+                                                         '2' '3'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-BATCH-MODE                        VALUE 'Y'.
+           88  W-SINGLE-FILE-MODE                  VALUE 'N'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-STDIN-MODE                        VALUE 'Y'.
+
+       01  W-LISTFILE-PATH         PIC X(256).
+       01  W-LISTFILE-STATUS       PIC X(02).
+           88  W-LISTFILE-STATUS-GOOD              VALUE '00'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-BATCH-EOF                         VALUE 'Y'.
+           88  W-BATCH-NOT-EOF                     VALUE 'N'.
+
+       01  W-FILES-PROCESSED       PIC 9(05)  COMP VALUE 0.
+       01  W-FILES-FAILED          PIC 9(05)  COMP VALUE 0.
+
+       01  W-RDWRPT-STATUS         PIC X(02).
+           88  W-RDWRPT-STATUS-GOOD                VALUE '00'.
+
+       01  W-BACKUP-PATH           PIC X(256).
+       01  W-BACKUP-HANDLE         PIC X(04)  COMP-X.
+       01  W-BACKUP-TIMESTAMP      PIC X(21).
+       01  W-BACKUP-RC             PIC S9(04) COMP VALUE 0.
+       01  W-COPY-OFFSET           PIC X(08)  COMP-X.
+       01  W-COPY-CHUNK            PIC X(04)  COMP-X.
+       01  W-COPY-REMAIN           PIC S9(09) COMP.
+       01  W-COPY-BUFFER           PIC X(4096).
+
+       01  W-TRAILER-CHECK-SW      PIC X(01)       VALUE 'N'.
+           88  W-TRAILER-CHECK-ON                  VALUE 'T'.
+           88  W-TRAILER-CHECK-OFF                 VALUE 'N'.
+           88  W-TRAILER-CHECK-VALID               VALUE 'T' 'N'.
+
+       01  W-LAST-DATA-OFFSET      PIC X(08)  COMP-X VALUE 0.
+       01  W-LAST-DATA-LEN         PIC X(04)  COMP-X VALUE 0.
+       01  W-TRAILER-READ-LEN      PIC X(04)  COMP-X.
+       01  W-TRAILER-DATA          PIC 9(09)       VALUE 0.
+       01  W-TRAILER-EXPECTED      PIC 9(09)  COMP.
+       01  W-TRAILER-ACTUAL        PIC 9(09)  COMP.
+
        01  FILLER                  PIC X(01).
            88  W-EOF                               VALUE 'Y'.
            88  W-NOT-EOF                           VALUE 'N'.
@@ -95,6 +243,14 @@
        01  W-ERROR-MSG             PIC X(21)       VALUE
            '**** RDWADJST error: '.
 
+       01  W-FS-CONTROL.
+           COPY FILESTATL.
+
+       01  W-JL-CONTROL.
+           COPY JOBLOGL.
+
+       01  W-JL-RECS-DISP          PIC 9(09).
+
        01  W-COMPILED-DATE.
            05  W-COMPILED-DATE-YYYY
                                    PIC X(04).
@@ -108,9 +264,13 @@
        01  W-RDW.
            05  W-RDW-LEN           PIC X(02)  COMP-X.
            05  W-RDW-LV            PIC X(02).
+           05  W-RDW-RESERVED2     PIC X(04).
+       01  FILLER REDEFINES W-RDW.
+           05  W-RDW-LEN4          PIC X(04)  COMP-X.
+           05  FILLER              PIC X(04).
        01  FILLER REDEFINES W-RDW.
            05  W-RDW-CHAR          PIC X(01)  COMP-X
-                                                   OCCURS 4
+                                                   OCCURS 8
                                                    INDEXED W-R-DX.
 
        01  W-HEX-TABLE.
@@ -120,7 +280,7 @@
            05  W-HEX-CHAR          PIC X(01)       OCCURS 16.
 
        01  W-HEX-STRING.
-           05  FILLER                              OCCURS 4
+           05  FILLER                              OCCURS 8
                                                    INDEXED W-H-DX.
                10  W-HEX-CHAR-1    PIC X(01).
                10  W-HEX-CHAR-2    PIC X(01).
@@ -134,21 +294,20 @@
 
            PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
 
-           IF      RETURN-CODE = 0           
-               SET  W-VALIDATE     TO TRUE
-
-               PERFORM SUB-2000-PROCESS-RECS THRU SUB-2000-EXIT
+           IF      RETURN-CODE NOT = 0
+               GO TO MAIN-EXIT
            END-IF
 
-           IF      RETURN-CODE = 0           
-               SET  W-UPDATE       TO TRUE
-
-               PERFORM SUB-2000-PROCESS-RECS THRU SUB-2000-EXIT
-           END-IF
+           EVALUATE TRUE
+             WHEN W-BATCH-MODE
+               PERFORM SUB-1500-PROCESS-BATCH THRU SUB-1500-EXIT
+             WHEN W-STDIN-MODE
+               PERFORM SUB-1540-PROCESS-STDIN-BATCH THRU SUB-1540-EXIT
+             WHEN OTHER
+               PERFORM SUB-1600-PROCESS-ONE-FILE THRU SUB-1600-EXIT
+           END-EVALUATE
 
-           IF      RETURN-CODE = 0           
-               PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
-           END-IF
+           CLOSE RDWRPT
            .
        MAIN-EXIT.
            STOP RUN.
@@ -156,7 +315,7 @@
        SUB-1000-START-UP.
       *------------------
 
-           MOVE FUNCTION WHEN-COMPILED 
+           MOVE FUNCTION WHEN-COMPILED
                                    TO W-COMPILED-DATE
 
            DISPLAY 'RDWADJST compiled on '
@@ -173,17 +332,17 @@
                GO TO SUB-1000-EXIT
            END-IF
 
-           CALL 'CBL_OPEN_FILE' USING W-FILE-PATH
-                                      3 *> INPUT AND OUTPUT
-                                      0 *> FUTURE USE
-                                      0 *> FUTURE USE
-                                      W-FILE-HANDLE
+           OPEN EXTEND RDWRPT
 
-           IF      RETURN-CODE NOT = 0            
+           IF      NOT W-RDWRPT-STATUS-GOOD
+               MOVE W-RDWRPT-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
                DISPLAY W-ERROR-MSG
-                       ' return code '
-                       RETURN-CODE
-                       ' from CBL_OPEN_FILE'
+                       'File status '
+                       W-RDWRPT-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening RDWRPT'
+               MOVE 48             TO RETURN-CODE
            END-IF
            .
        SUB-1000-EXIT.
@@ -196,14 +355,27 @@
 
            ACCEPT W-FILE-PATH    FROM ARGUMENT-VALUE
                ON EXCEPTION
-                   DISPLAY W-ERROR-MSG
-                           'Argument 1 required - RDW file name'
-                   MOVE 20         TO RETURN-CODE
-                   GO TO SUB-1100-EXIT
+                   SET  W-STDIN-MODE
+                                   TO TRUE
+                   DISPLAY 'Argument 1 omitted - reading RDW file '
+                           'names from standard input'
            END-ACCEPT
 
-           DISPLAY 'RDW file: '
-                   W-FILE-PATH
+           IF      W-STDIN-MODE
+               CONTINUE
+           ELSE
+               IF      W-FILE-PATH(1 : 1) = '@'
+                   SET  W-BATCH-MODE
+                                   TO TRUE
+                   MOVE W-FILE-PATH(2 : 255)
+                                   TO W-LISTFILE-PATH
+                   DISPLAY 'RDW list file: '
+                           W-LISTFILE-PATH
+               ELSE
+                   DISPLAY 'RDW file: '
+                           W-FILE-PATH
+               END-IF
+           END-IF
 
            DISPLAY 2             UPON ARGUMENT-NUMBER
 
@@ -224,9 +396,308 @@
                MOVE 40             TO RETURN-CODE
                GO TO SUB-1100-EXIT
            END-IF
+
+           DISPLAY 3             UPON ARGUMENT-NUMBER
+
+           ACCEPT W-RDW-FORMAT   FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE '0'        TO W-RDW-FORMAT
+           END-ACCEPT
+
+           IF      NOT W-RDW-FORMAT-VALID
+               DISPLAY W-ERROR-MSG
+                       ' Argument 3 must be 0, 1, 2 or 3'
+               MOVE 45             TO RETURN-CODE
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           DISPLAY 'RDW format: '
+                   W-RDW-FORMAT
+
+           IF      W-RDW-FORMAT-3
+               MOVE 8              TO W-NBYTES
+           ELSE
+               MOVE 4              TO W-NBYTES
+           END-IF
+
+           DISPLAY 4             UPON ARGUMENT-NUMBER
+
+           ACCEPT W-TRAILER-CHECK-SW
+                                 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'N'        TO W-TRAILER-CHECK-SW
+           END-ACCEPT
+
+           IF      NOT W-TRAILER-CHECK-VALID
+               DISPLAY W-ERROR-MSG
+                       ' Argument 4 must be T or N'
+               MOVE 47             TO RETURN-CODE
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           IF      W-TRAILER-CHECK-ON
+               DISPLAY 'Trailer record count validation: ON - '
+                       'last record is assumed to be a 9 digit '
+                       'data-record count'
+           END-IF
            .
        SUB-1100-EXIT.
            EXIT.
+      /
+       SUB-1500-PROCESS-BATCH.
+      *------------------------
+
+           OPEN INPUT LISTFILE
+
+           IF      NOT W-LISTFILE-STATUS-GOOD
+               MOVE W-LISTFILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-LISTFILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening RDW list file'
+               MOVE 50             TO RETURN-CODE
+               GO TO SUB-1500-EXIT
+           END-IF
+
+           SET  W-BATCH-NOT-EOF
+                                   TO TRUE
+
+           PERFORM SUB-1510-READ-LISTFILE THRU SUB-1510-EXIT
+
+           PERFORM SUB-1520-PROCESS-LISTED-FILE THRU SUB-1520-EXIT
+               UNTIL W-BATCH-EOF
+
+           CLOSE LISTFILE
+
+           DISPLAY 'Batch complete - files processed: '
+                   W-FILES-PROCESSED
+                   ', files failed: '
+                   W-FILES-FAILED
+
+           IF      W-FILES-FAILED NOT = 0
+               MOVE 60             TO RETURN-CODE
+           END-IF
+           .
+       SUB-1500-EXIT.
+           EXIT.
+      /
+       SUB-1510-READ-LISTFILE.
+      *-----------------------
+
+           READ LISTFILE
+               AT END
+                   SET  W-BATCH-EOF
+                                   TO TRUE
+                   MOVE SPACES     TO W-FILE-PATH
+                   GO TO SUB-1510-EXIT
+           END-READ
+
+           MOVE SPACES             TO W-FILE-PATH
+           MOVE LISTFILE-REC       TO W-FILE-PATH
+           .
+       SUB-1510-EXIT.
+           EXIT.
+      /
+       SUB-1515-READ-NEXT-BATCH-LINE.
+      *-------------------------------
+
+           IF      W-STDIN-MODE
+               PERFORM SUB-1530-READ-STDIN THRU SUB-1530-EXIT
+           ELSE
+               PERFORM SUB-1510-READ-LISTFILE THRU SUB-1510-EXIT
+           END-IF
+           .
+       SUB-1515-EXIT.
+           EXIT.
+      /
+       SUB-1520-PROCESS-LISTED-FILE.
+      *------------------------------
+
+           IF      W-FILE-PATH = SPACES
+               PERFORM SUB-1515-READ-NEXT-BATCH-LINE THRU SUB-1515-EXIT
+               GO TO SUB-1520-EXIT
+           END-IF
+
+           DISPLAY '--- Processing ' W-FILE-PATH ' ---'
+
+           MOVE 0                  TO RETURN-CODE
+
+           PERFORM SUB-1600-PROCESS-ONE-FILE THRU SUB-1600-EXIT
+
+           ADD  1                  TO W-FILES-PROCESSED
+
+           IF      RETURN-CODE NOT = 0
+               ADD  1              TO W-FILES-FAILED
+           END-IF
+
+           PERFORM SUB-1515-READ-NEXT-BATCH-LINE THRU SUB-1515-EXIT
+           .
+       SUB-1520-EXIT.
+           EXIT.
+      /
+       SUB-1530-READ-STDIN.
+      *---------------------
+
+           MOVE SPACES             TO W-FILE-PATH
+
+           ACCEPT W-FILE-PATH
+               ON EXCEPTION
+                   SET  W-BATCH-EOF
+                                   TO TRUE
+           END-ACCEPT
+           .
+       SUB-1530-EXIT.
+           EXIT.
+      /
+       SUB-1540-PROCESS-STDIN-BATCH.
+      *-------------------------------
+
+           SET  W-BATCH-NOT-EOF
+                                   TO TRUE
+
+           PERFORM SUB-1530-READ-STDIN THRU SUB-1530-EXIT
+
+           PERFORM SUB-1520-PROCESS-LISTED-FILE THRU SUB-1520-EXIT
+               UNTIL W-BATCH-EOF
+
+           DISPLAY 'Batch complete - files processed: '
+                   W-FILES-PROCESSED
+                   ', files failed: '
+                   W-FILES-FAILED
+
+           IF      W-FILES-FAILED NOT = 0
+               MOVE 60             TO RETURN-CODE
+           END-IF
+           .
+       SUB-1540-EXIT.
+           EXIT.
+      /
+       SUB-1600-PROCESS-ONE-FILE.
+      *---------------------------
+
+           MOVE 99999999           TO W-RDW-LEN-MIN
+           MOVE 0                  TO W-RDW-LEN-MAX
+
+           CALL 'CBL_OPEN_FILE' USING W-FILE-PATH
+                                      3 *> INPUT AND OUTPUT
+                                      0 *> FUTURE USE
+                                      0 *> FUTURE USE
+                                      W-FILE-HANDLE
+
+           IF      RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       ' return code '
+                       RETURN-CODE
+                       ' from CBL_OPEN_FILE'
+               GO TO SUB-1600-EXIT
+           END-IF
+
+           SET  W-VALIDATE         TO TRUE
+
+           PERFORM SUB-2000-PROCESS-RECS THRU SUB-2000-EXIT
+
+           IF      RETURN-CODE = 0
+               PERFORM SUB-1550-BACKUP-FILE THRU SUB-1550-EXIT
+           END-IF
+
+           IF      RETURN-CODE = 0
+               SET  W-UPDATE       TO TRUE
+
+               PERFORM SUB-2000-PROCESS-RECS THRU SUB-2000-EXIT
+           END-IF
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       SUB-1600-EXIT.
+           EXIT.
+      /
+       SUB-1550-BACKUP-FILE.
+      *-----------------------
+
+           MOVE SPACES             TO W-BACKUP-PATH
+           MOVE FUNCTION CURRENT-DATE
+                                   TO W-BACKUP-TIMESTAMP
+
+           STRING FUNCTION TRIM(W-FILE-PATH) DELIMITED BY SIZE
+                  '.'                        DELIMITED BY SIZE
+                  W-BACKUP-TIMESTAMP(1 : 14) DELIMITED BY SIZE
+                  '.bak'                     DELIMITED BY SIZE
+             INTO W-BACKUP-PATH
+           END-STRING
+
+           CALL 'CBL_CREATE_FILE' USING W-BACKUP-PATH
+                                        1 *> OUTPUT
+                                        0 *> DENY NONE
+                                        0 *> FIXED DISK DEVICE
+                                        W-BACKUP-HANDLE
+
+           IF      RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       ' return code '
+                       RETURN-CODE
+                       ' from CBL_CREATE_FILE for backup'
+               GO TO SUB-1550-EXIT
+           END-IF
+
+           MOVE 0                  TO W-COPY-OFFSET
+           MOVE W-OFFSET           TO W-COPY-REMAIN
+
+           PERFORM UNTIL W-COPY-REMAIN <= 0
+                     OR   RETURN-CODE NOT = 0
+
+               IF      W-COPY-REMAIN > 4096
+                   MOVE 4096       TO W-COPY-CHUNK
+               ELSE
+                   MOVE W-COPY-REMAIN
+                                   TO W-COPY-CHUNK
+               END-IF
+
+               CALL 'CBL_READ_FILE' USING W-FILE-HANDLE
+                                          W-COPY-OFFSET
+                                          W-COPY-CHUNK
+                                          W-FLAG
+                                          W-COPY-BUFFER
+
+               IF      RETURN-CODE = 0
+                   CALL 'CBL_WRITE_FILE' USING W-BACKUP-HANDLE
+                                              W-COPY-OFFSET
+                                              W-COPY-CHUNK
+                                              W-FLAG
+                                              W-COPY-BUFFER
+               END-IF
+
+               IF      RETURN-CODE = 0
+                   ADD  W-COPY-CHUNK
+                                   TO W-COPY-OFFSET
+                   SUBTRACT W-COPY-CHUNK
+                                   FROM W-COPY-REMAIN
+               ELSE
+                   DISPLAY W-ERROR-MSG
+                           ' return code '
+                           RETURN-CODE
+                           ' copying backup file'
+               END-IF
+           END-PERFORM
+
+           IF      RETURN-CODE NOT = 0
+               MOVE RETURN-CODE    TO W-BACKUP-RC
+           ELSE
+               MOVE 0              TO W-BACKUP-RC
+           END-IF
+
+           CALL 'CBL_CLOSE_FILE' USING W-BACKUP-HANDLE
+
+           IF      W-BACKUP-RC NOT = 0
+               MOVE W-BACKUP-RC    TO RETURN-CODE
+           ELSE
+               DISPLAY 'Backup written to '
+                       W-BACKUP-PATH
+           END-IF
+           .
+       SUB-1550-EXIT.
+           EXIT.
       /
        SUB-2000-PROCESS-RECS.
       *----------------------
@@ -254,36 +725,124 @@
                MOVE W-RDW-LEN-MAX   TO W-DISP-NUM
                DISPLAY 'Longest  RDW length: '
                        W-DISP-NUM
+
+               IF      RETURN-CODE = 0
+                 AND   W-TRAILER-CHECK-ON
+                   PERFORM SUB-2060-CHECK-TRAILER THRU SUB-2060-EXIT
+               END-IF
+
+               PERFORM SUB-2050-WRITE-RPT-LINE THRU SUB-2050-EXIT
            END-IF
            .
        SUB-2000-EXIT.
            EXIT.
+      /
+       SUB-2050-WRITE-RPT-LINE.
+      *------------------------
+
+           MOVE FUNCTION CURRENT-DATE
+                                   TO RR-TIMESTAMP
+           MOVE SPACES             TO RR-FILE-NAME
+           MOVE W-FILE-PATH        TO RR-FILE-NAME
+           MOVE W-RDWFILE-RECS     TO RR-RECORD-COUNT
+           MOVE W-RDW-LEN-MIN      TO RR-MIN-LEN
+           MOVE W-RDW-LEN-MAX      TO RR-MAX-LEN
+           MOVE RETURN-CODE        TO RR-RETURN-CODE
+
+           IF      RETURN-CODE = 0
+               MOVE 'VALIDATED OK'  TO RR-STATUS
+           ELSE
+               MOVE 'VALIDATION FAILED'
+                                   TO RR-STATUS
+           END-IF
+
+           WRITE RDWRPT-REC
+
+           IF      NOT W-RDWRPT-STATUS-GOOD
+               MOVE W-RDWRPT-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-RDWRPT-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' writing RDWRPT'
+           END-IF
+           .
+       SUB-2050-EXIT.
+           EXIT.
+      /
+       SUB-2060-CHECK-TRAILER.
+      *------------------------
+
+           IF      W-RDWFILE-RECS = 0
+               DISPLAY W-ERROR-MSG
+                       'Trailer check requested but file is empty'
+               MOVE 140            TO RETURN-CODE
+               GO TO SUB-2060-EXIT
+           END-IF
+
+           MOVE 9                  TO W-TRAILER-READ-LEN
+
+           IF      W-LAST-DATA-LEN < 9
+               MOVE W-LAST-DATA-LEN
+                                   TO W-TRAILER-READ-LEN
+           END-IF
+
+           MOVE 0                  TO W-TRAILER-DATA
+
+           CALL 'CBL_READ_FILE' USING W-FILE-HANDLE
+                                      W-LAST-DATA-OFFSET
+                                      W-TRAILER-READ-LEN
+                                      W-FLAG
+                                      W-TRAILER-DATA
+
+           IF      RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       ' return code '
+                       RETURN-CODE
+                       ' reading trailer record'
+               GO TO SUB-2060-EXIT
+           END-IF
+
+           COMPUTE W-TRAILER-EXPECTED = W-RDWFILE-RECS - 1
+           MOVE W-TRAILER-DATA     TO W-TRAILER-ACTUAL
+
+           IF      W-TRAILER-ACTUAL = W-TRAILER-EXPECTED
+               DISPLAY 'Trailer record count matches: '
+                       W-TRAILER-ACTUAL
+           ELSE
+               DISPLAY W-ERROR-MSG
+                       'Trailer count mismatch - file has '
+                       W-TRAILER-EXPECTED
+                       ' data records but trailer states '
+                       W-TRAILER-ACTUAL
+               MOVE 140            TO RETURN-CODE
+           END-IF
+           .
+       SUB-2060-EXIT.
+           EXIT.
       /
        SUB-2100-PROCESS-REC.
       *---------------------
 
-      D    DISPLAY 'W-RDW-LEN = '
-      D            W-RDW-LEN
+           PERFORM SUB-9150-DECODE-RDW THRU SUB-9150-EXIT
 
-           IF      W-RDW-LEN < W-RDW-LEN-MIN
-               MOVE W-RDW-LEN      TO W-RDW-LEN-MIN
+           IF      RETURN-CODE NOT = 0
+               GO TO SUB-2100-EXIT
            END-IF
 
-           IF      W-RDW-LEN > W-RDW-LEN-MAX
-               MOVE W-RDW-LEN      TO W-RDW-LEN-MAX
+      D    DISPLAY 'W-RDW-VALUE = '
+      D            W-RDW-VALUE
+
+           IF      W-RDW-VALUE < W-RDW-LEN-MIN
+               MOVE W-RDW-VALUE    TO W-RDW-LEN-MIN
            END-IF
 
-           IF      W-RDW-LV NOT = LOW-VALUES
-               PERFORM SUB-9900-CONV-RDW-TO-HEX THRU SUB-9900-EXIT
-               DISPLAY '  Bytes 3-4 of RDW not = LOW-VALUES at offset '
-                       W-OFFSET
-                       ': '
-                       W-HEX-STRING(1 : 11)
-               MOVE 110            TO RETURN-CODE
-               GO TO SUB-2100-EXIT
+           IF      W-RDW-VALUE > W-RDW-LEN-MAX
+               MOVE W-RDW-VALUE    TO W-RDW-LEN-MAX
            END-IF
 
-           IF      W-RDW-LEN > 32 * 1024
+           IF      W-RDW-VALUE > 32 * 1024
                PERFORM SUB-9900-CONV-RDW-TO-HEX THRU SUB-9900-EXIT
                DISPLAY '  RDW len > 32K at offset '
                        W-OFFSET
@@ -294,7 +853,7 @@
            END-IF
 
            IF      W-FUNCTION-DECR-RDW
-               IF      W-RDW-LEN <= 4
+               IF      W-RDW-VALUE <= 4
                    PERFORM SUB-9900-CONV-RDW-TO-HEX THRU SUB-9900-EXIT
                    DISPLAY '  RDW len <= 4 at offset '
                            W-OFFSET
@@ -304,26 +863,111 @@
                    GO TO SUB-2100-EXIT
                END-IF
 
-               SUBTRACT 4        FROM W-RDW-LEN
+               SUBTRACT 4        FROM W-RDW-VALUE
                                GIVING W-DATA-LEN
-               MOVE W-DATA-LEN     TO W-RDW-LEN
+               MOVE W-DATA-LEN     TO W-RDW-NEW-VALUE
            ELSE
-               MOVE W-RDW-LEN      TO W-DATA-LEN
+               MOVE W-RDW-VALUE    TO W-DATA-LEN
                ADD  4
-                    W-DATA-LEN GIVING W-RDW-LEN
+                    W-DATA-LEN GIVING W-RDW-NEW-VALUE
            END-IF
 
+           PERFORM SUB-9160-ENCODE-RDW THRU SUB-9160-EXIT
+
            IF      W-UPDATE
                PERFORM SUB-9200-WRITE-RDWFILE THRU SUB-9200-EXIT
            END-IF
 
-           ADD  4
+           MOVE W-OFFSET           TO W-LAST-DATA-OFFSET
+           ADD  W-NBYTES           TO W-LAST-DATA-OFFSET
+           MOVE W-DATA-LEN         TO W-LAST-DATA-LEN
+
+           ADD  W-NBYTES
                 W-DATA-LEN         TO W-OFFSET
 
            PERFORM SUB-9100-READ-RDWFILE THRU SUB-9100-EXIT
            .
        SUB-2100-EXIT.
            EXIT.
+      /
+       SUB-9150-DECODE-RDW.
+      *--------------------
+
+           EVALUATE TRUE
+             WHEN W-RDW-FORMAT-0
+               IF      W-RDW-LV NOT = LOW-VALUES
+                   PERFORM SUB-9900-CONV-RDW-TO-HEX THRU SUB-9900-EXIT
+                   DISPLAY '  Bytes 3-4 of RDW not = LOW-VALUES at '
+                           'offset ' W-OFFSET ': '
+                           W-HEX-STRING(1 : 11)
+                   MOVE 110        TO RETURN-CODE
+                   GO TO SUB-9150-EXIT
+               END-IF
+               MOVE W-RDW-LEN      TO W-RDW-VALUE
+
+             WHEN W-RDW-FORMAT-1
+               MOVE W-RDW-LEN4     TO W-RDW-VALUE
+
+             WHEN W-RDW-FORMAT-2
+               COMPUTE W-RDW-VALUE =
+                       (W-RDW-CHAR(4) * 16777216) +
+                       (W-RDW-CHAR(3) * 65536) +
+                       (W-RDW-CHAR(2) * 256) +
+                        W-RDW-CHAR(1)
+
+             WHEN W-RDW-FORMAT-3
+               IF      W-RDW-RESERVED2 NOT = LOW-VALUES
+                   PERFORM SUB-9900-CONV-RDW-TO-HEX THRU SUB-9900-EXIT
+                   DISPLAY '  Reserved bytes 5-8 of RDW not = '
+                           'LOW-VALUES at offset ' W-OFFSET ': '
+                           W-HEX-STRING(13 : 11)
+                   MOVE 115        TO RETURN-CODE
+                   GO TO SUB-9150-EXIT
+               END-IF
+               MOVE W-RDW-LEN4     TO W-RDW-VALUE
+           END-EVALUATE
+           .
+       SUB-9150-EXIT.
+           EXIT.
+      /
+       SUB-9160-ENCODE-RDW.
+      *--------------------
+
+           EVALUATE TRUE
+             WHEN W-RDW-FORMAT-0
+               MOVE W-RDW-NEW-VALUE
+                                   TO W-RDW-LEN
+               MOVE LOW-VALUES     TO W-RDW-LV
+
+             WHEN W-RDW-FORMAT-1
+               MOVE W-RDW-NEW-VALUE
+                                   TO W-RDW-LEN4
+
+             WHEN W-RDW-FORMAT-2
+               MOVE W-RDW-NEW-VALUE
+                                   TO W-LE-TEMP
+               DIVIDE W-LE-TEMP    BY 256
+                               GIVING W-LE-TEMP
+                            REMAINDER W-REMAINDER
+               MOVE W-REMAINDER    TO W-RDW-CHAR(1)
+               DIVIDE W-LE-TEMP    BY 256
+                               GIVING W-LE-TEMP
+                            REMAINDER W-REMAINDER
+               MOVE W-REMAINDER    TO W-RDW-CHAR(2)
+               DIVIDE W-LE-TEMP    BY 256
+                               GIVING W-LE-TEMP
+                            REMAINDER W-REMAINDER
+               MOVE W-REMAINDER    TO W-RDW-CHAR(3)
+               MOVE W-LE-TEMP      TO W-RDW-CHAR(4)
+
+             WHEN W-RDW-FORMAT-3
+               MOVE W-RDW-NEW-VALUE
+                                   TO W-RDW-LEN4
+               MOVE LOW-VALUES     TO W-RDW-RESERVED2
+           END-EVALUATE
+           .
+       SUB-9160-EXIT.
+           EXIT.
       /
        SUB-3000-SHUT-DOWN.
       *-------------------
@@ -331,10 +975,39 @@
            CALL 'CBL_CLOSE_FILE'
                                 USING W-FILE-HANDLE
 
+           PERFORM SUB-3050-LOG-JOB-RESULT THRU SUB-3050-EXIT
+
            DISPLAY 'RDWADJST completed'
            .
        SUB-3000-EXIT.
            EXIT.
+      /
+       SUB-3050-LOG-JOB-RESULT.
+      *-------------------------
+
+           MOVE SPACES             TO JL-KEY-COUNTS
+           MOVE W-RDWFILE-RECS     TO W-JL-RECS-DISP
+
+           STRING 'File:'              DELIMITED BY SIZE
+                  FUNCTION TRIM(W-FILE-PATH)
+                                       DELIMITED BY SIZE
+                  ' RDWs:'             DELIMITED BY SIZE
+                  W-JL-RECS-DISP       DELIMITED BY SIZE
+             INTO JL-KEY-COUNTS
+           END-STRING
+
+           MOVE 'RDWADJST'         TO JL-PROGRAM-NAME
+           MOVE RETURN-CODE        TO JL-RETURN-CODE
+
+           CALL 'JOBLOG' USING W-JL-CONTROL
+
+           IF      JL-RESPONSE-FILE-ERROR
+               DISPLAY W-ERROR-MSG
+                       'Unable to write to the shared job log'
+           END-IF
+           .
+       SUB-3050-EXIT.
+           EXIT.
       /
        SUB-9100-READ-RDWFILE.
       *----------------------
@@ -419,8 +1092,8 @@
       *-------------------------
 
            PERFORM VARYING W-R-DX FROM 1 BY 1
-                     UNTIL W-R-DX > 4
-               
+                     UNTIL W-R-DX > 8
+
                DIVIDE W-RDW-CHAR(W-R-DX)
                                    BY 16
                                GIVING W-QUOTIENT
