@@ -0,0 +1,349 @@
+      *========================== NAMADDEXT ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Description: Reads NAMADDIX sequentially by NA-TAXID and
+      *              writes each NAMEADDR record to
+      *              Data\NAMEADDR.Extract.dat for a downstream
+      *              system such as a mailing house or outside
+      *              reporting tool.
+      *
+      *              Argument 1 selects the output format:
+      *                  C - comma-separated values, one row per
+      *                      record, trimmed of trailing blanks
+      *                      (the default)
+      *                  F - fixed-width, one NAMEADDR-REC image per
+      *                      line exactly as laid out in
+      *                      CopyBooks\NAMEADDR.cpy
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 NAMADDEXT.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+           SELECT NAMADDIX         ASSIGN "Data\NAMEADDR.Idx.dat"
+                                   ORGANIZATION INDEXED
+                                   ACCESS DYNAMIC
+                                   RECORD KEY NA-TAXID
+                                   FILE STATUS W-FILE-STATUS.
+
+           SELECT NAMADDEX         ASSIGN "Data\NAMEADDR.Extract.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-EX-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  NAMADDIX.
+
+       01  NAMADDIX-REC.           COPY NAMEADDR.
+
+       FD  NAMADDEX.
+
+       01  NAMADDEX-REC            PIC X(340).
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-NAMADDIX-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-RETURN-CODE           PIC S9(04) COMP VALUE 0.
+       01  W-DISP-NUM              PIC ZZ,ZZ9.
+
+       01  W-EXPORT-FORMAT-ARG     PIC X(01).
+       01  W-EXPORT-FORMAT-SW      PIC X(01)       VALUE 'C'.
+           88  W-FORMAT-CSV                        VALUE 'C'.
+           88  W-FORMAT-FIXED                      VALUE 'F'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-EOF                               VALUE 'Y'.
+
+       01  W-FILE-STATUS           PIC X(02).
+           88  W-FILE-STATUS-GOOD                  VALUE '00'.
+
+       01  W-EX-FILE-STATUS        PIC X(02).
+           88  W-EX-FILE-STATUS-GOOD               VALUE '00'.
+
+       01  W-ERROR-MSG             PIC X(22)       VALUE
+           '**** NAMADDEXT error: '.
+
+       01  W-FS-CONTROL.
+           COPY FILESTATL.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO MAIN-EXIT
+           END-IF
+
+           PERFORM SUB-9600-READ-NAMADDIX-SEQ THRU SUB-9600-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+               UNTIL W-EOF
+               OR    W-RETURN-CODE NOT = 0
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           MOVE W-RETURN-CODE      TO RETURN-CODE
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'NAMADDEXT compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1070-GET-FORMAT-ARG THRU SUB-1070-EXIT
+
+           OPEN INPUT  NAMADDIX
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDIX'
+               MOVE 10             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN OUTPUT NAMADDEX
+
+           IF      NOT W-EX-FILE-STATUS-GOOD
+               MOVE W-EX-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-EX-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDEX'
+               MOVE 15             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           MOVE LOW-VALUES         TO NA-TAXID
+
+           START NAMADDIX
+               KEY >= NA-TAXID
+           END-START
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' starting NAMADDIX'
+               MOVE 20             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1070-GET-FORMAT-ARG.
+      *------------------------
+
+           DISPLAY 1               UPON ARGUMENT-NUMBER
+
+           ACCEPT W-EXPORT-FORMAT-ARG
+                                   FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'C'        TO W-EXPORT-FORMAT-SW
+                   GO TO SUB-1070-EXIT
+           END-ACCEPT
+
+           IF      W-EXPORT-FORMAT-ARG = 'F' OR 'f'
+               MOVE 'F'            TO W-EXPORT-FORMAT-SW
+           ELSE
+               MOVE 'C'            TO W-EXPORT-FORMAT-SW
+           END-IF
+
+           DISPLAY 'Export format: '
+                   W-EXPORT-FORMAT-SW
+           .
+       SUB-1070-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           IF      W-FORMAT-CSV
+               PERFORM SUB-2100-BUILD-CSV-ROW THRU SUB-2100-EXIT
+           ELSE
+               PERFORM SUB-2200-BUILD-FIXED-ROW THRU SUB-2200-EXIT
+           END-IF
+
+           PERFORM SUB-9900-WRITE-NAMADDEX THRU SUB-9900-EXIT
+
+           IF      W-RETURN-CODE = 0
+               PERFORM SUB-9600-READ-NAMADDIX-SEQ THRU SUB-9600-EXIT
+           END-IF
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2100-BUILD-CSV-ROW.
+      *-----------------------
+
+           MOVE SPACES             TO NAMADDEX-REC
+
+           STRING FUNCTION TRIM(NA-TAXID)       DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-PREFIX)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-FIRST-NAME)  DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-LAST-NAME)   DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-SUFFIX)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-STREET)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-CITY)        DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-STATE)       DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-ZIP-CODE)    DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-PHONE)       DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-EMAIL)       DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-EFFECTIVE-DATE)
+                                                 DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  NA-STATUS                     DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-M-STREET)    DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-M-CITY)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-M-STATE)     DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NA-M-ZIP-CODE)  DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  NA-ADDRESS-TYPE-USED          DELIMITED BY SIZE
+             INTO NAMADDEX-REC
+           END-STRING
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-2200-BUILD-FIXED-ROW.
+      *-------------------------
+
+           MOVE SPACES             TO NAMADDEX-REC
+           MOVE NAMADDIX-REC       TO NAMADDEX-REC(1 : LENGTH OF
+                                                        NAMADDIX-REC)
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           CLOSE NAMADDIX
+                 NAMADDEX
+
+           MOVE W-NAMADDIX-RECS    TO W-DISP-NUM
+           DISPLAY 'NAMADDIX records extracted: '
+                   W-DISP-NUM
+
+           DISPLAY 'NAMADDEXT completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9600-READ-NAMADDIX-SEQ.
+      *---------------------------
+
+           READ NAMADDIX NEXT
+               AT END
+                   SET  W-EOF      TO TRUE
+                   GO TO SUB-9600-EXIT
+           END-READ
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' reading NAMADDIX next record'
+               MOVE 30             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9600-EXIT.
+           EXIT.
+      /
+       SUB-9900-WRITE-NAMADDEX.
+      *------------------------
+
+           WRITE NAMADDEX-REC
+
+           IF      W-EX-FILE-STATUS-GOOD
+               ADD  1              TO W-NAMADDIX-RECS
+           ELSE
+               MOVE W-EX-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-EX-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' writing NAMADDEX'
+               MOVE 40             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9900-EXIT.
+           EXIT.
