@@ -0,0 +1,491 @@
+      *========================== NAMADDCMP ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Description: Compares the NAMADDIX built by the most recent
+      *              BLDFILES run against NAMADDPR, the full pre-
+      *              truncation snapshot BLDFILES's
+      *              SUB-1090-SNAPSHOT-CARRYFORWARD paragraph now
+      *              writes (in NA-TAXID order) immediately before
+      *              NAMADDIX is opened for output. Both files are
+      *              walked together in ascending NA-TAXID order, the
+      *              same classic sequential match/merge used
+      *              wherever two key-ordered files need to be
+      *              reconciled, and every NA-TAXID present in one
+      *              file but not the other, or present in both but
+      *              with different field content, is written to
+      *              Data\NAMEADDR.CompareExceptions.dat along with
+      *              summary counts.
+      *
+      *              Intended to run between BLDFILES finishing and
+      *              the new NAMADDIX/NAMADDRL being promoted live,
+      *              so an extract that silently dropped or mangled a
+      *              large number of taxpayers is caught before it
+      *              reaches production.
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 NAMADDCMP.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+           SELECT NAMADDPR         ASSIGN "Data\NAMEADDR.PriorIdx.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-PR-FILE-STATUS.
+
+           SELECT NAMADDIX         ASSIGN "Data\NAMEADDR.Idx.dat"
+                                   ORGANIZATION INDEXED
+                                   ACCESS DYNAMIC
+                                   RECORD KEY NA-TAXID
+                                                   IN NAMADDIX-REC
+                                   FILE STATUS W-FILE-STATUS.
+
+           SELECT NAMADDCX         ASSIGN
+                               "Data\NAMEADDR.CompareExceptions.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-CX-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  NAMADDPR.
+
+       01  NAMADDPR-REC.           COPY NAMEADDR.
+
+       FD  NAMADDIX.
+
+       01  NAMADDIX-REC.           COPY NAMEADDR.
+
+       FD  NAMADDCX.
+
+       01  NAMADDCX-REC            PIC X(100).
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-PR-RECS-READ          PIC 9(09)  COMP VALUE 0.
+       01  W-IX-RECS-READ          PIC 9(09)  COMP VALUE 0.
+       01  W-RECS-ADDED            PIC 9(09)  COMP VALUE 0.
+       01  W-RECS-REMOVED          PIC 9(09)  COMP VALUE 0.
+       01  W-RECS-CHANGED          PIC 9(09)  COMP VALUE 0.
+       01  W-RECS-UNCHANGED        PIC 9(09)  COMP VALUE 0.
+       01  W-RETURN-CODE           PIC S9(04) COMP VALUE 0.
+       01  W-DISP-NUM              PIC ZZZ,ZZZ,ZZ9.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-PR-EOF                            VALUE 'Y'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-IX-EOF                            VALUE 'Y'.
+
+       01  W-PR-FILE-STATUS        PIC X(02).
+           88  W-PR-FILE-STATUS-GOOD               VALUE '00'.
+
+       01  W-FILE-STATUS           PIC X(02).
+           88  W-FILE-STATUS-GOOD                  VALUE '00'.
+
+       01  W-CX-FILE-STATUS        PIC X(02).
+           88  W-CX-FILE-STATUS-GOOD               VALUE '00'.
+
+       01  W-ERROR-MSG             PIC X(22)       VALUE
+           '**** NAMADDCMP error: '.
+
+       01  W-FS-CONTROL.
+           COPY FILESTATL.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+      **** Report line images - each is built up in working storage
+      **** then moved as a whole to NAMADDCX-REC before it is written.
+
+       01  W-CX-HEADER-LINE.
+           05  FILLER              PIC X(08)       VALUE 'ACTION'.
+           05  FILLER              PIC X(14)       VALUE 'TAXID'.
+           05  FILLER              PIC X(37)       VALUE 'LAST NAME'.
+           05  FILLER              PIC X(25)       VALUE 'FIRST NAME'.
+
+       01  W-CX-DETAIL-LINE.
+           05  CX-ACTION           PIC X(08).
+           05  FILLER              PIC X(02)       VALUE SPACES.
+           05  CX-TAXID            PIC X(12).
+           05  FILLER              PIC X(02)       VALUE SPACES.
+           05  CX-LAST-NAME        PIC X(35).
+           05  FILLER              PIC X(02)       VALUE SPACES.
+           05  CX-FIRST-NAME       PIC X(25).
+
+       01  W-CX-SUMMARY-LINE.
+           05  FILLER              PIC X(20)       VALUE SPACES.
+           05  CX-SUMMARY-LABEL    PIC X(20).
+           05  CX-SUMMARY-COUNT    PIC ZZZ,ZZZ,ZZ9.
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO MAIN-EXIT
+           END-IF
+
+           PERFORM SUB-9600-READ-NAMADDPR-SEQ THRU SUB-9600-EXIT
+           PERFORM SUB-9700-READ-NAMADDIX-SEQ THRU SUB-9700-EXIT
+
+           PERFORM SUB-2000-COMPARE THRU SUB-2000-EXIT
+               UNTIL ( W-PR-EOF AND W-IX-EOF )
+               OR    W-RETURN-CODE NOT = 0
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           MOVE W-RETURN-CODE      TO RETURN-CODE
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'NAMADDCMP compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           OPEN INPUT  NAMADDPR
+
+           IF      NOT W-PR-FILE-STATUS-GOOD
+               MOVE W-PR-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY 'No prior NAMADDPR snapshot to compare against'
+                       ' - file status '
+                       W-PR-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+               MOVE 10             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN INPUT  NAMADDIX
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDIX'
+               MOVE 11             TO W-RETURN-CODE
+               CLOSE NAMADDPR
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN OUTPUT NAMADDCX
+
+           IF      NOT W-CX-FILE-STATUS-GOOD
+               MOVE W-CX-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-CX-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDCX'
+               MOVE 15             TO W-RETURN-CODE
+               CLOSE NAMADDPR
+                     NAMADDIX
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           MOVE W-CX-HEADER-LINE   TO NAMADDCX-REC
+           PERFORM SUB-9900-WRITE-NAMADDCX THRU SUB-9900-EXIT
+
+           MOVE LOW-VALUES         TO NA-TAXID IN NAMADDIX-REC
+
+           START NAMADDIX
+               KEY >= NA-TAXID IN NAMADDIX-REC
+           END-START
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' starting NAMADDIX'
+               MOVE 20             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-COMPARE.
+      *-----------------
+
+           EVALUATE TRUE
+               WHEN W-PR-EOF
+                   PERFORM SUB-2300-FLAG-ADDED THRU SUB-2300-EXIT
+                   PERFORM SUB-9700-READ-NAMADDIX-SEQ THRU
+                           SUB-9700-EXIT
+
+               WHEN W-IX-EOF
+                   PERFORM SUB-2200-FLAG-REMOVED THRU SUB-2200-EXIT
+                   PERFORM SUB-9600-READ-NAMADDPR-SEQ THRU
+                           SUB-9600-EXIT
+
+               WHEN NA-TAXID IN NAMADDPR-REC <
+                    NA-TAXID IN NAMADDIX-REC
+                   PERFORM SUB-2200-FLAG-REMOVED THRU SUB-2200-EXIT
+                   PERFORM SUB-9600-READ-NAMADDPR-SEQ THRU
+                           SUB-9600-EXIT
+
+               WHEN NA-TAXID IN NAMADDPR-REC >
+                    NA-TAXID IN NAMADDIX-REC
+                   PERFORM SUB-2300-FLAG-ADDED THRU SUB-2300-EXIT
+                   PERFORM SUB-9700-READ-NAMADDIX-SEQ THRU
+                           SUB-9700-EXIT
+
+               WHEN OTHER
+                   PERFORM SUB-2400-COMPARE-RECORD THRU SUB-2400-EXIT
+                   PERFORM SUB-9600-READ-NAMADDPR-SEQ THRU
+                           SUB-9600-EXIT
+                   PERFORM SUB-9700-READ-NAMADDIX-SEQ THRU
+                           SUB-9700-EXIT
+           END-EVALUATE
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2200-FLAG-REMOVED.
+      *----------------------
+
+           MOVE SPACES             TO W-CX-DETAIL-LINE
+           MOVE 'REMOVED'          TO CX-ACTION
+           MOVE NA-TAXID IN NAMADDPR-REC
+                                   TO CX-TAXID
+           MOVE NA-LAST-NAME IN NAMADDPR-REC
+                                   TO CX-LAST-NAME
+           MOVE NA-FIRST-NAME IN NAMADDPR-REC
+                                   TO CX-FIRST-NAME
+
+           MOVE W-CX-DETAIL-LINE   TO NAMADDCX-REC
+           PERFORM SUB-9900-WRITE-NAMADDCX THRU SUB-9900-EXIT
+
+           ADD  1                  TO W-RECS-REMOVED
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-2300-FLAG-ADDED.
+      *--------------------
+
+           MOVE SPACES             TO W-CX-DETAIL-LINE
+           MOVE 'ADDED'            TO CX-ACTION
+           MOVE NA-TAXID IN NAMADDIX-REC
+                                   TO CX-TAXID
+           MOVE NA-LAST-NAME IN NAMADDIX-REC
+                                   TO CX-LAST-NAME
+           MOVE NA-FIRST-NAME IN NAMADDIX-REC
+                                   TO CX-FIRST-NAME
+
+           MOVE W-CX-DETAIL-LINE   TO NAMADDCX-REC
+           PERFORM SUB-9900-WRITE-NAMADDCX THRU SUB-9900-EXIT
+
+           ADD  1                  TO W-RECS-ADDED
+           .
+       SUB-2300-EXIT.
+           EXIT.
+      /
+       SUB-2400-COMPARE-RECORD.
+      *------------------------
+
+           IF      NAMADDPR-REC NOT = NAMADDIX-REC
+               MOVE SPACES         TO W-CX-DETAIL-LINE
+               MOVE 'CHANGED'      TO CX-ACTION
+               MOVE NA-TAXID IN NAMADDIX-REC
+                                   TO CX-TAXID
+               MOVE NA-LAST-NAME IN NAMADDIX-REC
+                                   TO CX-LAST-NAME
+               MOVE NA-FIRST-NAME IN NAMADDIX-REC
+                                   TO CX-FIRST-NAME
+
+               MOVE W-CX-DETAIL-LINE
+                                   TO NAMADDCX-REC
+               PERFORM SUB-9900-WRITE-NAMADDCX THRU SUB-9900-EXIT
+
+               ADD  1              TO W-RECS-CHANGED
+           ELSE
+               ADD  1              TO W-RECS-UNCHANGED
+           END-IF
+           .
+       SUB-2400-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           PERFORM SUB-9800-WRITE-SUMMARY THRU SUB-9800-EXIT
+
+           CLOSE NAMADDPR
+                 NAMADDIX
+                 NAMADDCX
+
+           MOVE W-PR-RECS-READ     TO W-DISP-NUM
+           DISPLAY 'Prior NAMADDPR records read: '
+                   W-DISP-NUM
+
+           MOVE W-IX-RECS-READ     TO W-DISP-NUM
+           DISPLAY 'Current NAMADDIX records read: '
+                   W-DISP-NUM
+
+           MOVE W-RECS-ADDED       TO W-DISP-NUM
+           DISPLAY 'Records added:    '
+                   W-DISP-NUM
+
+           MOVE W-RECS-REMOVED     TO W-DISP-NUM
+           DISPLAY 'Records removed:  '
+                   W-DISP-NUM
+
+           MOVE W-RECS-CHANGED     TO W-DISP-NUM
+           DISPLAY 'Records changed:  '
+                   W-DISP-NUM
+
+           MOVE W-RECS-UNCHANGED   TO W-DISP-NUM
+           DISPLAY 'Records unchanged:'
+                   W-DISP-NUM
+
+           DISPLAY 'NAMADDCMP completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9600-READ-NAMADDPR-SEQ.
+      *---------------------------
+
+           READ NAMADDPR
+               AT END
+                   SET  W-PR-EOF   TO TRUE
+                   GO TO SUB-9600-EXIT
+           END-READ
+
+           IF      NOT W-PR-FILE-STATUS-GOOD
+               MOVE W-PR-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-PR-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' reading NAMADDPR'
+               MOVE 30             TO W-RETURN-CODE
+           ELSE
+               ADD  1              TO W-PR-RECS-READ
+           END-IF
+           .
+       SUB-9600-EXIT.
+           EXIT.
+      /
+       SUB-9700-READ-NAMADDIX-SEQ.
+      *---------------------------
+
+           READ NAMADDIX NEXT
+               AT END
+                   SET  W-IX-EOF   TO TRUE
+                   GO TO SUB-9700-EXIT
+           END-READ
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' reading NAMADDIX next record'
+               MOVE 31             TO W-RETURN-CODE
+           ELSE
+               ADD  1              TO W-IX-RECS-READ
+           END-IF
+           .
+       SUB-9700-EXIT.
+           EXIT.
+      /
+       SUB-9800-WRITE-SUMMARY.
+      *-----------------------
+
+           MOVE SPACES             TO NAMADDCX-REC
+           PERFORM SUB-9900-WRITE-NAMADDCX THRU SUB-9900-EXIT
+
+           MOVE SPACES             TO W-CX-SUMMARY-LINE
+           MOVE 'RECORDS ADDED:'   TO CX-SUMMARY-LABEL
+           MOVE W-RECS-ADDED       TO CX-SUMMARY-COUNT
+           MOVE W-CX-SUMMARY-LINE  TO NAMADDCX-REC
+           PERFORM SUB-9900-WRITE-NAMADDCX THRU SUB-9900-EXIT
+
+           MOVE SPACES             TO W-CX-SUMMARY-LINE
+           MOVE 'RECORDS REMOVED:' TO CX-SUMMARY-LABEL
+           MOVE W-RECS-REMOVED     TO CX-SUMMARY-COUNT
+           MOVE W-CX-SUMMARY-LINE  TO NAMADDCX-REC
+           PERFORM SUB-9900-WRITE-NAMADDCX THRU SUB-9900-EXIT
+
+           MOVE SPACES             TO W-CX-SUMMARY-LINE
+           MOVE 'RECORDS CHANGED:' TO CX-SUMMARY-LABEL
+           MOVE W-RECS-CHANGED     TO CX-SUMMARY-COUNT
+           MOVE W-CX-SUMMARY-LINE  TO NAMADDCX-REC
+           PERFORM SUB-9900-WRITE-NAMADDCX THRU SUB-9900-EXIT
+           .
+       SUB-9800-EXIT.
+           EXIT.
+      /
+       SUB-9900-WRITE-NAMADDCX.
+      *------------------------
+
+           WRITE NAMADDCX-REC
+
+           IF      NOT W-CX-FILE-STATUS-GOOD
+               MOVE W-CX-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-CX-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' writing NAMADDCX'
+               MOVE 40             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9900-EXIT.
+           EXIT.
