@@ -0,0 +1,418 @@
+      *========================== NAMADDMRG ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Description: Walks NAMADDIX by the NA-LAST-NAME alternate key
+      *              (the same key READIDX's SUB-2200-READ-SEQUENTIAL
+      *              already knows how to walk) and, within each
+      *              group of records sharing a last name, flags
+      *              pairs of different NA-TAXID records that also
+      *              share NA-ZIP-CODE and the first letter of
+      *              NA-FIRST-NAME as merge/purge candidates for
+      *              manual review - the pattern left behind when a
+      *              taxpayer gets re-registered under a corrected
+      *              tax ID.
+      *
+      *              A last-name group is held in a bounded working
+      *              storage table rather than the whole file, since
+      *              only records sharing one last name ever need to
+      *              be compared against each other.
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 NAMADDMRG.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+           SELECT NAMADDIX         ASSIGN "Data\NAMEADDR.Idx.dat"
+                                   ORGANIZATION INDEXED
+                                   ACCESS DYNAMIC
+                                   RECORD KEY NA-TAXID
+                                   ALTERNATE KEY NA-LAST-NAME
+                                       WITH DUPLICATES
+                                   FILE STATUS W-FILE-STATUS.
+
+           SELECT NAMADDMG         ASSIGN "Data\NAMEADDR.MergePurge.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-MG-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  NAMADDIX.
+
+       01  NAMADDIX-REC.           COPY NAMEADDR.
+
+       FD  NAMADDMG.
+
+       01  NAMADDMG-REC            PIC X(100).
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-NAMADDIX-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-CANDIDATES-FOUND      PIC 9(09)  COMP VALUE 0.
+       01  W-RETURN-CODE           PIC S9(04) COMP VALUE 0.
+       01  W-DISP-NUM              PIC ZZ,ZZ9.
+
+       01  W-CURRENT-LAST-NAME     PIC X(35)       VALUE SPACES.
+
+       01  W-GROUP-COUNT           PIC 9(05)  COMP VALUE 0.
+       01  W-GROUP-MAX             PIC 9(05)  COMP VALUE 500.
+
+       01  W-GROUP-TABLE.
+           05  W-GROUP-ENTRY                       OCCURS 500
+                                                   INDEXED W-GRP-IX1
+                                                           W-GRP-IX2.
+               10  W-GRP-TAXID     PIC X(12).
+               10  W-GRP-FIRST-NAME
+                                   PIC X(25).
+               10  W-GRP-ZIP-CODE  PIC X(10).
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-EOF                               VALUE 'Y'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-GROUP-OVERFLOWED     VALUE 'Y'    WHEN SET TO FALSE
+                                                    IS 'N'.
+
+       01  W-FILE-STATUS           PIC X(02).
+           88  W-FILE-STATUS-GOOD                  VALUE '00'.
+
+       01  W-MG-FILE-STATUS        PIC X(02).
+           88  W-MG-FILE-STATUS-GOOD               VALUE '00'.
+
+       01  W-ERROR-MSG             PIC X(22)       VALUE
+           '**** NAMADDMRG error: '.
+
+       01  W-FS-CONTROL.
+           COPY FILESTATL.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-MRG-HEADER-LINE.
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  FILLER              PIC X(20)       VALUE
+               'LAST NAME'.
+           05  FILLER              PIC X(13)       VALUE
+               'TAXID 1'.
+           05  FILLER              PIC X(16)       VALUE
+               'FIRST 1'.
+           05  FILLER              PIC X(13)       VALUE
+               'TAXID 2'.
+           05  FILLER              PIC X(16)       VALUE
+               'FIRST 2'.
+           05  FILLER              PIC X(10)       VALUE
+               'ZIP'.
+
+       01  W-MRG-DETAIL-LINE.
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  MG-LAST-NAME        PIC X(20).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  MG-TAXID-1          PIC X(12).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  MG-FIRST-1          PIC X(15).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  MG-TAXID-2          PIC X(12).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  MG-FIRST-2          PIC X(15).
+           05  FILLER              PIC X(01)       VALUE SPACE.
+           05  MG-ZIP              PIC X(10).
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO MAIN-EXIT
+           END-IF
+
+           PERFORM SUB-9600-READ-NAMADDIX-SEQ THRU SUB-9600-EXIT
+
+           PERFORM SUB-2000-PROCESS-GROUP THRU SUB-2000-EXIT
+               UNTIL W-EOF
+               OR    W-RETURN-CODE NOT = 0
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           MOVE W-RETURN-CODE      TO RETURN-CODE
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'NAMADDMRG compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           OPEN INPUT  NAMADDIX
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDIX'
+               MOVE 10             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN OUTPUT NAMADDMG
+
+           IF      NOT W-MG-FILE-STATUS-GOOD
+               MOVE W-MG-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-MG-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDMG'
+               MOVE 15             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           MOVE W-MRG-HEADER-LINE  TO NAMADDMG-REC
+           PERFORM SUB-9900-WRITE-NAMADDMG THRU SUB-9900-EXIT
+
+           MOVE LOW-VALUES         TO NA-LAST-NAME
+
+           START NAMADDIX
+               KEY >= NA-LAST-NAME
+           END-START
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' starting NAMADDIX'
+               MOVE 20             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS-GROUP.
+      *-----------------------
+
+           MOVE NA-LAST-NAME       TO W-CURRENT-LAST-NAME
+           MOVE 0                  TO W-GROUP-COUNT
+           SET  W-GROUP-OVERFLOWED TO FALSE
+
+           PERFORM SUB-2100-ADD-TO-GROUP THRU SUB-2100-EXIT
+               UNTIL W-EOF
+               OR    NA-LAST-NAME NOT = W-CURRENT-LAST-NAME
+               OR    W-RETURN-CODE NOT = 0
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO SUB-2000-EXIT
+           END-IF
+
+           PERFORM SUB-2200-SCAN-GROUP-FOR-DUPES THRU SUB-2200-EXIT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2100-ADD-TO-GROUP.
+      *----------------------
+
+           IF      W-GROUP-COUNT < W-GROUP-MAX
+               ADD  1              TO W-GROUP-COUNT
+               SET  W-GRP-IX1      TO W-GROUP-COUNT
+               MOVE NA-TAXID       TO W-GRP-TAXID(W-GRP-IX1)
+               MOVE NA-FIRST-NAME  TO W-GRP-FIRST-NAME(W-GRP-IX1)
+               MOVE NA-ZIP-CODE    TO W-GRP-ZIP-CODE(W-GRP-IX1)
+           ELSE
+               IF      NOT W-GROUP-OVERFLOWED
+                   SET  W-GROUP-OVERFLOWED
+                                   TO TRUE
+                   DISPLAY W-ERROR-MSG
+                           'Last name '
+                           W-CURRENT-LAST-NAME
+                           ' has more than '
+                           W-GROUP-MAX
+                           ' records - excess skipped'
+               END-IF
+           END-IF
+
+           ADD  1                  TO W-NAMADDIX-RECS
+
+           PERFORM SUB-9600-READ-NAMADDIX-SEQ THRU SUB-9600-EXIT
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-2200-SCAN-GROUP-FOR-DUPES.
+      *------------------------------
+
+           IF      W-GROUP-COUNT < 2
+               GO TO SUB-2200-EXIT
+           END-IF
+
+           PERFORM SUB-2210-SCAN-OUTER THRU SUB-2210-EXIT
+               VARYING W-GRP-IX1 FROM 1 BY 1
+               UNTIL W-GRP-IX1 > W-GROUP-COUNT
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-2210-SCAN-OUTER.
+      *---------------------
+
+           PERFORM SUB-2220-SCAN-INNER THRU SUB-2220-EXIT
+               VARYING W-GRP-IX2 FROM 1 BY 1
+               UNTIL W-GRP-IX2 > W-GROUP-COUNT
+           .
+       SUB-2210-EXIT.
+           EXIT.
+      /
+       SUB-2220-SCAN-INNER.
+      *---------------------
+
+           IF      W-GRP-IX2 > W-GRP-IX1
+               IF      W-GRP-ZIP-CODE(W-GRP-IX1) NOT = SPACES
+                   AND W-GRP-ZIP-CODE(W-GRP-IX1)
+                                   = W-GRP-ZIP-CODE(W-GRP-IX2)
+                   AND W-GRP-TAXID(W-GRP-IX1)
+                               NOT = W-GRP-TAXID(W-GRP-IX2)
+                   AND W-GRP-FIRST-NAME(W-GRP-IX1)(1 : 1)
+                               = W-GRP-FIRST-NAME(W-GRP-IX2)(1 : 1)
+                   PERFORM SUB-9800-WRITE-CANDIDATE THRU SUB-9800-EXIT
+               END-IF
+           END-IF
+           .
+       SUB-2220-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           CLOSE NAMADDIX
+                 NAMADDMG
+
+           MOVE W-NAMADDIX-RECS    TO W-DISP-NUM
+           DISPLAY 'NAMADDIX records scanned:      '
+                   W-DISP-NUM
+
+           MOVE W-CANDIDATES-FOUND TO W-DISP-NUM
+           DISPLAY 'Merge/purge candidates found:  '
+                   W-DISP-NUM
+
+           DISPLAY 'NAMADDMRG completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9600-READ-NAMADDIX-SEQ.
+      *---------------------------
+
+           READ NAMADDIX NEXT
+               AT END
+                   SET  W-EOF      TO TRUE
+                   GO TO SUB-9600-EXIT
+           END-READ
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' reading NAMADDIX next record'
+               MOVE 30             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9600-EXIT.
+           EXIT.
+      /
+       SUB-9800-WRITE-CANDIDATE.
+      *-------------------------
+
+           MOVE SPACES             TO W-MRG-DETAIL-LINE
+           MOVE W-CURRENT-LAST-NAME
+                                   TO MG-LAST-NAME
+           MOVE W-GRP-TAXID(W-GRP-IX1)
+                                   TO MG-TAXID-1
+           MOVE W-GRP-FIRST-NAME(W-GRP-IX1)
+                                   TO MG-FIRST-1
+           MOVE W-GRP-TAXID(W-GRP-IX2)
+                                   TO MG-TAXID-2
+           MOVE W-GRP-FIRST-NAME(W-GRP-IX2)
+                                   TO MG-FIRST-2
+           MOVE W-GRP-ZIP-CODE(W-GRP-IX1)
+                                   TO MG-ZIP
+
+           MOVE W-MRG-DETAIL-LINE  TO NAMADDMG-REC
+
+           PERFORM SUB-9900-WRITE-NAMADDMG THRU SUB-9900-EXIT
+
+           ADD  1                  TO W-CANDIDATES-FOUND
+           .
+       SUB-9800-EXIT.
+           EXIT.
+      /
+       SUB-9900-WRITE-NAMADDMG.
+      *------------------------
+
+           WRITE NAMADDMG-REC
+
+           IF      NOT W-MG-FILE-STATUS-GOOD
+               MOVE W-MG-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-MG-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' writing NAMADDMG'
+               MOVE 40             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9900-EXIT.
+           EXIT.
