@@ -0,0 +1,457 @@
+      *========================== NAMADDARC ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Description: Reads NAMADDIX sequentially by NA-TAXID and, for
+      *              every record marked NA-STATUS-INACTIVE whose
+      *              NA-EFFECTIVE-DATE is older than the configurable
+      *              retention period, copies it to
+      *              Data\NAMEADDR.History.dat and removes it from
+      *              the live NAMADDIX and NAMADDRL files, so inactive
+      *              taxpayers older than the retention window don't
+      *              sit in the live files forever but are never
+      *              simply discarded.
+      *
+      *              NA-EFFECTIVE-DATE is maintained as the date of
+      *              the last add or change to a record, not
+      *              specifically the date a record became inactive,
+      *              so a record's retention clock is measured from
+      *              its last maintenance activity rather than from
+      *              the moment it was flagged inactive - the closest
+      *              approximation available without a separate
+      *              status-change date on NAMEADDR.
+      *
+      *              Argument 1 is the retention period in days (a
+      *              record must have been inactive, by
+      *              NA-EFFECTIVE-DATE, for at least this many days
+      *              to be archived). Defaults to 365 if omitted or
+      *              non-numeric.
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      * 2026-08-09  0.2      Add the NA-LAST-NAME/NA-STATE/NA-ZIP-CODE
+      *                      ALTERNATE KEY clauses already declared by
+      *                      BLDFILES/READIDX against the same
+      *                      physical file - GnuCOBOL's indexed-file
+      *                      runtime maintains a program's alternate
+      *                      indexes only when that program's own
+      *                      SELECT declares them, so DELETE NAMADDIX
+      *                      here was leaving the 3 alternate indexes
+      *                      stale
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 NAMADDARC.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+           SELECT NAMADDIX         ASSIGN "Data\NAMEADDR.Idx.dat"
+                                   ORGANIZATION INDEXED
+                                   ACCESS DYNAMIC
+                                   RECORD KEY NA-TAXID
+                                   ALTERNATE KEY NA-LAST-NAME
+                                       WITH DUPLICATES
+                                   ALTERNATE KEY NA-STATE
+                                       WITH DUPLICATES
+                                   ALTERNATE KEY NA-ZIP-CODE
+                                       WITH DUPLICATES
+                                   FILE STATUS W-FILE-STATUS.
+
+           SELECT NAMADDRL         ASSIGN "Data\NAMEADDR.Rel.dat"
+                                   ORGANIZATION RELATIVE
+                                   ACCESS DYNAMIC
+                                   RELATIVE KEY W-NAMADDRL-KEY
+                                   FILE STATUS W-RL-FILE-STATUS.
+
+           SELECT NAMADDHS         ASSIGN "Data\NAMEADDR.History.dat"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-HS-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  NAMADDIX.
+
+       01  NAMADDIX-REC.           COPY NAMEADDR.
+
+       FD  NAMADDRL.
+
+       01  NAMADDRL-REC.           COPY NAMEADDR.
+
+       FD  NAMADDHS.
+
+       01  NAMADDHS-REC            PIC X(340).
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-NAMADDIX-RECS         PIC 9(09)  COMP VALUE 0.
+       01  W-NAMADDIX-ARCHIVED     PIC 9(09)  COMP VALUE 0.
+       01  W-NAMADDRL-KEY          PIC 9(09)  COMP VALUE 0.
+       01  W-RETURN-CODE           PIC S9(04) COMP VALUE 0.
+       01  W-DISP-NUM              PIC ZZ,ZZ9.
+
+       01  W-RETENTION-ARG         PIC X(05).
+       01  W-RETENTION-DAYS        PIC 9(05)  COMP VALUE 365.
+
+       01  W-TODAY-DATE            PIC X(08).
+       01  W-TODAY-DATE-NUM        PIC 9(08).
+       01  W-TODAY-INTEGER         PIC S9(09) COMP.
+       01  W-CUTOFF-INTEGER        PIC S9(09) COMP.
+       01  W-EFF-DATE-NUM          PIC 9(08).
+       01  W-EFF-INTEGER           PIC S9(09) COMP.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-EOF                               VALUE 'Y'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-FOUND-NAMADDRL                    VALUE 'Y'.
+           88  W-NOT-FOUND-NAMADDRL                VALUE 'N'.
+
+       01  W-ARCHIVE-SW            PIC X(01)       VALUE 'N'.
+           88  W-ARCHIVE-THIS-REC                  VALUE 'Y'.
+           88  W-DO-NOT-ARCHIVE-REC                VALUE 'N'.
+
+       01  W-FILE-STATUS           PIC X(02).
+           88  W-FILE-STATUS-GOOD                  VALUE '00'.
+           88  W-FILE-STATUS-NOT-FOUND             VALUE '23'.
+
+       01  W-RL-FILE-STATUS        PIC X(02).
+           88  W-RL-FILE-STATUS-GOOD               VALUE '00'.
+
+       01  W-HS-FILE-STATUS        PIC X(02).
+           88  W-HS-FILE-STATUS-GOOD               VALUE '00'.
+
+       01  W-ERROR-MSG             PIC X(22)       VALUE
+           '**** NAMADDARC error: '.
+
+       01  W-FS-CONTROL.
+           COPY FILESTATL.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      W-RETURN-CODE NOT = 0
+               GO TO MAIN-EXIT
+           END-IF
+
+           PERFORM SUB-9600-READ-NAMADDIX-SEQ THRU SUB-9600-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+               UNTIL W-EOF
+               OR    W-RETURN-CODE NOT = 0
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           MOVE W-RETURN-CODE      TO RETURN-CODE
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'NAMADDARC compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1040-GET-RETENTION-ARG THRU SUB-1040-EXIT
+
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                   TO W-TODAY-DATE
+
+           MOVE W-TODAY-DATE       TO W-TODAY-DATE-NUM
+           COMPUTE W-TODAY-INTEGER = FUNCTION
+                                   INTEGER-OF-DATE(W-TODAY-DATE-NUM)
+           COMPUTE W-CUTOFF-INTEGER = W-TODAY-INTEGER
+                                     - W-RETENTION-DAYS
+
+           OPEN I-O    NAMADDIX
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDIX'
+               MOVE 10             TO W-RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN I-O    NAMADDRL
+
+           IF      NOT W-RL-FILE-STATUS-GOOD
+               MOVE W-RL-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-RL-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDRL'
+               MOVE 11             TO W-RETURN-CODE
+               CLOSE NAMADDIX
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN OUTPUT NAMADDHS
+
+           IF      NOT W-HS-FILE-STATUS-GOOD
+               MOVE W-HS-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-HS-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening NAMADDHS'
+               MOVE 12             TO W-RETURN-CODE
+               CLOSE NAMADDIX
+                     NAMADDRL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           MOVE LOW-VALUES         TO NA-TAXID IN NAMADDIX-REC
+
+           START NAMADDIX
+               KEY >= NA-TAXID IN NAMADDIX-REC
+           END-START
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' starting NAMADDIX'
+               MOVE 20             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1040-GET-RETENTION-ARG.
+      *---------------------------
+
+           DISPLAY 1               UPON ARGUMENT-NUMBER
+
+           ACCEPT W-RETENTION-ARG
+                                   FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   GO TO SUB-1040-EXIT
+           END-ACCEPT
+
+           IF      W-RETENTION-ARG IS NUMERIC
+               MOVE W-RETENTION-ARG
+                                   TO W-RETENTION-DAYS
+           END-IF
+           .
+       SUB-1040-EXIT.
+           DISPLAY 'Retention period, in days: '
+                   W-RETENTION-DAYS
+           .
+       SUB-2000-PROCESS.
+      *-----------------
+
+           SET  W-DO-NOT-ARCHIVE-REC
+                                   TO TRUE
+
+           IF      NA-STATUS-INACTIVE IN NAMADDIX-REC
+               AND NA-EFFECTIVE-DATE IN NAMADDIX-REC NOT = SPACES
+               MOVE NA-EFFECTIVE-DATE IN NAMADDIX-REC
+                                   TO W-EFF-DATE-NUM
+               COMPUTE W-EFF-INTEGER = FUNCTION
+                                   INTEGER-OF-DATE(W-EFF-DATE-NUM)
+
+               IF      W-EFF-INTEGER NOT > W-CUTOFF-INTEGER
+                   SET  W-ARCHIVE-THIS-REC
+                                   TO TRUE
+               END-IF
+           END-IF
+
+           IF      W-ARCHIVE-THIS-REC
+               PERFORM SUB-2100-ARCHIVE-NAMADDIX THRU SUB-2100-EXIT
+           END-IF
+
+           IF      W-RETURN-CODE = 0
+               PERFORM SUB-9600-READ-NAMADDIX-SEQ THRU SUB-9600-EXIT
+           END-IF
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2100-ARCHIVE-NAMADDIX.
+      *--------------------------
+
+           MOVE SPACES             TO NAMADDHS-REC
+           MOVE NAMADDIX-REC       TO NAMADDHS-REC(1 : LENGTH OF
+                                                        NAMADDIX-REC)
+
+           WRITE NAMADDHS-REC
+
+           IF      NOT W-HS-FILE-STATUS-GOOD
+               MOVE W-HS-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-HS-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' writing NAMADDHS'
+               MOVE 40             TO W-RETURN-CODE
+               GO TO SUB-2100-EXIT
+           END-IF
+
+           DELETE NAMADDIX RECORD
+
+           IF      NOT W-FILE-STATUS-GOOD
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' deleting NAMADDIX-REC'
+               MOVE 41             TO W-RETURN-CODE
+               GO TO SUB-2100-EXIT
+           END-IF
+
+           PERFORM SUB-9450-FIND-NAMADDRL-BY-TAXID THRU SUB-9450-EXIT
+
+           IF      W-FOUND-NAMADDRL
+               DELETE NAMADDRL RECORD
+
+               IF      NOT W-RL-FILE-STATUS-GOOD
+                   MOVE W-RL-FILE-STATUS TO FS-STATUS-CODE
+                   CALL 'FILESTAT' USING W-FS-CONTROL
+                   DISPLAY W-ERROR-MSG
+                           'File status '
+                           W-RL-FILE-STATUS
+                           ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                           ' deleting NAMADDRL-REC'
+                   MOVE 42         TO W-RETURN-CODE
+                   GO TO SUB-2100-EXIT
+               END-IF
+           END-IF
+
+           ADD  1                  TO W-NAMADDIX-ARCHIVED
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           CLOSE NAMADDIX
+                 NAMADDRL
+                 NAMADDHS
+
+           MOVE W-NAMADDIX-RECS    TO W-DISP-NUM
+           DISPLAY 'NAMADDIX records scanned: '
+                   W-DISP-NUM
+
+           MOVE W-NAMADDIX-ARCHIVED
+                                   TO W-DISP-NUM
+           DISPLAY 'NAMADDIX records archived: '
+                   W-DISP-NUM
+
+           DISPLAY 'NAMADDARC completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9450-FIND-NAMADDRL-BY-TAXID.
+      *--------------------------------
+
+      **** NAMADDRL has no key of its own on NA-TAXID, so the matching
+      **** relative record is located with a sequential scan from the
+      **** front of the file, the same approach BLDFILES's
+      **** maintenance-mode change/delete transactions use.
+
+           SET  W-NOT-FOUND-NAMADDRL
+                                   TO TRUE
+
+           START NAMADDRL
+               FIRST
+           END-START
+
+           PERFORM UNTIL W-FOUND-NAMADDRL
+               READ NAMADDRL NEXT
+                   AT END
+                       GO TO SUB-9450-EXIT
+               END-READ
+
+               IF      NA-TAXID IN NAMADDRL-REC
+                               = NA-TAXID IN NAMADDIX-REC
+                   SET  W-FOUND-NAMADDRL
+                                   TO TRUE
+               END-IF
+           END-PERFORM
+           .
+       SUB-9450-EXIT.
+           EXIT.
+      /
+       SUB-9600-READ-NAMADDIX-SEQ.
+      *---------------------------
+
+           READ NAMADDIX NEXT
+               AT END
+                   SET  W-EOF      TO TRUE
+                   GO TO SUB-9600-EXIT
+           END-READ
+
+           IF      W-FILE-STATUS-GOOD
+               ADD  1              TO W-NAMADDIX-RECS
+           ELSE
+               MOVE W-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' reading NAMADDIX next record'
+               MOVE 30             TO W-RETURN-CODE
+           END-IF
+           .
+       SUB-9600-EXIT.
+           EXIT.
