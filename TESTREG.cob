@@ -0,0 +1,456 @@
+      *=========================== TESTREG ============================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Description: Automated regression driver for the BLDFILES /
+      *              READIDX / READREL / TRNSLATT chain. Each program
+      *              is run, via CALL "SYSTEM", exactly as it would be
+      *              run by hand from a command prompt, against a
+      *              small fixed reference dataset kept under
+      *              Data\Regression, with its console output
+      *              redirected to an "actual" file. That actual file
+      *              is then compared, line by line, against an
+      *              "expected" file for the same step, and a PASS/
+      *              FAIL is reported for each of the four steps so a
+      *              change to any of those programs can be proven
+      *              not to have altered their behavior before it
+      *              reaches production.
+      *
+      *              Like every other file under Data\, the reference
+      *              dataset and the 4 expected-output files are
+      *              operational fixtures, not part of the source
+      *              tree - Data\Regression\NAMEADDR.Seq.dat,
+      *              Data\Regression\READIDX.Input.dat and
+      *              Data\Regression\READREL.Input.dat (the two
+      *              scripts of console responses steps 2 and 3 pipe
+      *              in on STDIN) and the 4 Data\Regression\*.
+      *              Expected.dat files must be provisioned once,
+      *              by hand, before the first run. SUB-2900-COMPARE-
+      *              OUTPUT fails a step with a FILESTAT-translated
+      *              message rather than aborting if any of them is
+      *              missing.
+      *
+      *              Step 1, BLDFILES, loads
+      *              Data\Regression\NAMEADDR.Seq.dat into a private
+      *              NAMADDIX/NAMADDRL pair under Data\Regression (the
+      *              environment-variable path overrides added for
+      *              this purpose keep this run from touching the
+      *              production files).
+      *
+      *              Step 4, TRNSLATT, is run in its 'R' round-trip
+      *              self-check mode against its own existing TESTIN/
+      *              TABLEFILE/TABLEFILE2 demo files.
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  0.1      First release
+      * 2026-08-09  0.2      Correct the header comment's claim that
+      *                      the expected-output files are "checked-
+      *                      in" - no Data\... file is ever committed
+      *                      to source control in this system, and
+      *                      these are no exception; they are
+      *                      provisioned fixtures the operator must
+      *                      supply, exactly like Data\Regression\
+      *                      NAMEADDR.Seq.dat itself
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 TESTREG.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+           SELECT CMPACT           ASSIGN TO W-CMP-ACTUAL-PATH
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-ACT-FILE-STATUS.
+
+           SELECT CMPEXP           ASSIGN TO W-CMP-EXPECTED-PATH
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS W-EXP-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  CMPACT.
+
+       01  CMPACT-REC              PIC X(200).
+
+       FD  CMPEXP.
+
+       01  CMPEXP-REC              PIC X(200).
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-RETURN-CODE           PIC S9(04) COMP VALUE 0.
+       01  W-STEP-RETURN-CODE      PIC S9(04) COMP VALUE 0.
+       01  W-COMMAND-LINE          PIC X(150)      VALUE SPACES.
+
+       01  W-CMP-ACTUAL-PATH       PIC X(80).
+       01  W-CMP-EXPECTED-PATH     PIC X(80).
+       01  W-CMP-STEP-NAME         PIC X(10).
+       01  W-CMP-LINES             PIC 9(09)  COMP.
+       01  W-CMP-DIFFS             PIC 9(09)  COMP.
+       01  W-DISP-NUM              PIC ZZ,ZZ9.
+
+       01  W-STEPS-PASSED          PIC 9(02)  COMP VALUE 0.
+       01  W-STEPS-FAILED          PIC 9(02)  COMP VALUE 0.
+
+       01  W-ACT-FILE-STATUS       PIC X(02).
+           88  W-ACT-FILE-STATUS-GOOD              VALUE '00'.
+
+       01  W-EXP-FILE-STATUS       PIC X(02).
+           88  W-EXP-FILE-STATUS-GOOD               VALUE '00'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-ACT-EOF                           VALUE 'Y'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-EXP-EOF                           VALUE 'Y'.
+
+       01  W-ERROR-MSG             PIC X(21)       VALUE
+           '**** TESTREG error: '.
+
+       01  W-FS-CONTROL.
+           COPY FILESTATL.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2100-RUN-BLDFILES THRU SUB-2100-EXIT
+           PERFORM SUB-2200-RUN-READIDX  THRU SUB-2200-EXIT
+           PERFORM SUB-2300-RUN-READREL  THRU SUB-2300-EXIT
+           PERFORM SUB-2400-RUN-TRNSLATT THRU SUB-2400-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           MOVE W-RETURN-CODE      TO RETURN-CODE
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'TESTREG compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           DISPLAY 'TESTREG starting regression run'
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2100-RUN-BLDFILES.
+      *----------------------
+
+           DISPLAY 'TESTREG step 1: starting BLDFILES'
+
+           DISPLAY 'NAMADDSQ_PATH'      UPON ENVIRONMENT-NAME
+           DISPLAY 'Data\Regression\NAMEADDR.Seq.dat'
+                                        UPON ENVIRONMENT-VALUE
+
+           DISPLAY 'NAMADDIX_PATH'      UPON ENVIRONMENT-NAME
+           DISPLAY 'Data\Regression\NAMEADDR.Idx.dat'
+                                        UPON ENVIRONMENT-VALUE
+
+           DISPLAY 'NAMADDRL_PATH'      UPON ENVIRONMENT-NAME
+           DISPLAY 'Data\Regression\NAMEADDR.Rel.dat'
+                                        UPON ENVIRONMENT-VALUE
+
+           MOVE SPACES             TO W-COMMAND-LINE
+           STRING 'BLDFILES > Data\Regression\BLDFILES.Actual.dat'
+                                            DELIMITED BY SIZE
+             INTO W-COMMAND-LINE
+           END-STRING
+
+           CALL 'SYSTEM' USING W-COMMAND-LINE
+           MOVE RETURN-CODE        TO W-STEP-RETURN-CODE
+
+           IF      W-STEP-RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       'BLDFILES returned code '
+                       W-STEP-RETURN-CODE
+           END-IF
+
+           MOVE 'BLDFILES'         TO W-CMP-STEP-NAME
+           MOVE 'Data\Regression\BLDFILES.Actual.dat'
+                                   TO W-CMP-ACTUAL-PATH
+           MOVE 'Data\Regression\BLDFILES.Expected.dat'
+                                   TO W-CMP-EXPECTED-PATH
+
+           PERFORM SUB-2900-COMPARE-OUTPUT THRU SUB-2900-EXIT
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-2200-RUN-READIDX.
+      *----------------------
+
+           DISPLAY 'TESTREG step 2: starting READIDX'
+
+           DISPLAY 'NAMADDIX_PATH'      UPON ENVIRONMENT-NAME
+           DISPLAY 'Data\Regression\NAMEADDR.Idx.dat'
+                                        UPON ENVIRONMENT-VALUE
+
+           MOVE SPACES             TO W-COMMAND-LINE
+           STRING 'READIDX < Data\Regression\READIDX.Input.dat'
+                  ' > Data\Regression\READIDX.Actual.dat'
+                                            DELIMITED BY SIZE
+             INTO W-COMMAND-LINE
+           END-STRING
+
+           CALL 'SYSTEM' USING W-COMMAND-LINE
+           MOVE RETURN-CODE        TO W-STEP-RETURN-CODE
+
+           IF      W-STEP-RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       'READIDX returned code '
+                       W-STEP-RETURN-CODE
+           END-IF
+
+           MOVE 'READIDX'          TO W-CMP-STEP-NAME
+           MOVE 'Data\Regression\READIDX.Actual.dat'
+                                   TO W-CMP-ACTUAL-PATH
+           MOVE 'Data\Regression\READIDX.Expected.dat'
+                                   TO W-CMP-EXPECTED-PATH
+
+           PERFORM SUB-2900-COMPARE-OUTPUT THRU SUB-2900-EXIT
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-2300-RUN-READREL.
+      *----------------------
+
+           DISPLAY 'TESTREG step 3: starting READREL'
+
+           DISPLAY 'NAMADDRL_PATH'      UPON ENVIRONMENT-NAME
+           DISPLAY 'Data\Regression\NAMEADDR.Rel.dat'
+                                        UPON ENVIRONMENT-VALUE
+
+           MOVE SPACES             TO W-COMMAND-LINE
+           STRING 'READREL < Data\Regression\READREL.Input.dat'
+                  ' > Data\Regression\READREL.Actual.dat'
+                                            DELIMITED BY SIZE
+             INTO W-COMMAND-LINE
+           END-STRING
+
+           CALL 'SYSTEM' USING W-COMMAND-LINE
+           MOVE RETURN-CODE        TO W-STEP-RETURN-CODE
+
+           IF      W-STEP-RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       'READREL returned code '
+                       W-STEP-RETURN-CODE
+           END-IF
+
+           MOVE 'READREL'          TO W-CMP-STEP-NAME
+           MOVE 'Data\Regression\READREL.Actual.dat'
+                                   TO W-CMP-ACTUAL-PATH
+           MOVE 'Data\Regression\READREL.Expected.dat'
+                                   TO W-CMP-EXPECTED-PATH
+
+           PERFORM SUB-2900-COMPARE-OUTPUT THRU SUB-2900-EXIT
+           .
+       SUB-2300-EXIT.
+           EXIT.
+      /
+       SUB-2400-RUN-TRNSLATT.
+      *----------------------
+
+           DISPLAY 'TESTREG step 4: starting TRNSLATT'
+
+           MOVE SPACES             TO W-COMMAND-LINE
+           STRING 'TRNSLATT R > Data\Regression\TRNSLATT.Actual.dat'
+                                            DELIMITED BY SIZE
+             INTO W-COMMAND-LINE
+           END-STRING
+
+           CALL 'SYSTEM' USING W-COMMAND-LINE
+           MOVE RETURN-CODE        TO W-STEP-RETURN-CODE
+
+           IF      W-STEP-RETURN-CODE NOT = 0
+               DISPLAY W-ERROR-MSG
+                       'TRNSLATT returned code '
+                       W-STEP-RETURN-CODE
+           END-IF
+
+           MOVE 'TRNSLATT'         TO W-CMP-STEP-NAME
+           MOVE 'Data\Regression\TRNSLATT.Actual.dat'
+                                   TO W-CMP-ACTUAL-PATH
+           MOVE 'Data\Regression\TRNSLATT.Expected.dat'
+                                   TO W-CMP-EXPECTED-PATH
+
+           PERFORM SUB-2900-COMPARE-OUTPUT THRU SUB-2900-EXIT
+           .
+       SUB-2400-EXIT.
+           EXIT.
+      /
+       SUB-2900-COMPARE-OUTPUT.
+      *------------------------
+
+      **** Caller has already set W-CMP-STEP-NAME, W-CMP-ACTUAL-PATH,
+      **** and W-CMP-EXPECTED-PATH before this is performed. Compares
+      **** the two LINE SEQUENTIAL files record for record and
+      **** displays a PASS/FAIL line for the step.
+
+           MOVE 0                  TO W-CMP-LINES
+                                      W-CMP-DIFFS
+
+           OPEN INPUT  CMPACT
+
+           IF      NOT W-ACT-FILE-STATUS-GOOD
+               MOVE W-ACT-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-ACT-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening ' FUNCTION TRIM(W-CMP-ACTUAL-PATH)
+               ADD  1              TO W-STEPS-FAILED
+               GO TO SUB-2900-EXIT
+           END-IF
+
+           OPEN INPUT  CMPEXP
+
+           IF      NOT W-EXP-FILE-STATUS-GOOD
+               MOVE W-EXP-FILE-STATUS TO FS-STATUS-CODE
+               CALL 'FILESTAT' USING W-FS-CONTROL
+               DISPLAY W-ERROR-MSG
+                       'File status '
+                       W-EXP-FILE-STATUS
+                       ' (' FUNCTION TRIM(FS-STATUS-TEXT) ')'
+                       ' opening ' FUNCTION TRIM(W-CMP-EXPECTED-PATH)
+               CLOSE CMPACT
+               ADD  1              TO W-STEPS-FAILED
+               GO TO SUB-2900-EXIT
+           END-IF
+
+           PERFORM SUB-2910-READ-ACTUAL   THRU SUB-2910-EXIT
+           PERFORM SUB-2920-READ-EXPECTED THRU SUB-2920-EXIT
+
+           PERFORM SUB-2930-COMPARE-ONE THRU SUB-2930-EXIT
+               UNTIL W-ACT-EOF AND W-EXP-EOF
+
+           CLOSE CMPACT
+                 CMPEXP
+
+           IF      W-CMP-DIFFS = 0
+               ADD  1              TO W-STEPS-PASSED
+               MOVE W-CMP-LINES    TO W-DISP-NUM
+               DISPLAY 'TESTREG ' FUNCTION TRIM(W-CMP-STEP-NAME)
+                       ': PASS (' W-DISP-NUM ' lines compared)'
+           ELSE
+               ADD  1              TO W-STEPS-FAILED
+               MOVE W-CMP-DIFFS    TO W-DISP-NUM
+               DISPLAY 'TESTREG ' FUNCTION TRIM(W-CMP-STEP-NAME)
+                       ': FAIL (' W-DISP-NUM ' differences)'
+           END-IF
+           .
+       SUB-2900-EXIT.
+           EXIT.
+      /
+       SUB-2910-READ-ACTUAL.
+      *----------------------
+
+           READ CMPACT
+               AT END
+                   SET  W-ACT-EOF  TO TRUE
+           END-READ
+           .
+       SUB-2910-EXIT.
+           EXIT.
+      /
+       SUB-2920-READ-EXPECTED.
+      *-----------------------
+
+           READ CMPEXP
+               AT END
+                   SET  W-EXP-EOF  TO TRUE
+           END-READ
+           .
+       SUB-2920-EXIT.
+           EXIT.
+      /
+       SUB-2930-COMPARE-ONE.
+      *----------------------
+
+           IF      W-ACT-EOF OR W-EXP-EOF
+               ADD  1              TO W-CMP-DIFFS
+           ELSE
+               ADD  1              TO W-CMP-LINES
+
+               IF      CMPACT-REC NOT = CMPEXP-REC
+                   ADD  1          TO W-CMP-DIFFS
+               END-IF
+           END-IF
+
+           IF      NOT W-ACT-EOF
+               PERFORM SUB-2910-READ-ACTUAL THRU SUB-2910-EXIT
+           END-IF
+
+           IF      NOT W-EXP-EOF
+               PERFORM SUB-2920-READ-EXPECTED THRU SUB-2920-EXIT
+           END-IF
+           .
+       SUB-2930-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           MOVE W-STEPS-PASSED     TO W-DISP-NUM
+           DISPLAY 'TESTREG steps passed: '
+                   W-DISP-NUM
+
+           MOVE W-STEPS-FAILED     TO W-DISP-NUM
+           DISPLAY 'TESTREG steps failed: '
+                   W-DISP-NUM
+
+           IF      W-STEPS-FAILED NOT = 0
+               MOVE 50             TO W-RETURN-CODE
+           END-IF
+
+           DISPLAY 'TESTREG completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
